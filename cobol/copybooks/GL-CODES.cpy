@@ -0,0 +1,53 @@
+      ******************************************************************
+      * GL-CODES.cpy - Chart of Accounts / GL Code Reference Table
+      ******************************************************************
+      * Purpose: Maps each approved TX_TYPE (see TX-TYPES.cpy) to the
+      *          general ledger account code POST_LEDGER stamps onto
+      *          dbo.LedgerEntries, so downstream GL reporting can roll
+      *          entries up by account classification instead of by
+      *          transaction type text. TX_TYPE values with no specific
+      *          entry below post under the DEFAULT code.
+      * Usage: COPY GL-CODES.
+      ******************************************************************
+
+      * Transaction type / GL code pairs, redefined below as a table
+      * so it can be SEARCHed by transaction type.
+       01  WS-GL-CODE-DATA.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'DEPOSIT'.
+               10  FILLER          PIC X(6)  VALUE '100000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'WITHDRAWAL'.
+               10  FILLER          PIC X(6)  VALUE '100000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'TRANSFER'.
+               10  FILLER          PIC X(6)  VALUE '110000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'FEE'.
+               10  FILLER          PIC X(6)  VALUE '400000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'INTEREST'.
+               10  FILLER          PIC X(6)  VALUE '410000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'REVERSAL'.
+               10  FILLER          PIC X(6)  VALUE '900000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'ADJUSTMENT'.
+               10  FILLER          PIC X(6)  VALUE '910000'.
+           05  FILLER.
+               10  FILLER          PIC X(10) VALUE 'DEFAULT'.
+               10  FILLER          PIC X(6)  VALUE '999999'.
+
+       01  WS-GL-CODE-TABLE REDEFINES WS-GL-CODE-DATA.
+           05  WS-GL-CODE-ENTRY        OCCURS 8 TIMES
+                                        INDEXED BY WS-GL-CODE-IDX.
+               10  WS-GL-CODE-TX-TYPE  PIC X(10).
+               10  WS-GL-CODE-VALUE    PIC X(6).
+
+      * Search result flag
+       01  WS-GL-CODE-FOUND            PIC X VALUE 'N'.
+           88  GL-CODE-TX-TYPE-FOUND   VALUE 'Y'.
+
+      ******************************************************************
+      * End of GL-CODES.cpy
+      ******************************************************************
