@@ -0,0 +1,31 @@
+      ******************************************************************
+      * ISO-4217.cpy - ISO 4217 Currency Code Reference Table
+      ******************************************************************
+      * Purpose: Active currency codes accepted by the batch chain.
+      *          Used to validate the CURRENCY field on inbound
+      *          transactions instead of a bare length check.
+      * Usage: COPY ISO-4217.
+      ******************************************************************
+
+      * Flat literal holding the 3-character codes back to back;
+      * redefined below as a table so it can be SEARCHed.
+       01  WS-ISO-4217-LIST.
+           05  FILLER            PIC X(15) VALUE 'USDEURGBPJPYCHF'.
+           05  FILLER            PIC X(15) VALUE 'CADAUDCNYINRBRL'.
+           05  FILLER            PIC X(15) VALUE 'MXNZARSEKNOKDKK'.
+           05  FILLER            PIC X(15) VALUE 'PLNRUBTRYKRWSGD'.
+           05  FILLER            PIC X(15) VALUE 'HKDNZDTHBAEDSAR'.
+           05  FILLER            PIC X(15) VALUE 'ILSPHPCZKHUFIDR'.
+
+       01  WS-ISO-4217-TABLE REDEFINES WS-ISO-4217-LIST.
+           05  WS-ISO-4217-ENTRY       OCCURS 30 TIMES
+                                        INDEXED BY WS-ISO-4217-IDX.
+               10  WS-ISO-4217-CODE    PIC X(3).
+
+      * Search result flag
+       01  WS-ISO-4217-FOUND           PIC X VALUE 'N'.
+           88  ISO-4217-CODE-FOUND     VALUE 'Y'.
+
+      ******************************************************************
+      * End of ISO-4217.cpy
+      ******************************************************************
