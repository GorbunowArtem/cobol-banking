@@ -0,0 +1,107 @@
+      ******************************************************************
+      * CHECKPOINT.cpy - Shared Batch Restart/Checkpoint Copybook
+      ******************************************************************
+      * Purpose: Reusable sections for recording and retrieving
+      *          mid-run progress markers in dbo.BatchCheckpoint, so
+      *          an operator restarting a failed batch step can see
+      *          how far it got without checking each program's own
+      *          internals.
+      * Usage: COPY CHECKPOINT.
+      *        PERFORM LOAD-CHECKPOINT
+      *        PERFORM SAVE-CHECKPOINT
+      ******************************************************************
+
+      * Checkpoint parameters (set before calling LOAD-CHECKPOINT or
+      * SAVE-CHECKPOINT)
+       01  WS-CHECKPOINT-PARAMS.
+           05  WS-CKPT-PROGRAM         PIC X(64).
+           05  WS-CKPT-SOURCE          PIC X(256).
+           05  WS-CKPT-LAST-ROW        PIC 9(9) COMP-5.
+       01  WS-CKPT-FOUND-FLAG          PIC X VALUE 'N'.
+           88  CHECKPOINT-WAS-FOUND    VALUE 'Y'.
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-CKPT-PROGRAM            PIC X(64).
+       01  SQL-CKPT-SOURCE             PIC X(256).
+       01  SQL-CKPT-LAST-ROW           PIC S9(9) COMP-3.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      ******************************************************************
+      * Procedure: LOAD-CHECKPOINT
+      * Description: Looks up the last progress marker recorded for
+      *   WS-CKPT-PROGRAM/WS-CKPT-SOURCE. Sets WS-CKPT-LAST-ROW to the
+      *   saved value and WS-CKPT-FOUND-FLAG to 'Y' when a prior
+      *   checkpoint exists, so the caller can decide whether/how to
+      *   resume.
+      * Prerequisites:
+      *   - SQL Server connection established
+      *   - WS-CKPT-PROGRAM and WS-CKPT-SOURCE populated
+      ******************************************************************
+       LOAD-CHECKPOINT SECTION.
+           MOVE WS-CKPT-PROGRAM TO SQL-CKPT-PROGRAM.
+           MOVE WS-CKPT-SOURCE TO SQL-CKPT-SOURCE.
+           MOVE ZERO TO SQL-CKPT-LAST-ROW.
+           MOVE ZERO TO WS-CKPT-LAST-ROW.
+           MOVE 'N' TO WS-CKPT-FOUND-FLAG.
+
+           EXEC SQL
+               SELECT LAST_ROW INTO :SQL-CKPT-LAST-ROW
+               FROM dbo.BatchCheckpoint
+               WHERE PROGRAM = :SQL-CKPT-PROGRAM
+                 AND SOURCE_FILE = :SQL-CKPT-SOURCE
+           END-EXEC.
+
+           IF SQLCODE = 0 AND SQL-CKPT-LAST-ROW > ZERO
+               MOVE SQL-CKPT-LAST-ROW TO WS-CKPT-LAST-ROW
+               MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+               DISPLAY 'Checkpoint found for ' WS-CKPT-PROGRAM '/'
+                       WS-CKPT-SOURCE ' - last recorded progress: '
+                       WS-CKPT-LAST-ROW
+           END-IF.
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Procedure: SAVE-CHECKPOINT
+      * Description: Records WS-CKPT-LAST-ROW as the current progress
+      *   marker for WS-CKPT-PROGRAM/WS-CKPT-SOURCE, so a restarted
+      *   run (or an operator querying dbo.BatchCheckpoint directly)
+      *   can see exactly how far this step got before it stopped.
+      * Prerequisites:
+      *   - SQL Server connection established
+      *   - WS-CKPT-PROGRAM, WS-CKPT-SOURCE and WS-CKPT-LAST-ROW
+      *     populated
+      ******************************************************************
+       SAVE-CHECKPOINT SECTION.
+           MOVE WS-CKPT-PROGRAM TO SQL-CKPT-PROGRAM.
+           MOVE WS-CKPT-SOURCE TO SQL-CKPT-SOURCE.
+           MOVE WS-CKPT-LAST-ROW TO SQL-CKPT-LAST-ROW.
+
+           EXEC SQL
+               MERGE dbo.BatchCheckpoint AS target
+               USING (SELECT :SQL-CKPT-PROGRAM AS PROGRAM,
+                             :SQL-CKPT-SOURCE AS SOURCE_FILE,
+                             :SQL-CKPT-LAST-ROW AS LAST_ROW,
+                             SYSUTCDATETIME() AS TS_UTC) AS source
+               ON (target.PROGRAM = source.PROGRAM
+                   AND target.SOURCE_FILE = source.SOURCE_FILE)
+               WHEN MATCHED THEN
+                   UPDATE SET LAST_ROW = source.LAST_ROW,
+                              TS_UTC = source.TS_UTC
+               WHEN NOT MATCHED THEN
+                   INSERT (PROGRAM, SOURCE_FILE, LAST_ROW, TS_UTC)
+                   VALUES (source.PROGRAM, source.SOURCE_FILE,
+                           source.LAST_ROW, source.TS_UTC)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Checkpoint save failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+       SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * End of CHECKPOINT.cpy
+      ******************************************************************
