@@ -0,0 +1,31 @@
+      ******************************************************************
+      * TX-TYPES.cpy - Approved Transaction Type Code Reference Table
+      ******************************************************************
+      * Purpose: Allow-list of transaction type codes accepted at
+      *          ingestion and recognized by downstream posting logic.
+      * Usage: COPY TX-TYPES.
+      ******************************************************************
+
+      * Flat literal holding the 10-character (space-padded) codes back
+      * to back; redefined below as a table so it can be SEARCHed.
+       01  WS-TX-TYPE-LIST.
+           05  FILLER            PIC X(10) VALUE 'DEPOSIT'.
+           05  FILLER            PIC X(10) VALUE 'WITHDRAWAL'.
+           05  FILLER            PIC X(10) VALUE 'TRANSFER'.
+           05  FILLER            PIC X(10) VALUE 'FEE'.
+           05  FILLER            PIC X(10) VALUE 'INTEREST'.
+           05  FILLER            PIC X(10) VALUE 'REVERSAL'.
+           05  FILLER            PIC X(10) VALUE 'ADJUSTMENT'.
+
+       01  WS-TX-TYPE-TABLE REDEFINES WS-TX-TYPE-LIST.
+           05  WS-TX-TYPE-ENTRY        OCCURS 7 TIMES
+                                        INDEXED BY WS-TX-TYPE-IDX.
+               10  WS-TX-TYPE-CODE     PIC X(10).
+
+      * Search result flag
+       01  WS-TX-TYPE-FOUND            PIC X VALUE 'N'.
+           88  TX-TYPE-CODE-FOUND      VALUE 'Y'.
+
+      ******************************************************************
+      * End of TX-TYPES.cpy
+      ******************************************************************
