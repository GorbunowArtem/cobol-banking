@@ -10,6 +10,32 @@
            05  WS-COMMIT-SHA           PIC X(40) VALUE SPACES.
            05  WS-VERSION-FILE         PIC X(128) VALUE '.version'.
 
+      * House/contra account IDs for single-sided transaction types
+       01  WS-CONTRA-ACCOUNTS.
+           05  WS-CONTRA-ACC-FEE       PIC X(32)
+                                        VALUE 'HOUSE-FEE-INCOME'.
+           05  WS-CONTRA-ACC-INTEREST  PIC X(32)
+                                        VALUE 'HOUSE-INTEREST-EXP'.
+
+      * Reporting base currency for multi-currency FX conversion
+       01  WS-BASE-CURRENCY            PIC X(3) VALUE 'USD'.
+
+      * Floor below which a computed balance is reported as an
+      * overdraft/negative-balance exception
+       01  WS-BALANCE-FLOOR            PIC S9(16)V99 COMP-3
+                                        VALUE 0.00.
+
+      * Fraud/anomaly screening thresholds applied at ingestion
+       01  WS-FRAUD-SCREENING-CONFIG.
+           05  WS-FRAUD-AMOUNT-THRESHOLD  PIC S9(16)V99 COMP-3
+                                           VALUE 10000.00.
+           05  WS-FRAUD-VELOCITY-THRESHOLD PIC 9(5) COMP-5
+                                           VALUE 5.
+
+      * Number of days of inactivity after which an open account is
+      * flagged dormant by DORMANCY-SCAN
+       01  WS-DORMANCY-THRESHOLD-DAYS  PIC 9(5) COMP-5 VALUE 180.
+
       * SQLCODE working storage
        01  WS-SQL-STATUS.
            05  WS-SQLCODE              PIC S9(9) COMP-5.
@@ -22,6 +48,11 @@
            05  WS-POSTGRES-CONNECTED   PIC X VALUE 'N'.
                88  POSTGRES-IS-CONNECTED   VALUE 'Y'.
 
+      * Holding area for an environment-variable DSN override, used
+      * by each connecting program's own RESOLVE-DB-CONFIG paragraph
+      * to repoint WS-DSN-SQLSERVER/WS-DSN-POSTGRES at run time
+       01  WS-DSN-ENV-OVERRIDE         PIC X(32).
+
       ******************************************************************
       * End of DB-CONFIG.cpy
       ******************************************************************
