@@ -0,0 +1,80 @@
+      ******************************************************************
+      * ERROR-LOGGER.cpy - Processing Error Logging Copybook
+      ******************************************************************
+      * Purpose: Reusable section for inserting a persistent,
+      *          queryable record of processing errors, parallel to
+      *          LINEAGE-LOGGER.cpy, so "show me every error from last
+      *          week's batch" is one query against dbo.ProcessingErrors
+      *          instead of a search through rolled-off job logs.
+      * Usage: COPY ERROR-LOGGER.
+      *        PERFORM LOG-PROCESSING-ERROR
+      ******************************************************************
+
+      * Processing error parameters (set before calling
+      * LOG-PROCESSING-ERROR)
+       01  WS-ERRLOG-PARAMS.
+           05  WS-ERR-PROGRAM          PIC X(64).
+           05  WS-ERR-RUN-ID           PIC X(64).
+           05  WS-ERR-CONTEXT          PIC X(64).
+           05  WS-ERR-MESSAGE          PIC X(256).
+
+      * Generated timestamp for the error record
+       01  WS-ERRLOG-TIMESTAMP         PIC X(26).
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-ERR-PROGRAM             PIC X(64).
+       01  SQL-ERR-RUN-ID              PIC X(64).
+       01  SQL-ERR-CONTEXT             PIC X(64).
+       01  SQL-ERR-MESSAGE             PIC X(256).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      ******************************************************************
+      * Procedure: LOG-PROCESSING-ERROR
+      * Description: Inserts a processing error into
+      *   dbo.ProcessingErrors, so every program's errors land in one
+      *   common, queryable place instead of ad hoc DISPLAY statements.
+      * Prerequisites:
+      *   - SQL Server connection established
+      *   - WS-ERRLOG-PARAMS populated
+      ******************************************************************
+       LOG-PROCESSING-ERROR SECTION.
+           ACCEPT WS-ERRLOG-TIMESTAMP FROM TIME.
+
+           MOVE WS-ERR-PROGRAM TO SQL-ERR-PROGRAM.
+           MOVE WS-ERR-RUN-ID TO SQL-ERR-RUN-ID.
+           MOVE WS-ERR-CONTEXT TO SQL-ERR-CONTEXT.
+           MOVE WS-ERR-MESSAGE TO SQL-ERR-MESSAGE.
+
+           EXEC SQL
+               INSERT INTO dbo.ProcessingErrors (
+                   PROGRAM,
+                   RUN_ID,
+                   CONTEXT,
+                   MESSAGE,
+                   TS_UTC
+               ) VALUES (
+                   :SQL-ERR-PROGRAM,
+                   :SQL-ERR-RUN-ID,
+                   :SQL-ERR-CONTEXT,
+                   :SQL-ERR-MESSAGE,
+                   SYSUTCDATETIME()
+               )
+           END-EXEC.
+
+      *    Deliberately not checking SQLCODE here beyond a DISPLAY --
+      *    a failure to log an error must never abend or mask the
+      *    original error being logged
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to insert processing error '
+                       'record'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'PROGRAM: ' WS-ERR-PROGRAM
+               DISPLAY 'MESSAGE: ' WS-ERR-MESSAGE
+           END-IF.
+       LOG-PROCESSING-ERROR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * End of ERROR-LOGGER.cpy
+      ******************************************************************
