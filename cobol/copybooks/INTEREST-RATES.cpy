@@ -0,0 +1,44 @@
+      ******************************************************************
+      * INTEREST-RATES.cpy - Interest Rate by Account Type Reference
+      ******************************************************************
+      * Purpose: Configured annual interest rate applied per account
+      *          type by INTEREST-ACCRUAL. ACC_TYPE on dbo.Accounts is
+      *          free text (not validated against a fixed list at
+      *          ingestion), so this table carries a DEFAULT entry
+      *          used as the fallback rate for any ACC_TYPE with no
+      *          specific entry below.
+      * Usage: COPY INTEREST-RATES.
+      ******************************************************************
+
+      * Account type / annual rate pairs, redefined below as a table
+      * so it can be SEARCHed by account type.
+       01  WS-INTEREST-RATE-DATA.
+           05  FILLER.
+               10  FILLER          PIC X(16) VALUE 'SAVINGS'.
+               10  FILLER          PIC 9V9(4) VALUE 0.0150.
+           05  FILLER.
+               10  FILLER          PIC X(16) VALUE 'CHECKING'.
+               10  FILLER          PIC 9V9(4) VALUE 0.0025.
+           05  FILLER.
+               10  FILLER          PIC X(16) VALUE 'MONEY_MARKET'.
+               10  FILLER          PIC 9V9(4) VALUE 0.0200.
+           05  FILLER.
+               10  FILLER          PIC X(16) VALUE 'CD'.
+               10  FILLER          PIC 9V9(4) VALUE 0.0300.
+           05  FILLER.
+               10  FILLER          PIC X(16) VALUE 'DEFAULT'.
+               10  FILLER          PIC 9V9(4) VALUE 0.0100.
+
+       01  WS-INTEREST-RATE-TABLE REDEFINES WS-INTEREST-RATE-DATA.
+           05  WS-INTEREST-RATE-ENTRY      OCCURS 5 TIMES
+                                            INDEXED BY WS-INT-RATE-IDX.
+               10  WS-INT-RATE-ACC-TYPE    PIC X(16).
+               10  WS-INT-RATE-ANNUAL-PCT  PIC 9V9(4).
+
+      * Search result flag
+       01  WS-INT-RATE-FOUND           PIC X VALUE 'N'.
+           88  INT-RATE-CODE-FOUND     VALUE 'Y'.
+
+      ******************************************************************
+      * End of INTEREST-RATES.cpy
+      ******************************************************************
