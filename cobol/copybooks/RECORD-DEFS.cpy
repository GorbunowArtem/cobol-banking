@@ -13,6 +13,8 @@
            05  WS-CURRENCY             PIC X(3).
            05  WS-TX-TS-UTC            PIC X(26).
            05  WS-TX-TYPE              PIC X(32).
+           05  WS-TX-POSTED-FLAG       PIC X(1).
+           05  WS-TX-REFERENCE-TX-ID   PIC 9(18) COMP-5.
 
       * Ledger entry record layout (dbo.LedgerEntries)
        01  WS-LEDGER-ENTRY-REC.
@@ -23,6 +25,8 @@
            05  WS-CREDIT               PIC S9(16)V99 COMP-3.
            05  WS-LE-CURRENCY          PIC X(3).
            05  WS-POSTED-TS-UTC        PIC X(26).
+           05  WS-LE-REFERENCE-ENTRY-ID PIC 9(18) COMP-5.
+           05  WS-LE-GL-CODE           PIC X(6).
 
       * Account balance record layout (dbo.AccountBalances)
        01  WS-ACCOUNT-BALANCE-REC.
@@ -30,6 +34,39 @@
            05  WS-AB-CURRENCY          PIC X(3).
            05  WS-BALANCE              PIC S9(16)V99 COMP-3.
            05  WS-AS-OF-UTC            PIC X(26).
+           05  WS-AB-OVERDRAFT-LIMIT   PIC S9(16)V99 COMP-3.
+
+      * Balance history record layout (dbo.AccountBalanceHistory)
+       01  WS-BALANCE-HISTORY-REC.
+           05  WS-BH-ACC-ID            PIC X(32).
+           05  WS-BH-CURRENCY          PIC X(3).
+           05  WS-BH-BALANCE           PIC S9(16)V99 COMP-3.
+           05  WS-BH-AS-OF-UTC         PIC X(26).
+
+      * Balance reconciliation exception record layout
+      * (dbo.BalanceReconciliationExceptions)
+       01  WS-BALANCE-RECON-EXCEPTION-REC.
+           05  WS-BR-ACC-ID            PIC X(32).
+           05  WS-BR-CURRENCY          PIC X(3).
+           05  WS-BR-EXPECTED-BALANCE  PIC S9(16)V99 COMP-3.
+           05  WS-BR-ACTUAL-BALANCE    PIC S9(16)V99 COMP-3.
+           05  WS-BR-AS-OF-UTC         PIC X(26).
+
+      * FX rate record layout (dbo.FxRates)
+       01  WS-FX-RATE-REC.
+           05  WS-FX-CURRENCY          PIC X(3).
+           05  WS-FX-RATE-TO-BASE      PIC S9(9)V9(6) COMP-3.
+           05  WS-FX-AS-OF-UTC         PIC X(26).
+
+      * Overdraft exception record layout (dbo.OverdraftExceptions)
+       01  WS-OVERDRAFT-EXCEPTION-REC.
+           05  WS-OE-TX-ID             PIC 9(18) COMP-5.
+           05  WS-OE-ACC-ID            PIC X(32).
+           05  WS-OE-CURRENCY          PIC X(3).
+           05  WS-OE-CURRENT-BALANCE   PIC S9(16)V99 COMP-3.
+           05  WS-OE-ATTEMPTED-DEBIT   PIC S9(16)V99 COMP-3.
+           05  WS-OE-OVERDRAFT-LIMIT   PIC S9(16)V99 COMP-3.
+           05  WS-OE-TS-UTC            PIC X(26).
 
       * Lineage event record layout (dbo.LineageEvents)
        01  WS-LINEAGE-EVENT-REC.
@@ -57,6 +94,7 @@
            05  WS-PA-ROWS-IN           PIC 9(9) COMP-5.
            05  WS-PA-ROWS-OUT          PIC 9(9) COMP-5.
            05  WS-PA-TS-UTC            PIC X(26).
+           05  WS-PA-WATERMARK-TS-UTC  PIC X(26).
 
       * Daily snapshot record layout (public.daily_snapshots)
        01  WS-DAILY-SNAPSHOT-REC.
@@ -65,11 +103,66 @@
            05  WS-DS-END-BALANCE       PIC S9(16)V99 COMP-3.
            05  WS-DS-CURRENCY          PIC X(3).
 
+      * Replication watermark record layout (dbo.ReplicationWatermark)
+       01  WS-REPL-WATERMARK-REC.
+           05  WS-RW-SOURCE-NAME       PIC X(32).
+           05  WS-RW-WATERMARK-UTC     PIC X(32).
+
+      * Dead-letter record layout (dbo.ReplicationDeadLetter)
+       01  WS-DEAD-LETTER-REC.
+           05  WS-DL-SOURCE-NAME       PIC X(32).
+           05  WS-DL-SOURCE-KEY        PIC X(64).
+           05  WS-DL-ERROR-TEXT        PIC X(256).
+           05  WS-DL-TS-UTC            PIC X(26).
+
+      * Batch checkpoint/restart record layout (dbo.BatchCheckpoint)
+       01  WS-CHECKPOINT-REC.
+           05  WS-CP-PROGRAM           PIC X(64).
+           05  WS-CP-SOURCE            PIC X(256).
+           05  WS-CP-LAST-ROW          PIC 9(9) COMP-5.
+           05  WS-CP-TS-UTC            PIC X(26).
+
       * Account rollup record layout (public.account_rollups)
        01  WS-ACCOUNT-ROLLUP-REC.
            05  WS-AR-AS-OF-UTC         PIC X(32).
            05  WS-AR-CURRENCY          PIC X(3).
            05  WS-AR-TOTAL-BALANCE     PIC S9(18)V99 COMP-3.
+           05  WS-AR-BASE-CURRENCY     PIC X(3).
+           05  WS-AR-BASE-TOTAL-BALANCE PIC S9(18)V99 COMP-3.
+
+      * Account master record layout (dbo.Accounts)
+       01  WS-ACCOUNT-MASTER-REC.
+           05  WS-AM-ACC-ID            PIC X(32).
+           05  WS-AM-CUSTOMER-ID       PIC X(32).
+           05  WS-AM-ACC-TYPE          PIC X(16).
+           05  WS-AM-STATUS            PIC X(1).
+               88  WS-AM-STATUS-OPEN   VALUE 'O'.
+               88  WS-AM-STATUS-CLOSED VALUE 'C'.
+           05  WS-AM-OPEN-DATE         PIC X(10).
+           05  WS-AM-CLOSE-DATE        PIC X(10).
+           05  WS-AM-DORMANT-FLAG      PIC X(1).
+               88  WS-AM-IS-DORMANT    VALUE 'Y'.
+               88  WS-AM-NOT-DORMANT   VALUE 'N'.
+
+      * Dormancy scan result record layout (dbo.DormancyReport /
+      * data/out/dormancy_report.csv)
+       01  WS-DORMANCY-REPORT-REC.
+           05  WS-DR-ACC-ID            PIC X(32).
+           05  WS-DR-CUSTOMER-ID       PIC X(32).
+           05  WS-DR-ACC-TYPE          PIC X(16).
+           05  WS-DR-LAST-ACTIVITY-UTC PIC X(26).
+           05  WS-DR-AS-OF-UTC         PIC X(26).
+
+      * Fraud review queue record layout (dbo.FraudReviewQueue)
+       01  WS-FRAUD-REVIEW-REC.
+           05  WS-FR-ACC-ID            PIC X(32).
+           05  WS-FR-AMOUNT            PIC S9(16)V99 COMP-3.
+           05  WS-FR-CURRENCY          PIC X(3).
+           05  WS-FR-TX-TS-UTC         PIC X(26).
+           05  WS-FR-TX-TYPE           PIC X(32).
+           05  WS-FR-REASON            PIC X(80).
+           05  WS-FR-RUN-ID            PIC X(64).
+           05  WS-FR-TS-UTC            PIC X(26).
 
       * CSV parsing working storage
        01  WS-CSV-BUFFER               PIC X(512).
