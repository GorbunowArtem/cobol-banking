@@ -0,0 +1,591 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+       AUTHOR. COBOL Data Lineage Feature Team.
+      ******************************************************************
+      * INTEREST_ACCRUAL - Interest Accrual and Posting Program
+      ******************************************************************
+      * Purpose: Calculate interest on open account balances and
+      *          generate INTEREST transactions that flow through the
+      *          existing POST_LEDGER pipeline
+      * Input:   dbo.AccountBalances joined to dbo.Accounts (ACC_TYPE)
+      * Output:  dbo.Transactions (TX_TYPE = 'INTEREST')
+      *          data/out/interest_accrual_register.csv
+      * Lineage: transform_kind=calculate
+      ******************************************************************
+      * LINEAGE: PROGRAM=INTEREST_ACCRUAL
+      * LINEAGE: SRC=sqlserver.dbo.AccountBalances(ACC_ID,CURRENCY,
+      *               BALANCE)
+      * LINEAGE: TGT=sqlserver.dbo.Transactions(ACC_ID,AMOUNT,CURRENCY,
+      *               TX_TS_UTC,TX_TYPE)
+      * LINEAGE: MAP=BALANCE -> AMOUNT [BALANCE * RATE / 365]
+      * LINEAGE: MAP=ACC_TYPE -> AMOUNT [RATE LOOKUP]
+      * LINEAGE: REF={git_commit_sha}
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+           SELECT ACCRUAL-REGISTER-RPT
+               ASSIGN TO "data/out/interest_accrual_register.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTER-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+       FD  ACCRUAL-REGISTER-RPT.
+       01  REGISTER-RPT-RECORD         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      * Include shared copybooks
+       COPY DB-CONFIG.
+       COPY RECORD-DEFS.
+       COPY LINEAGE-LOGGER.
+       COPY CHECKPOINT.
+       COPY ERROR-LOGGER.
+       COPY INTEREST-RATES.
+
+      * Checkpoint/restart progress-marker interval
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) COMP-5 VALUE 1000.
+
+      * Run identifier (timestamp-based)
+       01  WS-CURRENT-RUN-ID.
+           05  FILLER                  PIC X(17)
+                                        VALUE 'INTEREST_ACCRUAL_'.
+           05  WS-RUN-ID-TS            PIC X(15).
+
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+       01  WS-REGISTER-RPT-STATUS      PIC XX.
+           88  REGISTER-RPT-OK         VALUE '00'.
+
+      * Accrual register report working storage
+       01  WS-REGISTER-LINE            PIC X(120).
+       01  WS-ACCRUED-DISP             PIC -(12)9.99.
+       01  WS-RATE-DISP                PIC 9.9999.
+
+      * Cursor processing
+       01  WS-CURSOR-OPEN               PIC X VALUE 'N'.
+           88  CURSOR-IS-OPEN           VALUE 'Y'.
+
+      * Row counters
+       01  WS-ROWS-INPUT                PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-OUTPUT               PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-SKIPPED              PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ERRORS                    PIC 9(9) COMP-5 VALUE ZERO.
+
+      * Interest calculation working storage
+       01  WS-ANNUAL-RATE               PIC 9V9(4).
+       01  WS-ACCRUED-INTEREST          PIC S9(16)V99 COMP-3.
+       01  WS-DAYS-IN-YEAR              PIC 9(3) VALUE 365.
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-ACC-ID                   PIC X(32).
+       01  SQL-CURRENCY                 PIC X(3).
+       01  SQL-BALANCE                  PIC S9(16)V99 COMP-3.
+       01  SQL-ACC-TYPE                 PIC X(16).
+       01  SQL-AMOUNT                   PIC S9(16)V99 COMP-3.
+       01  SQL-ALREADY-ACCRUED-COUNT    PIC S9(9) COMP-3.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Idempotency check result for the current balance row
+       01  WS-ALREADY-ACCRUED-FLAG      PIC X VALUE 'N'.
+           88  ALREADY-ACCRUED-TODAY    VALUE 'Y'.
+
+      * SQL communication area
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Cursor declaration - only positive balances on open accounts
+      * earn interest
+       EXEC SQL
+           DECLARE ACCRUAL_CURSOR CURSOR FOR
+           SELECT AB.ACC_ID, AB.CURRENCY, AB.BALANCE, A.ACC_TYPE
+           FROM dbo.AccountBalances AB
+           JOIN dbo.Accounts A ON A.ACC_ID = AB.ACC_ID
+           WHERE A.STATUS = 'O'
+             AND AB.BALANCE > 0
+           ORDER BY AB.ACC_ID, AB.CURRENCY
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '============================================'.
+           DISPLAY 'INTEREST_ACCRUAL - Interest Accrual & Posting'.
+           DISPLAY '============================================'.
+           DISPLAY ' '.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
+           PERFORM CONNECT-DATABASE.
+           PERFORM INITIALIZE-CHECKPOINT-CONTEXT.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-ACCRUAL-REGISTER.
+           PERFORM ACCRUE-INTEREST.
+           PERFORM RECORD-CHECKPOINT.
+           PERFORM CLOSE-ACCRUAL-REGISTER.
+           PERFORM LOG-LINEAGE-EVENT.
+           PERFORM DISCONNECT-DATABASE.
+           PERFORM DISPLAY-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY '============================================'.
+           DISPLAY 'INTEREST_ACCRUAL completed successfully'.
+           DISPLAY '============================================'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-PROGRAM: Set up working storage and run ID
+      ******************************************************************
+       INITIALIZE-PROGRAM SECTION.
+           MOVE ZERO TO WS-ROWS-INPUT.
+           MOVE ZERO TO WS-ROWS-OUTPUT.
+           MOVE ZERO TO WS-ROWS-SKIPPED.
+           MOVE ZERO TO WS-ERRORS.
+
+      *    Generate unique run ID from current timestamp
+           ACCEPT WS-RUN-ID-TS FROM TIME.
+           DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
+           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONNECT-DATABASE: Establish ODBC connection to SQL Server
+      ******************************************************************
+       CONNECT-DATABASE SECTION.
+           DISPLAY 'Connecting to SQL Server (DSN: '
+                   WS-DSN-SQLSERVER ')...'.
+
+           EXEC SQL
+               CONNECT TO :WS-DSN-SQLSERVER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Database connection failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'SQLSTATE: ' SQLSTATE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection established'.
+       CONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * INITIALIZE-CHECKPOINT-CONTEXT: Identify this program/source to
+      * the shared CHECKPOINT.cpy sections
+      ******************************************************************
+       INITIALIZE-CHECKPOINT-CONTEXT SECTION.
+           MOVE 'INTEREST_ACCRUAL' TO WS-CKPT-PROGRAM.
+           MOVE 'dbo.AccountBalances' TO WS-CKPT-SOURCE.
+       INITIALIZE-CHECKPOINT-CONTEXT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RECORD-CHECKPOINT: Record the number of balances processed so
+      * far this run via the shared CHECKPOINT.cpy SAVE-CHECKPOINT
+      * section
+      ******************************************************************
+       RECORD-CHECKPOINT SECTION.
+           MOVE 'INTEREST_ACCRUAL' TO WS-CKPT-PROGRAM.
+           MOVE 'dbo.AccountBalances' TO WS-CKPT-SOURCE.
+           MOVE WS-ROWS-INPUT TO WS-CKPT-LAST-ROW.
+           PERFORM SAVE-CHECKPOINT.
+       RECORD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-ACCRUAL-REGISTER: Open the interest accrual register and
+      * write its header line
+      ******************************************************************
+       OPEN-ACCRUAL-REGISTER SECTION.
+           OPEN OUTPUT ACCRUAL-REGISTER-RPT.
+           IF NOT REGISTER-RPT-OK
+               DISPLAY 'WARNING: Could not open interest accrual '
+                       'register'
+               DISPLAY 'File status: ' WS-REGISTER-RPT-STATUS
+               GO TO OPEN-ACCRUAL-REGISTER-EXIT
+           END-IF.
+
+           MOVE 'ACC_ID,CURRENCY,ACC_TYPE,RATE,BALANCE,ACCRUED_INTEREST'
+               TO WS-REGISTER-LINE.
+           WRITE REGISTER-RPT-RECORD FROM WS-REGISTER-LINE.
+       OPEN-ACCRUAL-REGISTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ACCRUE-INTEREST: Open the balance cursor and process each row
+      ******************************************************************
+       ACCRUE-INTEREST SECTION.
+           DISPLAY 'Opening cursor on eligible account balances...'.
+
+           EXEC SQL
+               OPEN ACCRUAL_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Failed to open cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-CURSOR-OPEN.
+
+           PERFORM FETCH-AND-ACCRUE
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+           EXEC SQL
+               CLOSE ACCRUAL_CURSOR
+           END-EXEC.
+
+           MOVE 'N' TO WS-CURSOR-OPEN.
+           DISPLAY 'Interest accrual complete'.
+       ACCRUE-INTEREST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FETCH-AND-ACCRUE: Fetch one balance row, calculate interest,
+      * and post it as a new transaction
+      ******************************************************************
+       FETCH-AND-ACCRUE SECTION.
+           EXEC SQL
+               FETCH ACCRUAL_CURSOR INTO
+                   :SQL-ACC-ID,
+                   :SQL-CURRENCY,
+                   :SQL-BALANCE,
+                   :SQL-ACC-TYPE
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO FETCH-AND-ACCRUE-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Fetch failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-ACCRUE-EXIT
+           END-IF.
+
+           ADD 1 TO WS-ROWS-INPUT.
+
+           PERFORM CHECK-ALREADY-ACCRUED-TODAY.
+           IF ALREADY-ACCRUED-TODAY
+               ADD 1 TO WS-ROWS-SKIPPED
+               GO TO FETCH-AND-ACCRUE-CHECKPOINT
+           END-IF.
+
+           PERFORM LOOKUP-INTEREST-RATE.
+           PERFORM CALCULATE-ACCRUED-INTEREST.
+
+           IF WS-ACCRUED-INTEREST > 0
+               PERFORM INSERT-INTEREST-TRANSACTION
+               PERFORM WRITE-REGISTER-LINE
+           ELSE
+               ADD 1 TO WS-ROWS-SKIPPED
+           END-IF.
+
+       FETCH-AND-ACCRUE-CHECKPOINT.
+
+           IF FUNCTION MOD(WS-ROWS-INPUT, WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM RECORD-CHECKPOINT
+           END-IF.
+
+       FETCH-AND-ACCRUE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-ALREADY-ACCRUED-TODAY: Guards against re-posting interest
+      * for an account/currency that already has an INTEREST
+      * transaction dated today - the row-count checkpoint recorded by
+      * RECORD-CHECKPOINT only marks how far a run got for restart
+      * diagnostics and cannot by itself stop a restarted or
+      * accidentally re-run job from accruing a full day's interest
+      * twice, since ACCRUAL_CURSOR re-selects every eligible balance
+      * on every run regardless of the checkpoint
+      ******************************************************************
+       CHECK-ALREADY-ACCRUED-TODAY SECTION.
+           MOVE 'N' TO WS-ALREADY-ACCRUED-FLAG.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-ALREADY-ACCRUED-COUNT
+               FROM dbo.Transactions
+               WHERE ACC_ID = :SQL-ACC-ID
+                 AND CURRENCY = :SQL-CURRENCY
+                 AND TX_TYPE = 'INTEREST'
+                 AND CAST(TX_TS_UTC AS DATE) =
+                     CAST(SYSUTCDATETIME() AS DATE)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Already-accrued check failed for '
+                       SQL-ACC-ID
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO CHECK-ALREADY-ACCRUED-TODAY-EXIT
+           END-IF.
+
+           IF SQL-ALREADY-ACCRUED-COUNT > ZERO
+               MOVE 'Y' TO WS-ALREADY-ACCRUED-FLAG
+           END-IF.
+       CHECK-ALREADY-ACCRUED-TODAY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-INTEREST-RATE: Search INTEREST-RATES.cpy for the rate
+      * matching this account's ACC_TYPE, falling back to the DEFAULT
+      * entry for any ACC_TYPE with no specific entry
+      ******************************************************************
+       LOOKUP-INTEREST-RATE SECTION.
+           MOVE 'N' TO WS-INT-RATE-FOUND.
+           SET WS-INT-RATE-IDX TO 1.
+           SEARCH WS-INTEREST-RATE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-INT-RATE-FOUND
+               WHEN WS-INT-RATE-ACC-TYPE (WS-INT-RATE-IDX) =
+                       SQL-ACC-TYPE
+                   MOVE 'Y' TO WS-INT-RATE-FOUND
+           END-SEARCH.
+
+           IF INT-RATE-CODE-FOUND
+               MOVE WS-INT-RATE-ANNUAL-PCT (WS-INT-RATE-IDX)
+                   TO WS-ANNUAL-RATE
+               GO TO LOOKUP-INTEREST-RATE-EXIT
+           END-IF.
+
+      *    No entry for this ACC_TYPE - fall back to DEFAULT
+           SET WS-INT-RATE-IDX TO 1.
+           SEARCH WS-INTEREST-RATE-ENTRY
+               AT END
+                   MOVE ZERO TO WS-ANNUAL-RATE
+               WHEN WS-INT-RATE-ACC-TYPE (WS-INT-RATE-IDX) = 'DEFAULT'
+                   MOVE WS-INT-RATE-ANNUAL-PCT (WS-INT-RATE-IDX)
+                       TO WS-ANNUAL-RATE
+           END-SEARCH.
+       LOOKUP-INTEREST-RATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CALCULATE-ACCRUED-INTEREST: Simple daily accrual of the
+      * configured annual rate against the current balance
+      ******************************************************************
+       CALCULATE-ACCRUED-INTEREST SECTION.
+           COMPUTE WS-ACCRUED-INTEREST ROUNDED =
+               SQL-BALANCE * WS-ANNUAL-RATE / WS-DAYS-IN-YEAR.
+       CALCULATE-ACCRUED-INTEREST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * INSERT-INTEREST-TRANSACTION: Post an INTEREST-type row to
+      * dbo.Transactions. This flows through the existing
+      * POST_LEDGER pipeline unchanged - a positive AMOUNT with
+      * TX_TYPE = 'INTEREST' is credited to the customer account with
+      * the offsetting leg posted automatically against the
+      * configured WS-CONTRA-ACC-INTEREST house account
+      ******************************************************************
+       INSERT-INTEREST-TRANSACTION SECTION.
+           MOVE WS-ACCRUED-INTEREST TO SQL-AMOUNT.
+
+           EXEC SQL
+               INSERT INTO dbo.Transactions (
+                   ACC_ID,
+                   AMOUNT,
+                   CURRENCY,
+                   TX_TS_UTC,
+                   TX_TYPE
+               ) VALUES (
+                   :SQL-ACC-ID,
+                   :SQL-AMOUNT,
+                   :SQL-CURRENCY,
+                   SYSUTCDATETIME(),
+                   'INTEREST'
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Interest transaction insert failed for '
+                       SQL-ACC-ID
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+               MOVE 'INTEREST_ACCRUAL' TO WS-ERR-PROGRAM
+               MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID
+               MOVE FUNCTION TRIM(SQL-ACC-ID) TO WS-ERR-CONTEXT
+               MOVE 'Interest transaction insert failed'
+                   TO WS-ERR-MESSAGE
+               PERFORM LOG-PROCESSING-ERROR
+               GO TO INSERT-INTEREST-TRANSACTION-EXIT
+           END-IF.
+
+           ADD 1 TO WS-ROWS-OUTPUT.
+       INSERT-INTEREST-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-REGISTER-LINE: Append this accrual to the register CSV
+      ******************************************************************
+       WRITE-REGISTER-LINE SECTION.
+           IF NOT REGISTER-RPT-OK
+               GO TO WRITE-REGISTER-LINE-EXIT
+           END-IF.
+
+           MOVE WS-ANNUAL-RATE TO WS-RATE-DISP.
+           MOVE WS-ACCRUED-INTEREST TO WS-ACCRUED-DISP.
+           STRING FUNCTION TRIM(SQL-ACC-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SQL-CURRENCY DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-ACC-TYPE) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-RATE-DISP DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SQL-BALANCE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACCRUED-DISP) DELIMITED BY SIZE
+               INTO WS-REGISTER-LINE
+           END-STRING.
+           WRITE REGISTER-RPT-RECORD FROM WS-REGISTER-LINE.
+       WRITE-REGISTER-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-ACCRUAL-REGISTER: Close the register report
+      ******************************************************************
+       CLOSE-ACCRUAL-REGISTER SECTION.
+           IF NOT REGISTER-RPT-OK
+               GO TO CLOSE-ACCRUAL-REGISTER-EXIT
+           END-IF.
+
+           CLOSE ACCRUAL-REGISTER-RPT.
+           DISPLAY 'Interest accrual register written to '
+                   '"data/out/interest_accrual_register.csv"'.
+       CLOSE-ACCRUAL-REGISTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-LINEAGE-EVENT: Record transformation metadata
+      ******************************************************************
+       LOG-LINEAGE-EVENT SECTION.
+           MOVE 'INTEREST_ACCRUAL' TO WS-LIN-PROGRAM.
+           MOVE 'sqlserver' TO WS-LIN-SRC-ENGINE.
+           MOVE 'dbo' TO WS-LIN-SRC-SCHEMA.
+           MOVE 'AccountBalances' TO WS-LIN-SRC-TABLE.
+           MOVE 'ACC_ID,CURRENCY,BALANCE'
+               TO WS-LIN-SRC-COLS.
+           MOVE 'sqlserver' TO WS-LIN-TGT-ENGINE.
+           MOVE 'dbo' TO WS-LIN-TGT-SCHEMA.
+           MOVE 'Transactions' TO WS-LIN-TGT-TABLE.
+           MOVE 'ACC_ID,AMOUNT,CURRENCY,TX_TS_UTC,TX_TYPE'
+               TO WS-LIN-TGT-COLS.
+           MOVE 'calculate' TO WS-LIN-TRANSFORM-KIND.
+           MOVE 'BALANCE * ACC_TYPE RATE / 365'
+               TO WS-LIN-TRANSFORM-EXPR.
+           MOVE WS-CURRENT-RUN-ID TO WS-LIN-RUN-ID.
+
+           PERFORM ADD-LINEAGE-EVENT.
+
+           DISPLAY 'Lineage event logged successfully'.
+       LOG-LINEAGE-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISCONNECT-DATABASE: Commit transaction and disconnect
+      ******************************************************************
+       DISCONNECT-DATABASE SECTION.
+           IF NOT SQLSERVER-IS-CONNECTED
+               GO TO DISCONNECT-DATABASE-EXIT
+           END-IF.
+
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Commit failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               EXEC SQL
+                   ROLLBACK WORK
+               END-EXEC
+           ELSE
+               DISPLAY 'Transaction committed successfully'
+           END-IF.
+
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           MOVE 'N' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection closed'.
+       DISCONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY-SUMMARY: Show processing statistics
+      ******************************************************************
+       DISPLAY-SUMMARY SECTION.
+           DISPLAY ' '.
+           DISPLAY 'Processing Summary:'.
+           DISPLAY '  Balances evaluated:     ' WS-ROWS-INPUT.
+           DISPLAY '  Interest postings:      ' WS-ROWS-OUTPUT.
+           DISPLAY '  Skipped (zero interest):' WS-ROWS-SKIPPED.
+           DISPLAY '  Errors encountered:     ' WS-ERRORS.
+       DISPLAY-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM INTEREST-ACCRUAL.
