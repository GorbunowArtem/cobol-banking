@@ -28,38 +28,88 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-CSV
-               ASSIGN TO "data/in/transactions.csv"
+               ASSIGN TO WS-INPUT-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CSV-FILE-STATUS.
 
+           SELECT TRANSACTION-REJECTS-CSV
+               ASSIGN TO "data/out/transactions_rejects.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-CSV.
        01  CSV-RECORD                  PIC X(512).
 
+       FD  TRANSACTION-REJECTS-CSV.
+       01  REJECT-CSV-RECORD           PIC X(600).
+
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+
        WORKING-STORAGE SECTION.
       * Include shared copybooks
        COPY DB-CONFIG.
        COPY RECORD-DEFS.
        COPY LINEAGE-LOGGER.
+       COPY CHECKPOINT.
+       COPY ERROR-LOGGER.
+       COPY ISO-4217.
+       COPY TX-TYPES.
 
       * File status
        01  WS-CSV-FILE-STATUS          PIC XX.
            88  CSV-FILE-OK             VALUE '00'.
            88  CSV-END-OF-FILE         VALUE '10'.
 
+       01  WS-REJECT-FILE-STATUS       PIC XX.
+           88  REJECT-FILE-OK          VALUE '00'.
+
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+
+      * Reject CSV working storage
+       01  WS-REJECT-LINE              PIC X(600).
+       01  WS-REJECT-REASON            PIC X(80).
+       01  WS-REJECTS-FILE-OPEN        PIC X VALUE 'N'.
+           88  REJECTS-FILE-IS-OPEN    VALUE 'Y'.
+       01  WS-ROW-NUMBER-DISPLAY       PIC Z(8)9.
+
+      * Input file name (overridden from the command line/PARM if given)
+       01  WS-INPUT-FILE-NAME          PIC X(256)
+               VALUE 'data/in/transactions.csv'.
+       01  WS-COMMAND-LINE             PIC X(256).
+
       * CSV parsing fields
        01  WS-CSV-LINE                 PIC X(512).
        01  WS-CSV-HEADER               PIC X(512).
        01  WS-FIELD-DELIMITER          PIC X VALUE ','.
        01  WS-FIELD-QUOTE              PIC X VALUE '"'.
 
+      * Quote-aware CSV field splitting working storage (RFC 4180)
+       01  WS-CSV-FIELD-TABLE.
+           05  WS-CSV-FIELD            PIC X(512) OCCURS 6 TIMES.
+       01  WS-CSV-FIELD-IDX            PIC 9(2) COMP-5.
+       01  WS-CSV-FIELD-LEN            PIC 9(4) COMP-5.
+       01  WS-CSV-CHAR-IDX             PIC 9(4) COMP-5.
+       01  WS-CSV-LINE-LENGTH          PIC 9(4) COMP-5.
+       01  WS-CSV-CURRENT-CHAR         PIC X.
+       01  WS-CSV-QUOTE-STATE          PIC X VALUE 'N'.
+           88  CSV-INSIDE-QUOTES       VALUE 'Y'.
+
       * Parsed transaction fields
        01  WS-CSV-ACC-ID               PIC X(32).
        01  WS-CSV-AMOUNT-STR           PIC X(20).
        01  WS-CSV-CURRENCY             PIC X(3).
        01  WS-CSV-TX-TS-UTC            PIC X(26).
        01  WS-CSV-TX-TYPE              PIC X(32).
+       01  WS-CSV-REFERENCE-ID-STR     PIC X(18).
 
       * Validation flags
        01  WS-VALIDATION-FLAGS.
@@ -73,6 +123,45 @@
        01  WS-ROW-NUMBER               PIC 9(9) COMP-5 VALUE 1.
        01  WS-ROWS-VALID               PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ROWS-INVALID             PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-DUPLICATE           PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-TOTAL-ROWS-PROCESSED     PIC 9(9) COMP-5 VALUE ZERO.
+
+      * Batch-level error-rate abort threshold
+       01  WS-REJECTION-PCT-THRESHOLD  PIC 9(3) COMP-5 VALUE 25.
+       01  WS-REJECTION-PCT            PIC 9(3) COMP-5 VALUE ZERO.
+       01  WS-ABORT-RUN                PIC X VALUE 'N'.
+           88  ABORT-RUN-REQUIRED      VALUE 'Y'.
+
+      * Checkpoint/restart working storage
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) COMP-5 VALUE 1000.
+       01  WS-CHECKPOINT-START-ROW     PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-RESUMING-FLAG            PIC X VALUE 'N'.
+           88  RESUMING-FROM-CHECKPOINT VALUE 'Y'.
+       01  WS-CHECKPOINT-COMMIT-FLAG   PIC X VALUE 'N'.
+           88  CHECKPOINT-COMMIT-OCCURRED VALUE 'Y'.
+
+      * Duplicate-detection working storage
+       01  WS-DUP-COUNT                PIC S9(9) COMP-3 VALUE ZERO.
+       01  WS-DUPLICATE-FLAG           PIC X VALUE 'N'.
+           88  ROW-IS-DUPLICATE        VALUE 'Y'.
+
+      * Fraud/anomaly screening working storage
+       01  WS-FRAUD-AMOUNT             PIC S9(16)V99 COMP-3.
+       01  WS-FRAUD-FLAG                PIC X VALUE 'N'.
+           88  FRAUD-ROW-FLAGGED        VALUE 'Y'.
+       01  WS-ROWS-FLAGGED-FRAUD        PIC 9(9) COMP-5 VALUE ZERO.
+
+      * Per-account transaction-velocity table, rebuilt fresh for each
+      * file so a burst of activity on one ACC_ID within this batch
+      * can be flagged even though every row on its own is valid
+       01  WS-FRAUD-VELOCITY-TABLE.
+           05  WS-FRAUD-ACC-ENTRY      OCCURS 5000 TIMES.
+               10  WS-FRAUD-ACC-ID     PIC X(32).
+               10  WS-FRAUD-ACC-COUNT  PIC 9(5) COMP-5.
+       01  WS-FRAUD-ACC-ENTRIES        PIC 9(5) COMP-5 VALUE ZERO.
+       01  WS-FRAUD-ACC-TABLE-MAX      PIC 9(5) COMP-5 VALUE 5000.
+       01  WS-FRAUD-SCAN-IDX           PIC 9(5) COMP-5.
+       01  WS-FRAUD-MATCH-IDX          PIC 9(5) COMP-5 VALUE ZERO.
 
       * Run identifier (timestamp-based)
        01  WS-RUN-ID-TIMESTAMP         PIC X(20).
@@ -87,8 +176,16 @@
        01  SQL-CURRENCY                PIC X(3).
        01  SQL-TX-TS-UTC               PIC X(26).
        01  SQL-TX-TYPE                 PIC X(32).
+       01  SQL-DUP-COUNT                PIC S9(9) COMP-3.
+       01  SQL-REFERENCE-TX-ID          PIC 9(18) COMP-5.
+       01  SQL-ACCT-STATUS              PIC X(1).
+       01  SQL-FR-REASON                PIC X(80).
+       01  SQL-FR-RUN-ID                PIC X(64).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      * Null indicator for the optional REFERENCE_TX_ID column
+       01  SQL-REFERENCE-TX-ID-NULL     PIC S9(4) COMP-5.
+
       * SQL communication area
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -101,15 +198,30 @@
 
            PERFORM INITIALIZE-PROGRAM.
            PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
            PERFORM CONNECT-DATABASE.
+           PERFORM INITIALIZE-CHECKPOINT-CONTEXT.
+           PERFORM LOAD-CHECKPOINT.
+           IF CHECKPOINT-WAS-FOUND
+               MOVE WS-CKPT-LAST-ROW TO WS-CHECKPOINT-START-ROW
+               MOVE 'Y' TO WS-RESUMING-FLAG
+               DISPLAY 'Resuming after checkpoint, skipping rows 1-'
+                       WS-CHECKPOINT-START-ROW
+           END-IF.
            PERFORM PROCESS-CSV-FILE.
+           PERFORM CHECK-ERROR-RATE.
            PERFORM LOG-LINEAGE-EVENT.
            PERFORM DISCONNECT-DATABASE.
            PERFORM DISPLAY-SUMMARY.
 
            DISPLAY ' '.
            DISPLAY '============================================'.
-           DISPLAY 'TX_INBOUND completed successfully'.
+           IF ABORT-RUN-REQUIRED
+               DISPLAY 'TX_INBOUND aborted - error-rate threshold '
+                       'exceeded'
+           ELSE
+               DISPLAY 'TX_INBOUND completed successfully'
+           END-IF.
            DISPLAY '============================================'.
 
            STOP RUN.
@@ -120,8 +232,17 @@
        INITIALIZE-PROGRAM SECTION.
            MOVE ZERO TO WS-ROWS-VALID.
            MOVE ZERO TO WS-ROWS-INVALID.
+           MOVE ZERO TO WS-ROWS-DUPLICATE.
            MOVE 1 TO WS-ROW-NUMBER.
 
+      *    Allow the input CSV path to be overridden from the command
+      *    line (or JCL PARM) so TX_INBOUND is not pinned to one file
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE NOT = SPACES
+               MOVE WS-COMMAND-LINE TO WS-INPUT-FILE-NAME
+           END-IF.
+           DISPLAY 'Input file: ' WS-INPUT-FILE-NAME.
+
       *    Generate unique run ID from current timestamp
            ACCEPT WS-RUN-ID-TIMESTAMP FROM TIME.
            MOVE WS-RUN-ID-TIMESTAMP TO WS-RUN-ID-TS.
@@ -133,22 +254,50 @@
       * LOAD-VERSION-FILE: Read git commit SHA from .version file
       ******************************************************************
        LOAD-VERSION-FILE SECTION.
-           OPEN INPUT TRANSACTION-CSV.
-           IF NOT CSV-FILE-OK
-               MOVE 'UNKNOWN' TO WS-COMMIT-SHA
+           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
                DISPLAY 'WARNING: .version file not found, using UNKNOWN'
                GO TO LOAD-VERSION-FILE-EXIT
            END-IF.
 
-      *    Simple approach: Try to read .version file
-      *    In production, use proper file I/O with .version path
-           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
-           CLOSE TRANSACTION-CSV.
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
 
            DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
        LOAD-VERSION-FILE-EXIT.
            EXIT.
 
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
       ******************************************************************
       * CONNECT-DATABASE: Establish ODBC connection to SQL Server
       ******************************************************************
@@ -172,11 +321,34 @@
        CONNECT-DATABASE-EXIT.
            EXIT.
 
+      ******************************************************************
+      * INITIALIZE-CHECKPOINT-CONTEXT: Identify this program/source to
+      * the shared CHECKPOINT.cpy sections, then interpret whatever
+      * LOAD-CHECKPOINT finds as a row to resume past
+      ******************************************************************
+       INITIALIZE-CHECKPOINT-CONTEXT SECTION.
+           MOVE 'TX_INBOUND' TO WS-CKPT-PROGRAM.
+           MOVE WS-INPUT-FILE-NAME TO WS-CKPT-SOURCE.
+       INITIALIZE-CHECKPOINT-CONTEXT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RECORD-CHECKPOINT: Record the last row number fully processed
+      * via the shared CHECKPOINT.cpy SAVE-CHECKPOINT section
+      ******************************************************************
+       RECORD-CHECKPOINT SECTION.
+           MOVE 'TX_INBOUND' TO WS-CKPT-PROGRAM.
+           MOVE WS-INPUT-FILE-NAME TO WS-CKPT-SOURCE.
+           MOVE WS-ROW-NUMBER TO WS-CKPT-LAST-ROW.
+           PERFORM SAVE-CHECKPOINT.
+       RECORD-CHECKPOINT-EXIT.
+           EXIT.
+
       ******************************************************************
       * PROCESS-CSV-FILE: Read and process all CSV rows
       ******************************************************************
        PROCESS-CSV-FILE SECTION.
-           DISPLAY 'Opening CSV file: data/in/transactions.csv'.
+           DISPLAY 'Opening CSV file: ' WS-INPUT-FILE-NAME.
 
            OPEN INPUT TRANSACTION-CSV.
            IF NOT CSV-FILE-OK
@@ -185,11 +357,14 @@
                STOP RUN
            END-IF.
 
+           PERFORM OPEN-REJECT-FILE.
+
       *    Read header row and validate
            READ TRANSACTION-CSV INTO WS-CSV-HEADER
                AT END
                    DISPLAY 'ERROR: Empty CSV file'
                    CLOSE TRANSACTION-CSV
+                   PERFORM CLOSE-REJECT-FILE
                    STOP RUN
            END-READ.
 
@@ -197,12 +372,106 @@
 
       *    Process data rows
            PERFORM PROCESS-CSV-ROW UNTIL CSV-END-OF-FILE.
+           PERFORM RECORD-CHECKPOINT.
 
            CLOSE TRANSACTION-CSV.
+           PERFORM CLOSE-REJECT-FILE.
            DISPLAY 'CSV file processing complete'.
        PROCESS-CSV-FILE-EXIT.
            EXIT.
 
+      ******************************************************************
+      * CHECK-ERROR-RATE: Abort the run if too much of the file is bad
+      ******************************************************************
+       CHECK-ERROR-RATE SECTION.
+           COMPUTE WS-TOTAL-ROWS-PROCESSED = WS-ROW-NUMBER - 1.
+           IF WS-TOTAL-ROWS-PROCESSED = ZERO
+               GO TO CHECK-ERROR-RATE-EXIT
+           END-IF.
+
+           COMPUTE WS-REJECTION-PCT =
+               ((WS-ROWS-INVALID + WS-ROWS-DUPLICATE) * 100)
+               / WS-TOTAL-ROWS-PROCESSED.
+
+           IF WS-REJECTION-PCT > WS-REJECTION-PCT-THRESHOLD
+               DISPLAY 'ERROR: Rejection rate ' WS-REJECTION-PCT
+                       '% exceeds threshold of '
+                       WS-REJECTION-PCT-THRESHOLD '%'
+               IF CHECKPOINT-COMMIT-OCCURRED
+                   DISPLAY 'Aborting run - rows through the last '
+                           'checkpoint are already committed; no '
+                           'further rows will be read'
+               ELSE
+                   DISPLAY 'Aborting run - no rows from this file '
+                           'will be committed'
+               END-IF
+               MOVE 'Y' TO WS-ABORT-RUN
+           END-IF.
+       CHECK-ERROR-RATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-REJECT-FILE: Create the transactions_rejects.csv file
+      ******************************************************************
+       OPEN-REJECT-FILE SECTION.
+           OPEN OUTPUT TRANSACTION-REJECTS-CSV.
+           IF NOT REJECT-FILE-OK
+               DISPLAY 'WARNING: Cannot create reject file'
+               DISPLAY 'File status: ' WS-REJECT-FILE-STATUS
+               GO TO OPEN-REJECT-FILE-EXIT
+           END-IF.
+
+           MOVE 'Y' TO WS-REJECTS-FILE-OPEN.
+           STRING
+               'ROW_NUMBER' WS-FIELD-DELIMITER
+               'REASON'
+               DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING.
+           WRITE REJECT-CSV-RECORD FROM WS-REJECT-LINE.
+       OPEN-REJECT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-REJECT-ROW: Append one failed row to the reject CSV
+      ******************************************************************
+       WRITE-REJECT-ROW SECTION.
+           MOVE 'TX_INBOUND' TO WS-ERR-PROGRAM.
+           MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID.
+           MOVE WS-ROW-NUMBER TO WS-ROW-NUMBER-DISPLAY.
+           STRING 'ROW ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ROW-NUMBER-DISPLAY)
+                      DELIMITED BY SIZE
+               INTO WS-ERR-CONTEXT
+           END-STRING.
+           MOVE WS-REJECT-REASON TO WS-ERR-MESSAGE.
+           PERFORM LOG-PROCESSING-ERROR.
+
+           IF NOT REJECTS-FILE-IS-OPEN
+               GO TO WRITE-REJECT-ROW-EXIT
+           END-IF.
+
+           STRING
+               FUNCTION TRIM(WS-ROW-NUMBER-DISPLAY) DELIMITED BY SIZE
+               WS-FIELD-DELIMITER DELIMITED BY SIZE
+               FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING.
+           WRITE REJECT-CSV-RECORD FROM WS-REJECT-LINE.
+       WRITE-REJECT-ROW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-REJECT-FILE: Close the transactions_rejects.csv file
+      ******************************************************************
+       CLOSE-REJECT-FILE SECTION.
+           IF REJECTS-FILE-IS-OPEN
+               CLOSE TRANSACTION-REJECTS-CSV
+               MOVE 'N' TO WS-REJECTS-FILE-OPEN
+           END-IF.
+       CLOSE-REJECT-FILE-EXIT.
+           EXIT.
+
       ******************************************************************
       * PROCESS-CSV-ROW: Parse and validate a single CSV row
       ******************************************************************
@@ -215,47 +484,390 @@
 
            ADD 1 TO WS-ROW-NUMBER.
            MOVE 'Y' TO WS-ROW-VALID.
+           MOVE 'N' TO WS-FRAUD-FLAG.
+           MOVE 'N' TO WS-DUPLICATE-FLAG.
 
-      *    Parse CSV fields using UNSTRING
-           UNSTRING WS-CSV-LINE DELIMITED BY WS-FIELD-DELIMITER
-               INTO WS-CSV-ACC-ID
-                    WS-CSV-AMOUNT-STR
-                    WS-CSV-CURRENCY
-                    WS-CSV-TX-TS-UTC
-                    WS-CSV-TX-TYPE
-           END-UNSTRING.
+      *    Skip rows already committed by a prior run (restart)
+           IF RESUMING-FROM-CHECKPOINT
+               AND WS-ROW-NUMBER NOT > WS-CHECKPOINT-START-ROW
+               GO TO PROCESS-CSV-ROW-EXIT
+           END-IF.
+
+      *    Parse CSV fields, honoring RFC 4180 quoting
+           PERFORM SPLIT-CSV-LINE.
 
       *    Validate parsed data
            PERFORM VALIDATE-CSV-FIELDS.
 
+           IF ROW-IS-VALID
+               PERFORM CHECK-ACCOUNT-OPEN
+           END-IF.
+
+           IF ROW-IS-VALID
+               PERFORM CHECK-DUPLICATE-TRANSACTION
+           END-IF.
+
+           IF ROW-IS-VALID
+               PERFORM CHECK-FRAUD-SCREENING
+           END-IF.
+
            IF ROW-IS-VALID
                PERFORM INSERT-TRANSACTION
+           END-IF.
+
+           IF ROW-IS-VALID
                ADD 1 TO WS-ROWS-VALID
            ELSE
-               ADD 1 TO WS-ROWS-INVALID
+               IF ROW-IS-DUPLICATE
+                   ADD 1 TO WS-ROWS-DUPLICATE
+                   PERFORM WRITE-REJECT-ROW
+               ELSE
+                   IF FRAUD-ROW-FLAGGED
+                       ADD 1 TO WS-ROWS-FLAGGED-FRAUD
+                   ELSE
+                       ADD 1 TO WS-ROWS-INVALID
+                       PERFORM WRITE-REJECT-ROW
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Checkpoint progress periodically so a restart can resume.
+      *    The checkpoint marker is committed together with the rows
+      *    inserted since the prior checkpoint, so a crash never
+      *    leaves a row counted as "done" on restart without its
+      *    insert having actually been committed. This does mean a
+      *    run that later aborts on CHECK-ERROR-RATE can no longer be
+      *    rolled back past its last checkpoint; DISCONNECT-DATABASE's
+      *    abort path only rolls back the partial interval since then.
+      *    To limit how much of the file can end up committed ahead
+      *    of a threshold breach, the rejection rate is also checked
+      *    at every checkpoint rather than only once at end of file,
+      *    so a bad file is caught - and reading stops - at the
+      *    earliest checkpoint boundary instead of running to EOF.
+           IF FUNCTION MOD(WS-ROW-NUMBER, WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM RECORD-CHECKPOINT
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+               MOVE 'Y' TO WS-CHECKPOINT-COMMIT-FLAG
+               PERFORM CHECK-ERROR-RATE
+               IF ABORT-RUN-REQUIRED
+                   SET CSV-END-OF-FILE TO TRUE
+               END-IF
            END-IF.
 
        PROCESS-CSV-ROW-EXIT.
            EXIT.
 
+      ******************************************************************
+      * SPLIT-CSV-LINE: RFC 4180 quote-aware field splitter
+      ******************************************************************
+       SPLIT-CSV-LINE SECTION.
+           MOVE SPACES TO WS-CSV-FIELD-TABLE.
+           MOVE 1 TO WS-CSV-FIELD-IDX.
+           MOVE ZERO TO WS-CSV-FIELD-LEN.
+           MOVE 'N' TO WS-CSV-QUOTE-STATE.
+           COMPUTE WS-CSV-LINE-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-LINE)).
+           IF WS-CSV-LINE-LENGTH = ZERO
+               GO TO SPLIT-CSV-LINE-EXIT
+           END-IF.
+
+           MOVE 1 TO WS-CSV-CHAR-IDX.
+           PERFORM SCAN-ONE-CSV-CHAR
+               UNTIL WS-CSV-CHAR-IDX > WS-CSV-LINE-LENGTH.
+
+           MOVE WS-CSV-FIELD (1) TO WS-CSV-ACC-ID.
+           MOVE WS-CSV-FIELD (2) TO WS-CSV-AMOUNT-STR.
+           MOVE WS-CSV-FIELD (3) TO WS-CSV-CURRENCY.
+           MOVE WS-CSV-FIELD (4) TO WS-CSV-TX-TS-UTC.
+           MOVE WS-CSV-FIELD (5) TO WS-CSV-TX-TYPE.
+           MOVE WS-CSV-FIELD (6) TO WS-CSV-REFERENCE-ID-STR.
+       SPLIT-CSV-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-ONE-CSV-CHAR: Classify and consume one input character
+      ******************************************************************
+       SCAN-ONE-CSV-CHAR SECTION.
+           MOVE WS-CSV-LINE (WS-CSV-CHAR-IDX:1) TO WS-CSV-CURRENT-CHAR.
+
+           EVALUATE TRUE
+               WHEN WS-CSV-CURRENT-CHAR = WS-FIELD-QUOTE
+                   IF CSV-INSIDE-QUOTES
+                       IF WS-CSV-CHAR-IDX < WS-CSV-LINE-LENGTH AND
+                          WS-CSV-LINE (WS-CSV-CHAR-IDX + 1:1)
+                              = WS-FIELD-QUOTE
+                           PERFORM APPEND-CSV-CHAR
+                           ADD 1 TO WS-CSV-CHAR-IDX
+                       ELSE
+                           MOVE 'N' TO WS-CSV-QUOTE-STATE
+                       END-IF
+                   ELSE
+                       MOVE 'Y' TO WS-CSV-QUOTE-STATE
+                   END-IF
+               WHEN WS-CSV-CURRENT-CHAR = WS-FIELD-DELIMITER
+                       AND NOT CSV-INSIDE-QUOTES
+                   ADD 1 TO WS-CSV-FIELD-IDX
+                   MOVE ZERO TO WS-CSV-FIELD-LEN
+               WHEN OTHER
+                   PERFORM APPEND-CSV-CHAR
+           END-EVALUATE.
+
+           ADD 1 TO WS-CSV-CHAR-IDX.
+       SCAN-ONE-CSV-CHAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPEND-CSV-CHAR: Add the current character to the active field
+      ******************************************************************
+       APPEND-CSV-CHAR SECTION.
+           IF WS-CSV-FIELD-IDX > 6
+               GO TO APPEND-CSV-CHAR-EXIT
+           END-IF.
+
+           ADD 1 TO WS-CSV-FIELD-LEN.
+           IF WS-CSV-FIELD-LEN <= 512
+               MOVE WS-CSV-CURRENT-CHAR TO
+                   WS-CSV-FIELD (WS-CSV-FIELD-IDX) (WS-CSV-FIELD-LEN:1)
+           END-IF.
+       APPEND-CSV-CHAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-ACCOUNT-OPEN: Verify ACC_ID is a real, open account on
+      * the dbo.Accounts master before a transaction is allowed to
+      * post against it
+      ******************************************************************
+       CHECK-ACCOUNT-OPEN SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           MOVE SPACES TO SQL-ACCT-STATUS.
+
+           EXEC SQL
+               SELECT STATUS INTO :SQL-ACCT-STATUS
+               FROM dbo.Accounts
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - ACC_ID not on account master: '
+                       WS-CSV-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACC_ID not on account master' TO WS-REJECT-REASON
+               GO TO CHECK-ACCOUNT-OPEN-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Row ' WS-ROW-NUMBER
+                       ' - Account lookup failed, SQLCODE: ' SQLCODE
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'Account lookup failed' TO WS-REJECT-REASON
+               GO TO CHECK-ACCOUNT-OPEN-EXIT
+           END-IF.
+
+           IF SQL-ACCT-STATUS NOT = 'O'
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - Account is not open: ' WS-CSV-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'Account is not open' TO WS-REJECT-REASON
+           END-IF.
+       CHECK-ACCOUNT-OPEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-DUPLICATE-TRANSACTION: Skip rows already on file
+      ******************************************************************
+       CHECK-DUPLICATE-TRANSACTION SECTION.
+           MOVE 'N' TO WS-DUPLICATE-FLAG.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           COMPUTE SQL-AMOUNT =
+               FUNCTION NUMVAL(WS-CSV-AMOUNT-STR).
+           MOVE WS-CSV-TX-TS-UTC TO SQL-TX-TS-UTC.
+           MOVE WS-CSV-TX-TYPE TO SQL-TX-TYPE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DUP-COUNT
+               FROM dbo.Transactions
+               WHERE ACC_ID = :SQL-ACC-ID
+                 AND AMOUNT = :SQL-AMOUNT
+                 AND TX_TS_UTC = :SQL-TX-TS-UTC
+                 AND TX_TYPE = :SQL-TX-TYPE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Row ' WS-ROW-NUMBER
+                       ' - Duplicate check failed, SQLCODE: ' SQLCODE
+               GO TO CHECK-DUPLICATE-TRANSACTION-EXIT
+           END-IF.
+
+           IF SQL-DUP-COUNT > ZERO
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - Duplicate transaction, skipping'
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'Y' TO WS-DUPLICATE-FLAG
+               MOVE 'Duplicate transaction' TO WS-REJECT-REASON
+           END-IF.
+       CHECK-DUPLICATE-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-FRAUD-SCREENING: Flag a row for manual review, instead of
+      * letting it auto-post, when its amount or this account's
+      * transaction velocity within the current file looks suspicious
+      ******************************************************************
+       CHECK-FRAUD-SCREENING SECTION.
+           MOVE 'N' TO WS-FRAUD-FLAG.
+           COMPUTE WS-FRAUD-AMOUNT = FUNCTION NUMVAL(WS-CSV-AMOUNT-STR).
+           PERFORM TRACK-FRAUD-VELOCITY.
+
+           EVALUATE TRUE
+               WHEN FUNCTION ABS(WS-FRAUD-AMOUNT)
+                       > WS-FRAUD-AMOUNT-THRESHOLD
+                   MOVE 'Flagged for fraud review - amount threshold'
+                       TO WS-REJECT-REASON
+                   MOVE 'Y' TO WS-FRAUD-FLAG
+               WHEN WS-FRAUD-MATCH-IDX NOT = ZERO
+                       AND WS-FRAUD-ACC-COUNT (WS-FRAUD-MATCH-IDX)
+                           > WS-FRAUD-VELOCITY-THRESHOLD
+                   MOVE 'Flagged for fraud review - velocity threshold'
+                       TO WS-REJECT-REASON
+                   MOVE 'Y' TO WS-FRAUD-FLAG
+           END-EVALUATE.
+
+           IF FRAUD-ROW-FLAGGED
+               DISPLAY 'REVIEW: Row ' WS-ROW-NUMBER ' - '
+                       FUNCTION TRIM(WS-REJECT-REASON)
+                       ' - ACC_ID ' WS-CSV-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               PERFORM WRITE-FRAUD-REVIEW
+           END-IF.
+       CHECK-FRAUD-SCREENING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * TRACK-FRAUD-VELOCITY: Maintain an in-memory per-account
+      * transaction count for the current file, rebuilt from scratch
+      * on each run, used as the velocity leg of fraud screening
+      ******************************************************************
+       TRACK-FRAUD-VELOCITY SECTION.
+           MOVE ZERO TO WS-FRAUD-MATCH-IDX.
+           MOVE 1 TO WS-FRAUD-SCAN-IDX.
+           PERFORM SCAN-ONE-FRAUD-ACCOUNT
+               UNTIL WS-FRAUD-SCAN-IDX > WS-FRAUD-ACC-ENTRIES
+                  OR WS-FRAUD-MATCH-IDX NOT = ZERO.
+
+           IF WS-FRAUD-MATCH-IDX = ZERO
+               PERFORM ADD-FRAUD-VELOCITY-ENTRY
+           ELSE
+               ADD 1 TO WS-FRAUD-ACC-COUNT (WS-FRAUD-MATCH-IDX)
+           END-IF.
+       TRACK-FRAUD-VELOCITY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-ONE-FRAUD-ACCOUNT: Compare one velocity-table slot against
+      * the current row's ACC_ID
+      ******************************************************************
+       SCAN-ONE-FRAUD-ACCOUNT SECTION.
+           IF WS-FRAUD-ACC-ID (WS-FRAUD-SCAN-IDX) = WS-CSV-ACC-ID
+               MOVE WS-FRAUD-SCAN-IDX TO WS-FRAUD-MATCH-IDX
+           ELSE
+               ADD 1 TO WS-FRAUD-SCAN-IDX
+           END-IF.
+       SCAN-ONE-FRAUD-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ADD-FRAUD-VELOCITY-ENTRY: Start tracking a newly-seen ACC_ID
+      ******************************************************************
+       ADD-FRAUD-VELOCITY-ENTRY SECTION.
+           IF WS-FRAUD-ACC-ENTRIES < WS-FRAUD-ACC-TABLE-MAX
+               ADD 1 TO WS-FRAUD-ACC-ENTRIES
+               MOVE WS-FRAUD-ACC-ENTRIES TO WS-FRAUD-MATCH-IDX
+               MOVE WS-CSV-ACC-ID
+                   TO WS-FRAUD-ACC-ID (WS-FRAUD-MATCH-IDX)
+               MOVE 1 TO WS-FRAUD-ACC-COUNT (WS-FRAUD-MATCH-IDX)
+           ELSE
+               DISPLAY 'WARNING: Fraud velocity table full, skipping '
+                       'velocity tracking for ACC_ID ' WS-CSV-ACC-ID
+           END-IF.
+       ADD-FRAUD-VELOCITY-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-FRAUD-REVIEW: Insert a flagged row into the fraud review
+      * queue for ops to clear or reject ahead of POST_LEDGER
+      ******************************************************************
+       WRITE-FRAUD-REVIEW SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           MOVE WS-FRAUD-AMOUNT TO SQL-AMOUNT.
+           MOVE WS-CSV-CURRENCY TO SQL-CURRENCY.
+           MOVE WS-CSV-TX-TS-UTC TO SQL-TX-TS-UTC.
+           MOVE WS-CSV-TX-TYPE TO SQL-TX-TYPE.
+           MOVE WS-REJECT-REASON TO SQL-FR-REASON.
+           MOVE WS-CURRENT-RUN-ID TO SQL-FR-RUN-ID.
+
+           EXEC SQL
+               INSERT INTO dbo.FraudReviewQueue (
+                   ACC_ID,
+                   AMOUNT,
+                   CURRENCY,
+                   TX_TS_UTC,
+                   TX_TYPE,
+                   REASON,
+                   RUN_ID,
+                   TS_UTC
+               ) VALUES (
+                   :SQL-ACC-ID,
+                   :SQL-AMOUNT,
+                   :SQL-CURRENCY,
+                   :SQL-TX-TS-UTC,
+                   :SQL-TX-TYPE,
+                   :SQL-FR-REASON,
+                   :SQL-FR-RUN-ID,
+                   SYSUTCDATETIME()
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to insert fraud review record'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+       WRITE-FRAUD-REVIEW-EXIT.
+           EXIT.
+
       ******************************************************************
       * VALIDATE-CSV-FIELDS: Apply validation rules to parsed data
       ******************************************************************
        VALIDATE-CSV-FIELDS SECTION.
+           MOVE SPACES TO WS-REJECT-REASON.
+
       *    Validate ACC_ID (non-empty, max 32 chars)
            IF WS-CSV-ACC-ID = SPACES OR WS-CSV-ACC-ID = LOW-VALUES
                DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
                        ' - ACC_ID is empty'
                MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACC_ID is empty' TO WS-REJECT-REASON
                GO TO VALIDATE-CSV-FIELDS-EXIT
            END-IF.
 
-      *    Validate AMOUNT (numeric, within range)
-      *    Note: In production, use proper numeric validation
+      *    Validate AMOUNT (non-empty, well-formed signed decimal)
            IF WS-CSV-AMOUNT-STR = SPACES
                DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
                        ' - AMOUNT is empty'
                MOVE 'N' TO WS-ROW-VALID
+               MOVE 'AMOUNT is empty' TO WS-REJECT-REASON
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
+      *    Validate AMOUNT is a well-formed numeric literal before it
+      *    is ever handed to FUNCTION NUMVAL
+           IF FUNCTION TEST-NUMVAL(WS-CSV-AMOUNT-STR) NOT = 0
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - AMOUNT is not numeric: ' WS-CSV-AMOUNT-STR
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'AMOUNT is not numeric' TO WS-REJECT-REASON
                GO TO VALIDATE-CSV-FIELDS-EXIT
            END-IF.
 
@@ -266,6 +878,7 @@
                DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
                        ' - Invalid CURRENCY: ' WS-CSV-CURRENCY
                MOVE 'N' TO WS-ROW-VALID
+               MOVE 'CURRENCY is not 3 characters' TO WS-REJECT-REASON
                GO TO VALIDATE-CSV-FIELDS-EXIT
            END-IF.
 
@@ -273,11 +886,18 @@
            MOVE FUNCTION UPPER-CASE(WS-CSV-CURRENCY)
                TO WS-CSV-CURRENCY.
 
+      *    Validate CURRENCY against the ISO 4217 reference table
+           PERFORM VALIDATE-CURRENCY-CODE.
+           IF NOT ROW-IS-VALID
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
       *    Validate TX_TS_UTC (non-empty datetime)
            IF WS-CSV-TX-TS-UTC = SPACES
                DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
                        ' - TX_TS_UTC is empty'
                MOVE 'N' TO WS-ROW-VALID
+               MOVE 'TX_TS_UTC is empty' TO WS-REJECT-REASON
                GO TO VALIDATE-CSV-FIELDS-EXIT
            END-IF.
 
@@ -286,12 +906,83 @@
                DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
                        ' - TX_TYPE is empty'
                MOVE 'N' TO WS-ROW-VALID
+               MOVE 'TX_TYPE is empty' TO WS-REJECT-REASON
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
+      *    Convert TX_TYPE to uppercase
+           MOVE FUNCTION UPPER-CASE(WS-CSV-TX-TYPE)
+               TO WS-CSV-TX-TYPE.
+
+      *    Validate TX_TYPE against the approved code allow-list
+           PERFORM VALIDATE-TX-TYPE-CODE.
+           IF NOT ROW-IS-VALID
                GO TO VALIDATE-CSV-FIELDS-EXIT
            END-IF.
 
+      *    REVERSAL rows must carry a numeric REFERENCE_ID pointing at
+      *    the TX_ID being reversed; the field is otherwise optional
+           IF WS-CSV-TX-TYPE = 'REVERSAL'
+               IF WS-CSV-REFERENCE-ID-STR = SPACES
+                   DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                           ' - REVERSAL requires a REFERENCE_ID'
+                   MOVE 'N' TO WS-ROW-VALID
+                   MOVE 'REVERSAL requires a REFERENCE_ID'
+                       TO WS-REJECT-REASON
+                   GO TO VALIDATE-CSV-FIELDS-EXIT
+               END-IF
+               IF FUNCTION TEST-NUMVAL(WS-CSV-REFERENCE-ID-STR) NOT = 0
+                   DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                           ' - REFERENCE_ID is not numeric: '
+                           WS-CSV-REFERENCE-ID-STR
+                   MOVE 'N' TO WS-ROW-VALID
+                   MOVE 'REFERENCE_ID is not numeric'
+                       TO WS-REJECT-REASON
+                   GO TO VALIDATE-CSV-FIELDS-EXIT
+               END-IF
+           END-IF.
+
        VALIDATE-CSV-FIELDS-EXIT.
            EXIT.
 
+      ******************************************************************
+      * VALIDATE-CURRENCY-CODE: Look up CURRENCY in the ISO 4217 table
+      ******************************************************************
+       VALIDATE-CURRENCY-CODE SECTION.
+           MOVE 'N' TO WS-ISO-4217-FOUND.
+           SET WS-ISO-4217-IDX TO 1.
+           SEARCH WS-ISO-4217-ENTRY
+               AT END
+                   DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                           ' - CURRENCY not in ISO 4217 list: '
+                           WS-CSV-CURRENCY
+                   MOVE 'N' TO WS-ROW-VALID
+                   MOVE 'CURRENCY not in ISO 4217 list'
+                       TO WS-REJECT-REASON
+               WHEN WS-ISO-4217-CODE (WS-ISO-4217-IDX) = WS-CSV-CURRENCY
+                   MOVE 'Y' TO WS-ISO-4217-FOUND
+           END-SEARCH.
+       VALIDATE-CURRENCY-CODE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE-TX-TYPE-CODE: Look up TX_TYPE in the approved code list
+      ******************************************************************
+       VALIDATE-TX-TYPE-CODE SECTION.
+           MOVE 'N' TO WS-TX-TYPE-FOUND.
+           SET WS-TX-TYPE-IDX TO 1.
+           SEARCH WS-TX-TYPE-ENTRY
+               AT END
+                   DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                           ' - TX_TYPE not approved: ' WS-CSV-TX-TYPE
+                   MOVE 'N' TO WS-ROW-VALID
+                   MOVE 'TX_TYPE not approved' TO WS-REJECT-REASON
+               WHEN WS-TX-TYPE-CODE (WS-TX-TYPE-IDX) = WS-CSV-TX-TYPE
+                   MOVE 'Y' TO WS-TX-TYPE-FOUND
+           END-SEARCH.
+       VALIDATE-TX-TYPE-CODE-EXIT.
+           EXIT.
+
       ******************************************************************
       * INSERT-TRANSACTION: Insert validated row into database
       ******************************************************************
@@ -304,6 +995,15 @@
            MOVE WS-CSV-TX-TS-UTC TO SQL-TX-TS-UTC.
            MOVE WS-CSV-TX-TYPE TO SQL-TX-TYPE.
 
+           IF WS-CSV-REFERENCE-ID-STR = SPACES
+               MOVE ZERO TO SQL-REFERENCE-TX-ID
+               MOVE -1 TO SQL-REFERENCE-TX-ID-NULL
+           ELSE
+               COMPUTE SQL-REFERENCE-TX-ID =
+                   FUNCTION NUMVAL(WS-CSV-REFERENCE-ID-STR)
+               MOVE 0 TO SQL-REFERENCE-TX-ID-NULL
+           END-IF.
+
       *    Insert into database
            EXEC SQL
                INSERT INTO dbo.Transactions (
@@ -311,13 +1011,15 @@
                    AMOUNT,
                    CURRENCY,
                    TX_TS_UTC,
-                   TX_TYPE
+                   TX_TYPE,
+                   REFERENCE_TX_ID
                ) VALUES (
                    :SQL-ACC-ID,
                    :SQL-AMOUNT,
                    :SQL-CURRENCY,
                    :SQL-TX-TS-UTC,
-                   :SQL-TX-TYPE
+                   :SQL-TX-TYPE,
+                   :SQL-REFERENCE-TX-ID:SQL-REFERENCE-TX-ID-NULL
                )
            END-EXEC.
 
@@ -327,8 +1029,7 @@
                DISPLAY 'SQLCODE: ' SQLCODE
                DISPLAY 'ACC_ID: ' SQL-ACC-ID
                MOVE 'N' TO WS-ROW-VALID
-               ADD 1 TO WS-ROWS-INVALID
-               SUBTRACT 1 FROM WS-ROWS-VALID
+               MOVE 'Database insert failed' TO WS-REJECT-REASON
            END-IF.
 
        INSERT-TRANSACTION-EXIT.
@@ -375,7 +1076,24 @@
                GO TO DISCONNECT-DATABASE-EXIT
            END-IF.
 
-      *    Commit all inserts
+      *    Commit inserts since the last checkpoint, unless the
+      *    error-rate threshold tripped - rows from earlier checkpoint
+      *    intervals were already committed in PROCESS-CSV-ROW
+           IF ABORT-RUN-REQUIRED
+               EXEC SQL
+                   ROLLBACK WORK
+               END-EXEC
+               IF CHECKPOINT-COMMIT-OCCURRED
+                   DISPLAY 'Rows since the last checkpoint rolled '
+                           'back - rows through the last checkpoint '
+                           'remain committed'
+               ELSE
+                   DISPLAY 'Transaction rolled back - error-rate '
+                           'threshold exceeded, nothing committed'
+               END-IF
+               GO TO DISCONNECT-DATABASE-DISCONNECT
+           END-IF.
+
            EXEC SQL
                COMMIT WORK
            END-EXEC.
@@ -390,6 +1108,8 @@
                DISPLAY 'Transaction committed successfully'
            END-IF.
 
+       DISCONNECT-DATABASE-DISCONNECT.
+
       *    Disconnect from database
            EXEC SQL
                DISCONNECT CURRENT
@@ -406,10 +1126,23 @@
        DISPLAY-SUMMARY SECTION.
            DISPLAY ' '.
            DISPLAY 'Processing Summary:'.
-           DISPLAY '  Total rows processed: '
-                   WS-ROW-NUMBER - 1.
+           DISPLAY '  Total rows processed: ' WS-TOTAL-ROWS-PROCESSED.
            DISPLAY '  Valid rows inserted:  ' WS-ROWS-VALID.
            DISPLAY '  Invalid rows skipped: ' WS-ROWS-INVALID.
+           DISPLAY '  Duplicate rows skipped: ' WS-ROWS-DUPLICATE.
+           DISPLAY '  Rows flagged for fraud review: '
+                   WS-ROWS-FLAGGED-FRAUD.
+           DISPLAY '  Rejection rate:       ' WS-REJECTION-PCT '%'.
+           IF ABORT-RUN-REQUIRED
+               IF CHECKPOINT-COMMIT-OCCURRED
+                   DISPLAY '  Run ABORTED - rejection rate exceeded '
+                           'threshold; rows through the last '
+                           'checkpoint remain committed'
+               ELSE
+                   DISPLAY '  Run ABORTED - rejection rate exceeded '
+                           'threshold, nothing committed'
+               END-IF
+           END-IF.
        DISPLAY-SUMMARY-EXIT.
            EXIT.
 
