@@ -0,0 +1,469 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANCY-SCAN.
+       AUTHOR. COBOL Data Lineage Feature Team.
+      ******************************************************************
+      * DORMANCY_SCAN - Dormant Account Detection Program
+      ******************************************************************
+      * Purpose: Flag open accounts with no transaction activity within
+      *          the configured inactivity window, so operations can
+      *          review them for dormancy processing. An account with
+      *          no transactions at all is treated as dormant from its
+      *          OPEN_DATE. Re-runnable: every open account's
+      *          DORMANT_FLAG is recomputed from scratch each run, not
+      *          just accumulated, so an account that resumes activity
+      *          is cleared automatically on the next scan.
+      * Input:   dbo.Accounts, dbo.Transactions (SQL Server)
+      * Output:  dbo.Accounts.DORMANT_FLAG (SQL Server)
+      *          data/out/dormancy_report.csv
+      * Lineage: transform_kind=aggregate
+      ******************************************************************
+      * LINEAGE: PROGRAM=DORMANCY_SCAN
+      * LINEAGE: SRC=sqlserver.dbo.Accounts(ACC_ID,CUSTOMER_ID,ACC_TYPE,
+      *               STATUS,OPEN_DATE)
+      * LINEAGE: SRC=sqlserver.dbo.Transactions(ACC_ID,TX_TS_UTC)
+      * LINEAGE: TGT=sqlserver.dbo.Accounts(DORMANT_FLAG)
+      * LINEAGE: TGT=csv.filesystem.dormancy_report.csv(ACC_ID,
+      *               CUSTOMER_ID,ACC_TYPE,LAST_ACTIVITY_UTC,AS_OF_UTC)
+      * LINEAGE: MAP=TX_TS_UTC -> DORMANT_FLAG [MAX(TX_TS_UTC) OLDER
+      *               THAN THRESHOLD OR NO ACTIVITY -> 'Y' ELSE 'N']
+      * LINEAGE: REF={git_commit_sha}
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+
+           SELECT DORMANCY-RPT
+               ASSIGN TO "data/out/dormancy_report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DORM-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+
+       FD  DORMANCY-RPT.
+       01  DORM-RPT-RECORD             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      * Include shared copybooks
+       COPY DB-CONFIG.
+       COPY RECORD-DEFS.
+       COPY LINEAGE-LOGGER.
+
+      * Run identifier (timestamp-based)
+       01  WS-CURRENT-RUN-ID.
+           05  FILLER                  PIC X(15)
+               VALUE 'DORMANCY_SCAN_'.
+           05  WS-RUN-ID-TS            PIC X(15).
+
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+       01  WS-DORM-RPT-STATUS          PIC XX.
+           88  DORM-RPT-OK             VALUE '00'.
+
+      * Dormancy report working storage
+       01  WS-DORM-RPT-LINE            PIC X(120).
+
+      * Cursor processing
+       01  WS-CURSOR-OPEN              PIC X VALUE 'N'.
+           88  CURSOR-IS-OPEN          VALUE 'Y'.
+
+      * Row counters
+       01  WS-ACCOUNTS-SCANNED         PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ACCOUNTS-DORMANT         PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ERRORS                   PIC 9(9) COMP-5 VALUE ZERO.
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-ACC-ID                  PIC X(32).
+       01  SQL-CUSTOMER-ID             PIC X(32).
+       01  SQL-ACC-TYPE                PIC X(16).
+       01  SQL-LAST-ACTIVITY-UTC       PIC X(26).
+       01  SQL-DORMANCY-DAYS           PIC 9(5) COMP-5.
+       01  SQL-AS-OF-UTC               PIC X(26).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Null indicator - an account with no transactions at all has no
+      * MAX(TX_TS_UTC) to fetch
+       01  SQL-LAST-ACTIVITY-UTC-NULL  PIC S9(4) COMP-5.
+
+      * SQL communication area
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Dormant-account cursor - every open account whose most recent
+      * transaction (if any) falls outside the configured inactivity
+      * window; an account with no transactions at all is included via
+      * the LEFT JOIN and its NULL last-activity is treated below as
+      * dormant since OPEN_DATE
+       EXEC SQL
+           DECLARE DORMANT_CURSOR CURSOR FOR
+           SELECT A.ACC_ID, A.CUSTOMER_ID, A.ACC_TYPE,
+                  MAX(T.TX_TS_UTC)
+           FROM dbo.Accounts A
+           LEFT JOIN dbo.Transactions T ON T.ACC_ID = A.ACC_ID
+           WHERE A.STATUS = 'O'
+           GROUP BY A.ACC_ID, A.CUSTOMER_ID, A.ACC_TYPE
+           HAVING MAX(T.TX_TS_UTC) IS NULL
+               OR MAX(T.TX_TS_UTC) <
+                  DATEADD(DAY, -:SQL-DORMANCY-DAYS, SYSUTCDATETIME())
+           ORDER BY A.ACC_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '============================================'.
+           DISPLAY 'DORMANCY_SCAN - Dormant Account Detection'.
+           DISPLAY '============================================'.
+           DISPLAY ' '.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
+           PERFORM CONNECT-DATABASE.
+           PERFORM RESET-DORMANT-FLAGS.
+           PERFORM OPEN-DORMANCY-REPORT.
+           PERFORM SCAN-DORMANT-ACCOUNTS.
+           PERFORM CLOSE-DORMANCY-REPORT.
+           PERFORM LOG-LINEAGE-EVENT.
+           PERFORM DISCONNECT-DATABASE.
+           PERFORM DISPLAY-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY '============================================'.
+           DISPLAY 'DORMANCY_SCAN completed successfully'.
+           DISPLAY '============================================'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-PROGRAM: Set up working storage and run ID
+      ******************************************************************
+       INITIALIZE-PROGRAM SECTION.
+           MOVE ZERO TO WS-ACCOUNTS-SCANNED.
+           MOVE ZERO TO WS-ACCOUNTS-DORMANT.
+           MOVE ZERO TO WS-ERRORS.
+           MOVE WS-DORMANCY-THRESHOLD-DAYS TO SQL-DORMANCY-DAYS.
+
+      *    Generate unique run ID from current timestamp
+           ACCEPT WS-RUN-ID-TS FROM TIME.
+           DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+           DISPLAY 'Dormancy threshold (days): ' SQL-DORMANCY-DAYS.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
+           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONNECT-DATABASE: Establish ODBC connection to SQL Server
+      ******************************************************************
+       CONNECT-DATABASE SECTION.
+           DISPLAY 'Connecting to SQL Server (DSN: '
+                   WS-DSN-SQLSERVER ')...'.
+
+           EXEC SQL
+               CONNECT TO :WS-DSN-SQLSERVER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Database connection failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'SQLSTATE: ' SQLSTATE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection established'.
+
+      *    Capture the scan's as-of time so the report column and
+      *    every row written this run share one consistent timestamp
+           EXEC SQL
+               SELECT SYSUTCDATETIME() INTO :SQL-AS-OF-UTC
+           END-EXEC.
+       CONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESET-DORMANT-FLAGS: Clear DORMANT_FLAG on every open account
+      * before recomputing it, so an account that has resumed activity
+      * since the last scan is cleared instead of staying flagged
+      ******************************************************************
+       RESET-DORMANT-FLAGS SECTION.
+           EXEC SQL
+               UPDATE dbo.Accounts
+               SET DORMANT_FLAG = 'N'
+               WHERE STATUS = 'O'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to reset DORMANT_FLAG'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+           END-IF.
+       RESET-DORMANT-FLAGS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-DORMANCY-REPORT: Open the dormancy report and write its
+      * header line
+      ******************************************************************
+       OPEN-DORMANCY-REPORT SECTION.
+           OPEN OUTPUT DORMANCY-RPT.
+           IF NOT DORM-RPT-OK
+               DISPLAY 'WARNING: Could not open dormancy report'
+               DISPLAY 'File status: ' WS-DORM-RPT-STATUS
+               GO TO OPEN-DORMANCY-REPORT-EXIT
+           END-IF.
+
+           MOVE 'ACC_ID,CUSTOMER_ID,ACC_TYPE,LAST_ACTIVITY_UTC,AS_OF_UTC'
+               TO WS-DORM-RPT-LINE.
+           WRITE DORM-RPT-RECORD FROM WS-DORM-RPT-LINE.
+       OPEN-DORMANCY-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-DORMANT-ACCOUNTS: Open the dormant-account cursor, flag
+      * and report every account it returns
+      ******************************************************************
+       SCAN-DORMANT-ACCOUNTS SECTION.
+           DISPLAY 'Scanning dbo.Accounts for dormant activity...'.
+
+           EXEC SQL
+               OPEN DORMANT_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Failed to open dormant account cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-CURSOR-OPEN.
+
+           PERFORM FETCH-AND-FLAG-ACCOUNT
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+           EXEC SQL
+               CLOSE DORMANT_CURSOR
+           END-EXEC.
+
+           MOVE 'N' TO WS-CURSOR-OPEN.
+           DISPLAY 'Dormancy scan complete'.
+       SCAN-DORMANT-ACCOUNTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FETCH-AND-FLAG-ACCOUNT: Fetch one dormant account, flag it on
+      * dbo.Accounts, and append it to the dormancy report
+      ******************************************************************
+       FETCH-AND-FLAG-ACCOUNT SECTION.
+           EXEC SQL
+               FETCH DORMANT_CURSOR INTO
+                   :SQL-ACC-ID,
+                   :SQL-CUSTOMER-ID,
+                   :SQL-ACC-TYPE,
+                   :SQL-LAST-ACTIVITY-UTC:SQL-LAST-ACTIVITY-UTC-NULL
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO FETCH-AND-FLAG-ACCOUNT-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Dormant account fetch failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-FLAG-ACCOUNT-EXIT
+           END-IF.
+
+           ADD 1 TO WS-ACCOUNTS-SCANNED.
+           ADD 1 TO WS-ACCOUNTS-DORMANT.
+
+           IF SQL-LAST-ACTIVITY-UTC-NULL = -1
+               MOVE 'NEVER' TO SQL-LAST-ACTIVITY-UTC
+           END-IF.
+
+           PERFORM FLAG-ACCOUNT-DORMANT.
+           PERFORM WRITE-DORMANCY-REPORT-LINE.
+       FETCH-AND-FLAG-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FLAG-ACCOUNT-DORMANT: Set DORMANT_FLAG = 'Y' on dbo.Accounts
+      ******************************************************************
+       FLAG-ACCOUNT-DORMANT SECTION.
+           EXEC SQL
+               UPDATE dbo.Accounts
+               SET DORMANT_FLAG = 'Y'
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to flag ACC_ID as dormant: '
+                       SQL-ACC-ID
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+           END-IF.
+       FLAG-ACCOUNT-DORMANT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-DORMANCY-REPORT-LINE: Append one dormant account to the
+      * dormancy report
+      ******************************************************************
+       WRITE-DORMANCY-REPORT-LINE SECTION.
+           IF NOT DORM-RPT-OK
+               GO TO WRITE-DORMANCY-REPORT-LINE-EXIT
+           END-IF.
+
+           STRING FUNCTION TRIM(SQL-ACC-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-CUSTOMER-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-ACC-TYPE) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-LAST-ACTIVITY-UTC) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-AS-OF-UTC) DELIMITED BY SIZE
+               INTO WS-DORM-RPT-LINE
+           END-STRING.
+
+           WRITE DORM-RPT-RECORD FROM WS-DORM-RPT-LINE.
+       WRITE-DORMANCY-REPORT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-DORMANCY-REPORT: Close the dormancy report
+      ******************************************************************
+       CLOSE-DORMANCY-REPORT SECTION.
+           IF NOT DORM-RPT-OK
+               GO TO CLOSE-DORMANCY-REPORT-EXIT
+           END-IF.
+
+           CLOSE DORMANCY-RPT.
+           DISPLAY 'Dormancy report written to '
+                   '"data/out/dormancy_report.csv"'.
+       CLOSE-DORMANCY-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-LINEAGE-EVENT: Record transformation metadata
+      ******************************************************************
+       LOG-LINEAGE-EVENT SECTION.
+           MOVE 'DORMANCY_SCAN' TO WS-LIN-PROGRAM.
+           MOVE 'sqlserver' TO WS-LIN-SRC-ENGINE.
+           MOVE 'dbo' TO WS-LIN-SRC-SCHEMA.
+           MOVE 'Accounts,Transactions' TO WS-LIN-SRC-TABLE.
+           MOVE 'ACC_ID,CUSTOMER_ID,ACC_TYPE,STATUS,TX_TS_UTC'
+               TO WS-LIN-SRC-COLS.
+           MOVE 'sqlserver' TO WS-LIN-TGT-ENGINE.
+           MOVE 'dbo' TO WS-LIN-TGT-SCHEMA.
+           MOVE 'Accounts' TO WS-LIN-TGT-TABLE.
+           MOVE 'DORMANT_FLAG' TO WS-LIN-TGT-COLS.
+           MOVE 'aggregate' TO WS-LIN-TRANSFORM-KIND.
+           MOVE 'MAX(TX_TS_UTC) vs inactivity threshold'
+               TO WS-LIN-TRANSFORM-EXPR.
+           MOVE WS-CURRENT-RUN-ID TO WS-LIN-RUN-ID.
+
+           PERFORM ADD-LINEAGE-EVENT.
+
+           DISPLAY 'Lineage event logged successfully'.
+       LOG-LINEAGE-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISCONNECT-DATABASE: Commit transaction and disconnect
+      ******************************************************************
+       DISCONNECT-DATABASE SECTION.
+           IF NOT SQLSERVER-IS-CONNECTED
+               GO TO DISCONNECT-DATABASE-EXIT
+           END-IF.
+
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Commit failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               EXEC SQL
+                   ROLLBACK WORK
+               END-EXEC
+           ELSE
+               DISPLAY 'Transaction committed successfully'
+           END-IF.
+
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           MOVE 'N' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection closed'.
+       DISCONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY-SUMMARY: Show processing statistics
+      ******************************************************************
+       DISPLAY-SUMMARY SECTION.
+           DISPLAY ' '.
+           DISPLAY 'Processing Summary:'.
+           DISPLAY '  Dormant accounts found: ' WS-ACCOUNTS-DORMANT.
+           DISPLAY '  Errors encountered:     ' WS-ERRORS.
+       DISPLAY-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM DORMANCY-SCAN.
