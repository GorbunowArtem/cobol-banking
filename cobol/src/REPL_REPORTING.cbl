@@ -24,19 +24,51 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+           SELECT DEAD-LETTER-RPT
+               ASSIGN TO "data/out/repl_reporting_dead_letter.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DL-RPT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+       FD  DEAD-LETTER-RPT.
+       01  DEAD-LETTER-RECORD          PIC X(256).
+
        WORKING-STORAGE SECTION.
       * Include shared copybooks
        COPY DB-CONFIG.
        COPY RECORD-DEFS.
        COPY LINEAGE-LOGGER.
+       COPY CHECKPOINT.
+       COPY ERROR-LOGGER.
 
       * Run identifier (timestamp-based)
        01  WS-CURRENT-RUN-ID.
            05  FILLER                  PIC X(15) VALUE 'REPL_REPORTING_'.
            05  WS-RUN-ID-TS            PIC X(15).
 
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+       01  WS-DL-RPT-STATUS            PIC XX.
+           88  DL-RPT-OK               VALUE '00'.
+
+      * Dead-letter report working storage
+       01  WS-DL-RPT-LINE              PIC X(256).
+       01  WS-SQLCODE-DISP             PIC -(9)9.
+       01  WS-DEAD-LETTER-COUNT        PIC 9(9) COMP-5 VALUE ZERO.
+
+      * Retry handling
+       01  WS-RETRY-COUNT              PIC 9 COMP-5 VALUE ZERO.
+       01  WS-MAX-RETRIES              PIC 9 COMP-5 VALUE 2.
+
       * Connection flags
        01  WS-PG-CONNECTION-STATUS     PIC X VALUE 'N'.
            88  PG-IS-CONNECTED         VALUE 'Y'.
@@ -48,7 +80,20 @@
       * Row counters
        01  WS-SNAPSHOTS-REPLICATED     PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ROLLUPS-REPLICATED       PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROLLUPS-MISSING-FX       PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-AUDIT-REPLICATED         PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ERRORS                   PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-RECON-MISMATCHES         PIC 9(9) COMP-5 VALUE ZERO.
+
+      * High-watermark tracking for incremental replication
+       01  WS-NEW-SNAP-WATERMARK       PIC X(10).
+       01  WS-NEW-ROLLUP-WATERMARK     PIC X(32).
+       01  WS-NEW-AUDIT-WATERMARK      PIC X(26).
+       01  WS-NO-PRIOR-SNAP-WATERMARK  PIC X(10) VALUE '1900-01-01'.
+       01  WS-NO-PRIOR-ROLLUP-WATERMARK PIC X(32) VALUE
+               '1900-01-01T00:00:00.0000000'.
+       01  WS-NO-PRIOR-AUDIT-WATERMARK PIC X(26) VALUE
+               '1900-01-01T00:00:00.0000000'.
 
       * EXEC SQL working variables
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -58,22 +103,70 @@
        01  SQL-CURRENCY                PIC X(3).
        01  SQL-AS-OF-UTC               PIC X(32).
        01  SQL-TOTAL-BALANCE           PIC S9(18)V99 COMP-3.
+       01  SQL-PRIOR-SNAP-WATERMARK    PIC X(10).
+       01  SQL-PRIOR-ROLLUP-WATERMARK  PIC X(32).
+       01  SQL-NEW-SNAP-WATERMARK      PIC X(10).
+       01  SQL-NEW-ROLLUP-WATERMARK    PIC X(32).
+       01  SQL-PRIOR-AUDIT-WATERMARK   PIC X(26).
+       01  SQL-NEW-AUDIT-WATERMARK     PIC X(26).
+       01  SQL-PA-PROGRAM              PIC X(64).
+       01  SQL-PA-RUN-ID               PIC X(64).
+       01  SQL-PA-ROWS-IN              PIC 9(9) COMP-5.
+       01  SQL-PA-ROWS-OUT             PIC 9(9) COMP-5.
+       01  SQL-PA-TS-UTC               PIC X(26).
+       01  SQL-PA-WATERMARK-TS-UTC     PIC X(26).
+       01  SQL-SNAP-SOURCE-COUNT       PIC 9(9) COMP-5.
+       01  SQL-ROLLUP-SOURCE-COUNT     PIC 9(9) COMP-5.
+       01  SQL-BASE-CURRENCY           PIC X(3).
+       01  SQL-BASE-TOTAL-BALANCE      PIC S9(18)V99 COMP-3.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      * Null indicators
+       01  SQL-NULL-INDICATORS.
+           05  SQL-PRIOR-SNAP-WATERMARK-NULL   PIC S9(4) COMP-5.
+           05  SQL-PRIOR-ROLLUP-WATERMARK-NULL PIC S9(4) COMP-5.
+           05  SQL-PRIOR-AUDIT-WATERMARK-NULL  PIC S9(4) COMP-5.
+           05  SQL-PA-WATERMARK-NULL           PIC S9(4) COMP-5.
+           05  SQL-BASE-TOTAL-BALANCE-NULL     PIC S9(4) COMP-5.
+
       * SQL communication area
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-      * Cursor declarations
+      * Cursor declarations - filtered to activity since the last
+      * recorded watermark so replication time doesn't grow with
+      * history already replicated
        EXEC SQL AT SQLSRV_CONN
            DECLARE DAILY_BALANCE_CURSOR CURSOR FOR
            SELECT snap_date, ACC_ID, BALANCE, CURRENCY
            FROM dbo.vw_DailyBalances
+           WHERE snap_date > :SQL-PRIOR-SNAP-WATERMARK
        END-EXEC.
 
+      * LEFT JOINed against dbo.FxRates so every native-currency
+      * rollup in the source window is still fetched and replicated
+      * even when no FX rate is on file for it; the converted-to-
+      * base-currency column comes back NULL in that case and
+      * FETCH-AND-INSERT-ROLLUP counts it under WS-ROLLUPS-MISSING-FX
+      * instead of silently dropping the row from replication
        EXEC SQL AT SQLSRV_CONN
            DECLARE CURRENCY_ROLLUP_CURSOR CURSOR FOR
-           SELECT as_of_utc, CURRENCY, total_balance
-           FROM dbo.vw_CurrencyRollups
+           SELECT CR.as_of_utc, CR.CURRENCY, CR.total_balance,
+                  CR.total_balance * FX.RATE_TO_BASE
+           FROM dbo.vw_CurrencyRollups CR
+           LEFT JOIN dbo.FxRates FX ON FX.CURRENCY = CR.CURRENCY
+               AND FX.AS_OF_UTC = (SELECT MAX(FX2.AS_OF_UTC)
+                                    FROM dbo.FxRates FX2
+                                    WHERE FX2.CURRENCY = FX.CURRENCY)
+           WHERE CR.as_of_utc > :SQL-PRIOR-ROLLUP-WATERMARK
+       END-EXEC.
+
+       EXEC SQL AT SQLSRV_CONN
+           DECLARE POSTING_AUDIT_CURSOR CURSOR FOR
+           SELECT PROGRAM, RUN_ID, ROWS_IN, ROWS_OUT, TS_UTC,
+                  WATERMARK_TS_UTC
+           FROM dbo.PostingAudit
+           WHERE TS_UTC > :SQL-PRIOR-AUDIT-WATERMARK
+           ORDER BY TS_UTC
        END-EXEC.
 
        PROCEDURE DIVISION.
@@ -84,9 +177,29 @@
            DISPLAY ' '.
 
            PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
            PERFORM CONNECT-DATABASES.
+           PERFORM GET-PRIOR-WATERMARKS.
+           PERFORM OPEN-DEAD-LETTER-REPORT.
            PERFORM REPLICATE-DAILY-SNAPSHOTS.
+           MOVE 'dbo.vw_DailyBalances' TO WS-CKPT-SOURCE.
+           MOVE WS-SNAPSHOTS-REPLICATED TO WS-CKPT-LAST-ROW.
+           EXEC SQL AT SQLSRV_CONN END-EXEC.
+           PERFORM RECORD-CHECKPOINT.
            PERFORM REPLICATE-CURRENCY-ROLLUPS.
+           MOVE 'dbo.vw_CurrencyRollups' TO WS-CKPT-SOURCE.
+           MOVE WS-ROLLUPS-REPLICATED TO WS-CKPT-LAST-ROW.
+           EXEC SQL AT SQLSRV_CONN END-EXEC.
+           PERFORM RECORD-CHECKPOINT.
+           PERFORM REPLICATE-POSTING-AUDIT.
+           MOVE 'dbo.PostingAudit' TO WS-CKPT-SOURCE.
+           MOVE WS-AUDIT-REPLICATED TO WS-CKPT-LAST-ROW.
+           EXEC SQL AT SQLSRV_CONN END-EXEC.
+           PERFORM RECORD-CHECKPOINT.
+           PERFORM RECONCILE-ROW-COUNTS.
+           PERFORM CLOSE-DEAD-LETTER-REPORT.
+           PERFORM SAVE-NEW-WATERMARKS.
            PERFORM LOG-LINEAGE-EVENTS.
            PERFORM DISCONNECT-DATABASES.
            PERFORM DISPLAY-SUMMARY.
@@ -104,15 +217,62 @@
        INITIALIZE-PROGRAM SECTION.
            MOVE ZERO TO WS-SNAPSHOTS-REPLICATED.
            MOVE ZERO TO WS-ROLLUPS-REPLICATED.
+           MOVE ZERO TO WS-AUDIT-REPLICATED.
            MOVE ZERO TO WS-ERRORS.
+           MOVE ZERO TO WS-DEAD-LETTER-COUNT.
 
       *    Generate unique run ID from current timestamp
            ACCEPT WS-RUN-ID-TS FROM TIME.
            DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
 
-      *    Load git commit SHA (simplified)
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
            MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
-       INITIALIZE-PROGRAM-EXIT.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
            EXIT.
 
       ******************************************************************
@@ -157,6 +317,222 @@
        CONNECT-DATABASES-EXIT.
            EXIT.
 
+      ******************************************************************
+      * RECORD-CHECKPOINT: Record a progress marker via the shared
+      * CHECKPOINT.cpy SAVE-CHECKPOINT section. REPL_REPORTING
+      * replicates from three independent sources in one run, so the
+      * caller sets WS-CKPT-SOURCE and WS-CKPT-LAST-ROW for whichever
+      * source just finished before performing this section. Restart
+      * safety already comes from the per-source watermark in
+      * dbo.ReplicationWatermark - this just gives an operator one
+      * place to see how far each source got.
+      ******************************************************************
+       RECORD-CHECKPOINT SECTION.
+           MOVE 'REPL_REPORTING' TO WS-CKPT-PROGRAM.
+           PERFORM SAVE-CHECKPOINT.
+       RECORD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-REPLICATION-ERROR: Record a processing error into the
+      * shared dbo.ProcessingErrors table. REPL_REPORTING talks to two
+      * named connections (SQLSRV_CONN/PG_CONN), so unlike the
+      * single-connection programs that COPY ERROR-LOGGER and PERFORM
+      * LOG-PROCESSING-ERROR directly, this section issues its own
+      * AT SQLSRV_CONN insert using the same WS-ERR-*/SQL-ERR-* fields
+      * ERROR-LOGGER.cpy declares, so dbo.ProcessingErrors is reached
+      * on the right connection.
+      ******************************************************************
+       LOG-REPLICATION-ERROR SECTION.
+           ACCEPT WS-ERRLOG-TIMESTAMP FROM TIME.
+           MOVE WS-ERR-PROGRAM TO SQL-ERR-PROGRAM.
+           MOVE WS-ERR-RUN-ID TO SQL-ERR-RUN-ID.
+           MOVE WS-ERR-CONTEXT TO SQL-ERR-CONTEXT.
+           MOVE WS-ERR-MESSAGE TO SQL-ERR-MESSAGE.
+
+           EXEC SQL AT SQLSRV_CONN
+               INSERT INTO dbo.ProcessingErrors (
+                   PROGRAM,
+                   RUN_ID,
+                   CONTEXT,
+                   MESSAGE,
+                   TS_UTC
+               ) VALUES (
+                   :SQL-ERR-PROGRAM,
+                   :SQL-ERR-RUN-ID,
+                   :SQL-ERR-CONTEXT,
+                   :SQL-ERR-MESSAGE,
+                   SYSUTCDATETIME()
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to insert processing error '
+                       'record'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+       LOG-REPLICATION-ERROR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-PRIOR-WATERMARKS: Look up the last successfully replicated
+      * watermark for each source, so only newer rows are pulled
+      ******************************************************************
+       GET-PRIOR-WATERMARKS SECTION.
+           EXEC SQL AT SQLSRV_CONN
+               SELECT WATERMARK_UTC
+               INTO :SQL-PRIOR-SNAP-WATERMARK:
+                    SQL-PRIOR-SNAP-WATERMARK-NULL
+               FROM dbo.ReplicationWatermark
+               WHERE SOURCE_NAME = 'DAILY_SNAPSHOTS'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR SQL-PRIOR-SNAP-WATERMARK-NULL = -1
+               MOVE WS-NO-PRIOR-SNAP-WATERMARK TO
+                   SQL-PRIOR-SNAP-WATERMARK
+           END-IF.
+
+           MOVE SQL-PRIOR-SNAP-WATERMARK TO WS-NEW-SNAP-WATERMARK.
+
+           EXEC SQL AT SQLSRV_CONN
+               SELECT WATERMARK_UTC
+               INTO :SQL-PRIOR-ROLLUP-WATERMARK:
+                    SQL-PRIOR-ROLLUP-WATERMARK-NULL
+               FROM dbo.ReplicationWatermark
+               WHERE SOURCE_NAME = 'CURRENCY_ROLLUPS'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR SQL-PRIOR-ROLLUP-WATERMARK-NULL = -1
+               MOVE WS-NO-PRIOR-ROLLUP-WATERMARK TO
+                   SQL-PRIOR-ROLLUP-WATERMARK
+           END-IF.
+
+           MOVE SQL-PRIOR-ROLLUP-WATERMARK TO WS-NEW-ROLLUP-WATERMARK.
+
+           EXEC SQL AT SQLSRV_CONN
+               SELECT WATERMARK_UTC
+               INTO :SQL-PRIOR-AUDIT-WATERMARK:
+                    SQL-PRIOR-AUDIT-WATERMARK-NULL
+               FROM dbo.ReplicationWatermark
+               WHERE SOURCE_NAME = 'POSTING_AUDIT'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR SQL-PRIOR-AUDIT-WATERMARK-NULL = -1
+               MOVE WS-NO-PRIOR-AUDIT-WATERMARK TO
+                   SQL-PRIOR-AUDIT-WATERMARK
+           END-IF.
+
+           MOVE SQL-PRIOR-AUDIT-WATERMARK TO WS-NEW-AUDIT-WATERMARK.
+
+           DISPLAY 'Replicating snapshots newer than '
+                   SQL-PRIOR-SNAP-WATERMARK.
+           DISPLAY 'Replicating rollups newer than '
+                   SQL-PRIOR-ROLLUP-WATERMARK.
+           DISPLAY 'Replicating posting audit rows newer than '
+                   SQL-PRIOR-AUDIT-WATERMARK.
+       GET-PRIOR-WATERMARKS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-DEAD-LETTER-REPORT: Open the dead-letter report for rows
+      * that fail to replicate even after retries
+      ******************************************************************
+       OPEN-DEAD-LETTER-REPORT SECTION.
+           OPEN OUTPUT DEAD-LETTER-RPT.
+           IF NOT DL-RPT-OK
+               DISPLAY 'WARNING: Could not open dead-letter report'
+               DISPLAY 'File status: ' WS-DL-RPT-STATUS
+               GO TO OPEN-DEAD-LETTER-REPORT-EXIT
+           END-IF.
+
+           MOVE 'SOURCE_NAME,SOURCE_KEY,SQLCODE,TS_UTC'
+               TO WS-DL-RPT-LINE.
+           WRITE DEAD-LETTER-RECORD FROM WS-DL-RPT-LINE.
+       OPEN-DEAD-LETTER-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-DEAD-LETTER-REPORT: Close the dead-letter report
+      ******************************************************************
+       CLOSE-DEAD-LETTER-REPORT SECTION.
+           IF NOT DL-RPT-OK
+               GO TO CLOSE-DEAD-LETTER-REPORT-EXIT
+           END-IF.
+
+           CLOSE DEAD-LETTER-RPT.
+           DISPLAY 'Dead-letter report written to '
+                   '"data/out/repl_reporting_dead_letter.csv"'.
+       CLOSE-DEAD-LETTER-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SAVE-NEW-WATERMARKS: Persist the high-water marks reached this
+      * run for the next run to pick up from
+      ******************************************************************
+       SAVE-NEW-WATERMARKS SECTION.
+           MOVE WS-NEW-SNAP-WATERMARK TO SQL-NEW-SNAP-WATERMARK.
+           EXEC SQL AT SQLSRV_CONN
+               MERGE dbo.ReplicationWatermark AS target
+               USING (SELECT 'DAILY_SNAPSHOTS' AS SOURCE_NAME,
+                             :SQL-NEW-SNAP-WATERMARK AS WATERMARK_UTC)
+                   AS source
+               ON (target.SOURCE_NAME = source.SOURCE_NAME)
+               WHEN MATCHED THEN
+                   UPDATE SET WATERMARK_UTC = source.WATERMARK_UTC
+               WHEN NOT MATCHED THEN
+                   INSERT (SOURCE_NAME, WATERMARK_UTC)
+                   VALUES (source.SOURCE_NAME, source.WATERMARK_UTC)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not save snapshot watermark'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+           MOVE WS-NEW-ROLLUP-WATERMARK TO SQL-NEW-ROLLUP-WATERMARK.
+           EXEC SQL AT SQLSRV_CONN
+               MERGE dbo.ReplicationWatermark AS target
+               USING (SELECT 'CURRENCY_ROLLUPS' AS SOURCE_NAME,
+                             :SQL-NEW-ROLLUP-WATERMARK AS
+                                 WATERMARK_UTC)
+                   AS source
+               ON (target.SOURCE_NAME = source.SOURCE_NAME)
+               WHEN MATCHED THEN
+                   UPDATE SET WATERMARK_UTC = source.WATERMARK_UTC
+               WHEN NOT MATCHED THEN
+                   INSERT (SOURCE_NAME, WATERMARK_UTC)
+                   VALUES (source.SOURCE_NAME, source.WATERMARK_UTC)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not save rollup watermark'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+           MOVE WS-NEW-AUDIT-WATERMARK TO SQL-NEW-AUDIT-WATERMARK.
+           EXEC SQL AT SQLSRV_CONN
+               MERGE dbo.ReplicationWatermark AS target
+               USING (SELECT 'POSTING_AUDIT' AS SOURCE_NAME,
+                             :SQL-NEW-AUDIT-WATERMARK AS
+                                 WATERMARK_UTC)
+                   AS source
+               ON (target.SOURCE_NAME = source.SOURCE_NAME)
+               WHEN MATCHED THEN
+                   UPDATE SET WATERMARK_UTC = source.WATERMARK_UTC
+               WHEN NOT MATCHED THEN
+                   INSERT (SOURCE_NAME, WATERMARK_UTC)
+                   VALUES (source.SOURCE_NAME, source.WATERMARK_UTC)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not save posting audit '
+                       'watermark'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+       SAVE-NEW-WATERMARKS-EXIT.
+           EXIT.
+
       ******************************************************************
       * REPLICATE-DAILY-SNAPSHOTS: Replicate daily balance snapshots
       ******************************************************************
@@ -211,7 +587,34 @@
                GO TO FETCH-AND-UPSERT-SNAPSHOT-EXIT
            END-IF.
 
-      *    Upsert into PostgreSQL (ON CONFLICT UPDATE)
+      *    Advance the snapshot watermark to the latest date seen
+           IF SQL-SNAP-DATE > WS-NEW-SNAP-WATERMARK
+               MOVE SQL-SNAP-DATE TO WS-NEW-SNAP-WATERMARK
+           END-IF.
+
+      *    Upsert into PostgreSQL (ON CONFLICT UPDATE), retrying a
+      *    configured number of times before giving up
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM UPSERT-SNAPSHOT-TO-PG
+               UNTIL SQLCODE = 0 OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERRORS
+               PERFORM LOG-SNAPSHOT-DEAD-LETTER
+           ELSE
+               ADD 1 TO WS-SNAPSHOTS-REPLICATED
+           END-IF.
+
+       FETCH-AND-UPSERT-SNAPSHOT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * UPSERT-SNAPSHOT-TO-PG: One attempt at upserting the current
+      * snapshot row into PostgreSQL
+      ******************************************************************
+       UPSERT-SNAPSHOT-TO-PG SECTION.
+           ADD 1 TO WS-RETRY-COUNT.
+
            EXEC SQL AT PG_CONN
                INSERT INTO public.daily_snapshots (
                    snap_date, acc_id, end_balance, currency
@@ -229,14 +632,48 @@
 
            IF SQLCODE NOT = 0
                DISPLAY 'ERROR: Snapshot insert failed for '
-                       SQL-ACC-ID
+                       SQL-ACC-ID ' (attempt ' WS-RETRY-COUNT ')'
                DISPLAY 'SQLCODE: ' SQLCODE
-               ADD 1 TO WS-ERRORS
-           ELSE
-               ADD 1 TO WS-SNAPSHOTS-REPLICATED
            END-IF.
 
-       FETCH-AND-UPSERT-SNAPSHOT-EXIT.
+       UPSERT-SNAPSHOT-TO-PG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-SNAPSHOT-DEAD-LETTER: Record a snapshot row that could not
+      * be replicated after all retries, so it can be re-driven later
+      ******************************************************************
+       LOG-SNAPSHOT-DEAD-LETTER SECTION.
+           ADD 1 TO WS-DEAD-LETTER-COUNT.
+           MOVE SQLCODE TO WS-SQLCODE-DISP.
+
+           IF DL-RPT-OK
+               STRING 'DAILY_SNAPSHOTS' DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(SQL-SNAP-DATE) DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      FUNCTION TRIM(SQL-ACC-ID) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+                   INTO WS-DL-RPT-LINE
+               END-STRING
+               WRITE DEAD-LETTER-RECORD FROM WS-DL-RPT-LINE
+           END-IF.
+
+           MOVE 'REPL_REPORTING' TO WS-ERR-PROGRAM.
+           MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID.
+           STRING 'DAILY_SNAPSHOTS ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-ACC-ID) DELIMITED BY SIZE
+               INTO WS-ERR-CONTEXT
+           END-STRING.
+           STRING 'Snapshot replication failed, SQLCODE='
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+               INTO WS-ERR-MESSAGE
+           END-STRING.
+           PERFORM LOG-REPLICATION-ERROR.
+
+       LOG-SNAPSHOT-DEAD-LETTER-EXIT.
            EXIT.
 
       ******************************************************************
@@ -278,7 +715,8 @@
                FETCH CURRENCY_ROLLUP_CURSOR INTO
                    :SQL-AS-OF-UTC,
                    :SQL-CURRENCY,
-                   :SQL-TOTAL-BALANCE
+                   :SQL-TOTAL-BALANCE,
+                   :SQL-BASE-TOTAL-BALANCE:SQL-BASE-TOTAL-BALANCE-NULL
            END-EXEC.
 
            IF SQLCODE = 100
@@ -292,27 +730,322 @@
                GO TO FETCH-AND-INSERT-ROLLUP-EXIT
            END-IF.
 
-      *    Insert into PostgreSQL
+      *    Advance the rollup watermark to the latest timestamp seen
+           IF SQL-AS-OF-UTC > WS-NEW-ROLLUP-WATERMARK
+               MOVE SQL-AS-OF-UTC TO WS-NEW-ROLLUP-WATERMARK
+           END-IF.
+
+      *    No FX rate on file for this currency as of this rollup -
+      *    replicate the native-currency total but leave the base-
+      *    currency column NULL rather than converting at a stale
+      *    or fabricated rate
+           IF SQL-BASE-TOTAL-BALANCE-NULL = -1
+               ADD 1 TO WS-ROLLUPS-MISSING-FX
+               DISPLAY 'WARNING: No FX rate on file for '
+                       SQL-CURRENCY ' as of ' SQL-AS-OF-UTC
+           END-IF.
+
+      *    Insert into PostgreSQL, retrying a configured number of
+      *    times before giving up
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM INSERT-ROLLUP-TO-PG
+               UNTIL SQLCODE = 0 OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERRORS
+               PERFORM LOG-ROLLUP-DEAD-LETTER
+           ELSE
+               ADD 1 TO WS-ROLLUPS-REPLICATED
+           END-IF.
+
+       FETCH-AND-INSERT-ROLLUP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * INSERT-ROLLUP-TO-PG: One attempt at inserting the current
+      * rollup row into PostgreSQL
+      ******************************************************************
+       INSERT-ROLLUP-TO-PG SECTION.
+           ADD 1 TO WS-RETRY-COUNT.
+           MOVE WS-BASE-CURRENCY TO SQL-BASE-CURRENCY.
+
            EXEC SQL AT PG_CONN
                INSERT INTO public.account_rollups (
-                   as_of_utc, currency, total_balance
+                   as_of_utc, currency, total_balance,
+                   base_currency, base_total_balance
                ) VALUES (
                    CAST(:SQL-AS-OF-UTC AS TIMESTAMPTZ),
                    :SQL-CURRENCY,
-                   :SQL-TOTAL-BALANCE
+                   :SQL-TOTAL-BALANCE,
+                   :SQL-BASE-CURRENCY,
+                   :SQL-BASE-TOTAL-BALANCE:SQL-BASE-TOTAL-BALANCE-NULL
                )
+               ON CONFLICT (as_of_utc, currency)
+               DO UPDATE SET
+                   total_balance = EXCLUDED.total_balance,
+                   base_currency = EXCLUDED.base_currency,
+                   base_total_balance = EXCLUDED.base_total_balance
            END-EXEC.
 
            IF SQLCODE NOT = 0
                DISPLAY 'ERROR: Rollup insert failed for '
-                       SQL-CURRENCY
+                       SQL-CURRENCY ' (attempt ' WS-RETRY-COUNT ')'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+       INSERT-ROLLUP-TO-PG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-ROLLUP-DEAD-LETTER: Record a rollup row that could not be
+      * replicated after all retries, so it can be re-driven later
+      ******************************************************************
+       LOG-ROLLUP-DEAD-LETTER SECTION.
+           ADD 1 TO WS-DEAD-LETTER-COUNT.
+           MOVE SQLCODE TO WS-SQLCODE-DISP.
+
+           IF DL-RPT-OK
+               STRING 'CURRENCY_ROLLUPS' DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(SQL-AS-OF-UTC) DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      SQL-CURRENCY DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+                   INTO WS-DL-RPT-LINE
+               END-STRING
+               WRITE DEAD-LETTER-RECORD FROM WS-DL-RPT-LINE
+           END-IF.
+
+           MOVE 'REPL_REPORTING' TO WS-ERR-PROGRAM.
+           MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID.
+           STRING 'CURRENCY_ROLLUPS ' DELIMITED BY SIZE
+                  SQL-CURRENCY DELIMITED BY SIZE
+               INTO WS-ERR-CONTEXT
+           END-STRING.
+           STRING 'Rollup replication failed, SQLCODE='
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+               INTO WS-ERR-MESSAGE
+           END-STRING.
+           PERFORM LOG-REPLICATION-ERROR.
+
+       LOG-ROLLUP-DEAD-LETTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * REPLICATE-POSTING-AUDIT: Replicate posting audit records so
+      * cross-system audit visibility doesn't require a SQL Server
+      * login to investigate a run
+      ******************************************************************
+       REPLICATE-POSTING-AUDIT SECTION.
+           DISPLAY 'Replicating posting audit records...'.
+
+      *    Open cursor on SQL Server table
+           EXEC SQL AT SQLSRV_CONN
+               OPEN POSTING_AUDIT_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Failed to open posting audit cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO REPLICATE-POSTING-AUDIT-EXIT
+           END-IF.
+
+      *    Fetch and insert each audit row
+           PERFORM FETCH-AND-INSERT-AUDIT
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+      *    Close cursor
+           EXEC SQL AT SQLSRV_CONN
+               CLOSE POSTING_AUDIT_CURSOR
+           END-EXEC.
+
+           DISPLAY 'Posting audit replication complete'.
+       REPLICATE-POSTING-AUDIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FETCH-AND-INSERT-AUDIT: Fetch from SQL Server, insert to PG
+      ******************************************************************
+       FETCH-AND-INSERT-AUDIT SECTION.
+      *    Fetch next posting audit row
+           EXEC SQL AT SQLSRV_CONN
+               FETCH POSTING_AUDIT_CURSOR INTO
+                   :SQL-PA-PROGRAM,
+                   :SQL-PA-RUN-ID,
+                   :SQL-PA-ROWS-IN,
+                   :SQL-PA-ROWS-OUT,
+                   :SQL-PA-TS-UTC,
+                   :SQL-PA-WATERMARK-TS-UTC:SQL-PA-WATERMARK-NULL
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO FETCH-AND-INSERT-AUDIT-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Fetch posting audit failed'
                DISPLAY 'SQLCODE: ' SQLCODE
                ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-INSERT-AUDIT-EXIT
+           END-IF.
+
+      *    A NULL watermark is expected from programs (e.g. POST_LEDGER)
+      *    that don't do their own watermarked incremental processing
+      *    against dbo.PostingAudit; SQL-PA-WATERMARK-NULL carries that
+      *    through to the PostgreSQL insert as a real NULL rather than
+      *    a blank string, which would fail a cast to TIMESTAMPTZ
+           IF SQL-PA-WATERMARK-NULL = -1
+               MOVE LOW-VALUES TO SQL-PA-WATERMARK-TS-UTC
+           END-IF.
+
+      *    Advance the audit watermark to the latest timestamp seen
+           IF SQL-PA-TS-UTC > WS-NEW-AUDIT-WATERMARK
+               MOVE SQL-PA-TS-UTC TO WS-NEW-AUDIT-WATERMARK
+           END-IF.
+
+      *    Insert into PostgreSQL, retrying a configured number of
+      *    times before giving up
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM INSERT-AUDIT-TO-PG
+               UNTIL SQLCODE = 0 OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERRORS
+               PERFORM LOG-AUDIT-DEAD-LETTER
            ELSE
-               ADD 1 TO WS-ROLLUPS-REPLICATED
+               ADD 1 TO WS-AUDIT-REPLICATED
            END-IF.
 
-       FETCH-AND-INSERT-ROLLUP-EXIT.
+       FETCH-AND-INSERT-AUDIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * INSERT-AUDIT-TO-PG: One attempt at inserting the current
+      * posting audit row into PostgreSQL
+      ******************************************************************
+       INSERT-AUDIT-TO-PG SECTION.
+           ADD 1 TO WS-RETRY-COUNT.
+
+           EXEC SQL AT PG_CONN
+               INSERT INTO public.posting_audit (
+                   program, run_id, rows_in, rows_out, ts_utc,
+                   watermark_ts_utc
+               ) VALUES (
+                   :SQL-PA-PROGRAM,
+                   :SQL-PA-RUN-ID,
+                   :SQL-PA-ROWS-IN,
+                   :SQL-PA-ROWS-OUT,
+                   CAST(:SQL-PA-TS-UTC AS TIMESTAMPTZ),
+                   CAST(:SQL-PA-WATERMARK-TS-UTC:SQL-PA-WATERMARK-NULL
+                       AS TIMESTAMPTZ)
+               )
+               ON CONFLICT (program, run_id)
+               DO UPDATE SET
+                   rows_in = EXCLUDED.rows_in,
+                   rows_out = EXCLUDED.rows_out,
+                   ts_utc = EXCLUDED.ts_utc,
+                   watermark_ts_utc = EXCLUDED.watermark_ts_utc
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Posting audit insert failed for '
+                       SQL-PA-PROGRAM ' (attempt ' WS-RETRY-COUNT ')'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+       INSERT-AUDIT-TO-PG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-AUDIT-DEAD-LETTER: Record a posting audit row that could
+      * not be replicated after all retries, so it can be re-driven
+      ******************************************************************
+       LOG-AUDIT-DEAD-LETTER SECTION.
+           ADD 1 TO WS-DEAD-LETTER-COUNT.
+           MOVE SQLCODE TO WS-SQLCODE-DISP.
+
+           IF DL-RPT-OK
+               STRING 'POSTING_AUDIT' DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(SQL-PA-PROGRAM) DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      FUNCTION TRIM(SQL-PA-RUN-ID) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+                   INTO WS-DL-RPT-LINE
+               END-STRING
+               WRITE DEAD-LETTER-RECORD FROM WS-DL-RPT-LINE
+           END-IF.
+
+           MOVE 'REPL_REPORTING' TO WS-ERR-PROGRAM.
+           MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID.
+           STRING 'POSTING_AUDIT ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-PA-PROGRAM) DELIMITED BY SIZE
+               INTO WS-ERR-CONTEXT
+           END-STRING.
+           STRING 'Audit replication failed, SQLCODE='
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+               INTO WS-ERR-MESSAGE
+           END-STRING.
+           PERFORM LOG-REPLICATION-ERROR.
+
+       LOG-AUDIT-DEAD-LETTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RECONCILE-ROW-COUNTS: Compare how many rows the source views
+      * actually held for this run's window against how many rows
+      * were counted as replicated, so a cursor that died halfway
+      * through doesn't look like a clean run
+      ******************************************************************
+       RECONCILE-ROW-COUNTS SECTION.
+           EXEC SQL AT SQLSRV_CONN
+               SELECT COUNT(*)
+               INTO :SQL-SNAP-SOURCE-COUNT
+               FROM dbo.vw_DailyBalances
+               WHERE snap_date > :SQL-PRIOR-SNAP-WATERMARK
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not reconcile snapshot count'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           ELSE
+               IF SQL-SNAP-SOURCE-COUNT NOT = WS-SNAPSHOTS-REPLICATED
+                   ADD 1 TO WS-RECON-MISMATCHES
+                   DISPLAY 'WARNING: Daily snapshot row-count '
+                           'mismatch - source: ' SQL-SNAP-SOURCE-COUNT
+                           ' replicated: ' WS-SNAPSHOTS-REPLICATED
+               END-IF
+           END-IF.
+
+      *    Counted against the source view directly, with no FxRates
+      *    join, so a currency missing an FX rate still counts toward
+      *    the expected total instead of being invisible on both
+      *    sides of the comparison
+           EXEC SQL AT SQLSRV_CONN
+               SELECT COUNT(*)
+               INTO :SQL-ROLLUP-SOURCE-COUNT
+               FROM dbo.vw_CurrencyRollups CR
+               WHERE CR.as_of_utc > :SQL-PRIOR-ROLLUP-WATERMARK
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not reconcile rollup count'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           ELSE
+               IF SQL-ROLLUP-SOURCE-COUNT NOT = WS-ROLLUPS-REPLICATED
+                   ADD 1 TO WS-RECON-MISMATCHES
+                   DISPLAY 'WARNING: Currency rollup row-count '
+                           'mismatch - source: '
+                           SQL-ROLLUP-SOURCE-COUNT
+                           ' replicated: ' WS-ROLLUPS-REPLICATED
+               END-IF
+           END-IF.
+
+       RECONCILE-ROW-COUNTS-EXIT.
            EXIT.
 
       ******************************************************************
@@ -344,9 +1077,30 @@
            MOVE 'as_of_utc,CURRENCY,total_balance'
                TO WS-LIN-SRC-COLS.
            MOVE 'account_rollups' TO WS-LIN-TGT-TABLE.
-           MOVE 'as_of_utc,currency,total_balance'
-               TO WS-LIN-TGT-COLS.
-           MOVE 'Currency aggregation replication'
+           STRING 'as_of_utc,currency,total_balance,base_currency,'
+                      DELIMITED BY SIZE
+                  'base_total_balance' DELIMITED BY SIZE
+               INTO WS-LIN-TGT-COLS
+           END-STRING.
+           MOVE 'Currency aggregation replication, FX-converted to base'
+               TO WS-LIN-TRANSFORM-EXPR.
+
+           PERFORM ADD-LINEAGE-EVENT.
+
+      *    Log lineage for posting audit replication
+           MOVE 'PostingAudit' TO WS-LIN-SRC-TABLE.
+           STRING 'PROGRAM,RUN_ID,ROWS_IN,ROWS_OUT,TS_UTC,'
+                      DELIMITED BY SIZE
+                  'WATERMARK_TS_UTC' DELIMITED BY SIZE
+               INTO WS-LIN-SRC-COLS
+           END-STRING.
+           MOVE 'posting_audit' TO WS-LIN-TGT-TABLE.
+           STRING 'program,run_id,rows_in,rows_out,ts_utc,'
+                      DELIMITED BY SIZE
+                  'watermark_ts_utc' DELIMITED BY SIZE
+               INTO WS-LIN-TGT-COLS
+           END-STRING.
+           MOVE 'Cross-system audit trail replication'
                TO WS-LIN-TRANSFORM-EXPR.
 
            PERFORM ADD-LINEAGE-EVENT.
@@ -420,8 +1174,16 @@
                    WS-SNAPSHOTS-REPLICATED.
            DISPLAY '  Currency rollups replicated: '
                    WS-ROLLUPS-REPLICATED.
+           DISPLAY '  Rollups with no FX rate on file: '
+                   WS-ROLLUPS-MISSING-FX.
+           DISPLAY '  Posting audit rows replicated: '
+                   WS-AUDIT-REPLICATED.
            DISPLAY '  Errors encountered:          '
                    WS-ERRORS.
+           DISPLAY '  Dead-lettered rows:          '
+                   WS-DEAD-LETTER-COUNT.
+           DISPLAY '  Row-count reconciliation mismatches: '
+                   WS-RECON-MISMATCHES.
        DISPLAY-SUMMARY-EXIT.
            EXIT.
 
