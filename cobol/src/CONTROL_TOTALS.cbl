@@ -0,0 +1,502 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-TOTALS.
+       AUTHOR. COBOL Data Lineage Feature Team.
+      ******************************************************************
+      * CONTROL_TOTALS - End-of-Day Balancing Report
+      ******************************************************************
+      * Purpose: Reconcile total transaction amount ingested against
+      *          total debits/credits posted and the total of all
+      *          account balances, and print a single pass/fail
+      *          balancing report for end-of-day sign-off. Intended to
+      *          run after TX_INBOUND, POST_LEDGER and BALANCE_RECALC
+      *          have completed for the day.
+      * Input:   dbo.Transactions, dbo.LedgerEntries,
+      *          dbo.AccountBalances (SQL Server)
+      * Output:  data/out/control_totals_report.csv
+      * Lineage: transform_kind=aggregate
+      ******************************************************************
+      * LINEAGE: PROGRAM=CONTROL_TOTALS
+      * LINEAGE: SRC=sqlserver.dbo.Transactions(AMOUNT)
+      * LINEAGE: SRC=sqlserver.dbo.LedgerEntries(DEBIT,CREDIT)
+      * LINEAGE: SRC=sqlserver.dbo.AccountBalances(BALANCE)
+      * LINEAGE: TGT=csv.filesystem.control_totals_report.csv(
+      *               TOTAL_TX_AMOUNT,TOTAL_NET_POSTED,TOTAL_BALANCES,
+      *               STATUS)
+      * LINEAGE: MAP=AMOUNT -> TOTAL_TX_AMOUNT [SUM]
+      * LINEAGE: MAP=DEBIT,CREDIT -> TOTAL_NET_POSTED
+      *               [SUM(CREDIT)-SUM(DEBIT)]
+      * LINEAGE: MAP=BALANCE -> TOTAL_BALANCES [SUM]
+      * LINEAGE: REF={git_commit_sha}
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+           SELECT BALANCING-RPT
+               ASSIGN TO "data/out/control_totals_report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAL-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+       FD  BALANCING-RPT.
+       01  BAL-RPT-RECORD              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      * Include shared copybooks
+       COPY DB-CONFIG.
+       COPY RECORD-DEFS.
+       COPY LINEAGE-LOGGER.
+
+      * Run identifier (timestamp-based)
+       01  WS-CURRENT-RUN-ID.
+           05  FILLER                  PIC X(15)
+               VALUE 'CONTROL_TOTALS_'.
+           05  WS-RUN-ID-TS            PIC X(15).
+
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+       01  WS-BAL-RPT-STATUS           PIC XX.
+           88  BAL-RPT-OK              VALUE '00'.
+
+      * Balancing report working storage
+       01  WS-BAL-RPT-LINE             PIC X(120).
+       01  WS-AMOUNT-DISP              PIC -(16)9.99.
+
+      * Tolerance below which a discrepancy is ignored as rounding
+      * noise rather than a genuine break
+       01  WS-BALANCE-TOLERANCE        PIC S9(16)V99 COMP-3
+                                        VALUE 0.01.
+
+      * Computed control totals
+       01  WS-TOTAL-TX-AMOUNT          PIC S9(16)V99 COMP-3 VALUE ZERO.
+       01  WS-TOTAL-NET-POSTED         PIC S9(16)V99 COMP-3 VALUE ZERO.
+       01  WS-TOTAL-BALANCES           PIC S9(16)V99 COMP-3 VALUE ZERO.
+       01  WS-DIFF-TX-VS-POSTED        PIC S9(16)V99 COMP-3 VALUE ZERO.
+       01  WS-DIFF-POSTED-VS-BALANCE   PIC S9(16)V99 COMP-3 VALUE ZERO.
+
+      * Overall result
+       01  WS-BALANCING-RESULT         PIC X(4) VALUE SPACES.
+           88  BALANCING-PASSED        VALUE 'PASS'.
+           88  BALANCING-FAILED        VALUE 'FAIL'.
+
+      * Row counters
+       01  WS-ERRORS                   PIC 9(9) COMP-5 VALUE ZERO.
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-TOTAL-TX-AMOUNT         PIC S9(16)V99 COMP-3.
+       01  SQL-TOTAL-DEBIT             PIC S9(16)V99 COMP-3.
+       01  SQL-TOTAL-CREDIT            PIC S9(16)V99 COMP-3.
+       01  SQL-TOTAL-BALANCES          PIC S9(16)V99 COMP-3.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Null indicators - SUM() returns NULL over an empty table
+       01  SQL-NULL-INDICATORS.
+           05  SQL-TOTAL-TX-AMOUNT-NULL PIC S9(4) COMP-5.
+           05  SQL-TOTAL-DEBIT-NULL     PIC S9(4) COMP-5.
+           05  SQL-TOTAL-CREDIT-NULL    PIC S9(4) COMP-5.
+           05  SQL-TOTAL-BALANCES-NULL  PIC S9(4) COMP-5.
+
+      * SQL communication area
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '============================================'.
+           DISPLAY 'CONTROL_TOTALS - End-of-Day Balancing Report'.
+           DISPLAY '============================================'.
+           DISPLAY ' '.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
+           PERFORM CONNECT-DATABASE.
+           PERFORM OPEN-BALANCING-REPORT.
+           PERFORM CALCULATE-CONTROL-TOTALS.
+           PERFORM EVALUATE-BALANCING-RESULT.
+           PERFORM WRITE-BALANCING-REPORT.
+           PERFORM CLOSE-BALANCING-REPORT.
+           PERFORM LOG-LINEAGE-EVENT.
+           PERFORM DISCONNECT-DATABASE.
+           PERFORM DISPLAY-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY '============================================'.
+           DISPLAY 'CONTROL_TOTALS completed successfully'.
+           DISPLAY '============================================'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-PROGRAM: Set up working storage and run ID
+      ******************************************************************
+       INITIALIZE-PROGRAM SECTION.
+           MOVE ZERO TO WS-ERRORS.
+           MOVE SPACES TO WS-BALANCING-RESULT.
+
+      *    Generate unique run ID from current timestamp
+           ACCEPT WS-RUN-ID-TS FROM TIME.
+           DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
+           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONNECT-DATABASE: Establish ODBC connection to SQL Server
+      ******************************************************************
+       CONNECT-DATABASE SECTION.
+           DISPLAY 'Connecting to SQL Server (DSN: '
+                   WS-DSN-SQLSERVER ')...'.
+
+           EXEC SQL
+               CONNECT TO :WS-DSN-SQLSERVER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Database connection failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'SQLSTATE: ' SQLSTATE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection established'.
+       CONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-BALANCING-REPORT: Open the balancing report and write
+      * its header line
+      ******************************************************************
+       OPEN-BALANCING-REPORT SECTION.
+           OPEN OUTPUT BALANCING-RPT.
+           IF NOT BAL-RPT-OK
+               DISPLAY 'WARNING: Could not open balancing report'
+               DISPLAY 'File status: ' WS-BAL-RPT-STATUS
+               GO TO OPEN-BALANCING-REPORT-EXIT
+           END-IF.
+
+           MOVE 'METRIC,VALUE' TO WS-BAL-RPT-LINE.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+       OPEN-BALANCING-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CALCULATE-CONTROL-TOTALS: Compute the three independent
+      * control totals that end-of-day sign-off must agree on
+      ******************************************************************
+       CALCULATE-CONTROL-TOTALS SECTION.
+      *    Total transaction amount ingested by TX_INBOUND. FEE and
+      *    INTEREST transactions post an equal-and-opposite contra
+      *    leg against a house account (POST_LEDGER's POST-CONTRA-
+      *    ENTRY) and so net to zero in TOTAL-NET-POSTED below - they
+      *    are excluded from both totals so the comparison isn't
+      *    diluted by a pair of entries that always cancel. REVERSAL
+      *    transactions, unlike FEE/INTEREST, DO carry a real ledger
+      *    effect of their own (an offsetting entry under the
+      *    REVERSAL's own TX_ID) that does not net to zero against
+      *    anything else counted here, so REVERSAL is left in both
+      *    totals like any other plain transaction type
+           EXEC SQL
+               SELECT SUM(AMOUNT)
+               INTO :SQL-TOTAL-TX-AMOUNT:SQL-TOTAL-TX-AMOUNT-NULL
+               FROM dbo.Transactions
+               WHERE TX_TYPE NOT IN ('FEE', 'INTEREST')
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to total dbo.Transactions'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+           END-IF.
+
+           IF SQL-TOTAL-TX-AMOUNT-NULL = -1
+               MOVE ZERO TO SQL-TOTAL-TX-AMOUNT
+           END-IF.
+           MOVE SQL-TOTAL-TX-AMOUNT TO WS-TOTAL-TX-AMOUNT.
+
+      *    Total debits/credits posted to the ledger by POST_LEDGER,
+      *    restricted to entries whose originating transaction is one
+      *    of the same plain types used above - this naturally drops
+      *    both legs of a FEE/INTEREST posting (customer leg and
+      *    contra leg share the FEE/INTEREST transaction's TX_ID),
+      *    while keeping a REVERSAL's own offsetting entry so it
+      *    stays in agreement with TOTAL-TX-AMOUNT above and with
+      *    BALANCE_RECALC's unfiltered account-balance total below
+           EXEC SQL
+               SELECT SUM(LE.DEBIT), SUM(LE.CREDIT)
+               INTO :SQL-TOTAL-DEBIT:SQL-TOTAL-DEBIT-NULL,
+                    :SQL-TOTAL-CREDIT:SQL-TOTAL-CREDIT-NULL
+               FROM dbo.LedgerEntries LE
+               JOIN dbo.Transactions TX ON TX.TX_ID = LE.TX_ID
+               WHERE TX.TX_TYPE NOT IN ('FEE', 'INTEREST')
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to total dbo.LedgerEntries'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+           END-IF.
+
+           IF SQL-TOTAL-DEBIT-NULL = -1
+               MOVE ZERO TO SQL-TOTAL-DEBIT
+           END-IF.
+           IF SQL-TOTAL-CREDIT-NULL = -1
+               MOVE ZERO TO SQL-TOTAL-CREDIT
+           END-IF.
+           COMPUTE WS-TOTAL-NET-POSTED =
+               SQL-TOTAL-CREDIT - SQL-TOTAL-DEBIT.
+
+      *    Total of all current account balances from BALANCE_RECALC
+           EXEC SQL
+               SELECT SUM(BALANCE)
+               INTO :SQL-TOTAL-BALANCES:SQL-TOTAL-BALANCES-NULL
+               FROM dbo.AccountBalances
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to total dbo.AccountBalances'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+           END-IF.
+
+           IF SQL-TOTAL-BALANCES-NULL = -1
+               MOVE ZERO TO SQL-TOTAL-BALANCES
+           END-IF.
+           MOVE SQL-TOTAL-BALANCES TO WS-TOTAL-BALANCES.
+       CALCULATE-CONTROL-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * EVALUATE-BALANCING-RESULT: Compare the three control totals
+      * and decide PASS or FAIL for end-of-day sign-off
+      ******************************************************************
+       EVALUATE-BALANCING-RESULT SECTION.
+           COMPUTE WS-DIFF-TX-VS-POSTED =
+               WS-TOTAL-TX-AMOUNT - WS-TOTAL-NET-POSTED.
+           COMPUTE WS-DIFF-POSTED-VS-BALANCE =
+               WS-TOTAL-NET-POSTED - WS-TOTAL-BALANCES.
+
+           MOVE 'PASS' TO WS-BALANCING-RESULT.
+
+           IF WS-DIFF-TX-VS-POSTED > WS-BALANCE-TOLERANCE
+               OR WS-DIFF-TX-VS-POSTED < (0 - WS-BALANCE-TOLERANCE)
+               MOVE 'FAIL' TO WS-BALANCING-RESULT
+           END-IF.
+
+           IF WS-DIFF-POSTED-VS-BALANCE > WS-BALANCE-TOLERANCE
+               OR WS-DIFF-POSTED-VS-BALANCE < (0 - WS-BALANCE-TOLERANCE)
+               MOVE 'FAIL' TO WS-BALANCING-RESULT
+           END-IF.
+       EVALUATE-BALANCING-RESULT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-BALANCING-REPORT: Write the control totals, their
+      * differences, and the overall pass/fail verdict
+      ******************************************************************
+       WRITE-BALANCING-REPORT SECTION.
+           IF NOT BAL-RPT-OK
+               GO TO WRITE-BALANCING-REPORT-EXIT
+           END-IF.
+
+           MOVE WS-TOTAL-TX-AMOUNT TO WS-AMOUNT-DISP.
+           STRING 'TOTAL_TX_AMOUNT' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-DISP) DELIMITED BY SIZE
+               INTO WS-BAL-RPT-LINE
+           END-STRING.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+
+           MOVE WS-TOTAL-NET-POSTED TO WS-AMOUNT-DISP.
+           STRING 'TOTAL_NET_POSTED' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-DISP) DELIMITED BY SIZE
+               INTO WS-BAL-RPT-LINE
+           END-STRING.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+
+           MOVE WS-TOTAL-BALANCES TO WS-AMOUNT-DISP.
+           STRING 'TOTAL_BALANCES' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-DISP) DELIMITED BY SIZE
+               INTO WS-BAL-RPT-LINE
+           END-STRING.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+
+           MOVE WS-DIFF-TX-VS-POSTED TO WS-AMOUNT-DISP.
+           STRING 'DIFF_TX_VS_POSTED' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-DISP) DELIMITED BY SIZE
+               INTO WS-BAL-RPT-LINE
+           END-STRING.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+
+           MOVE WS-DIFF-POSTED-VS-BALANCE TO WS-AMOUNT-DISP.
+           STRING 'DIFF_POSTED_VS_BALANCE' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-DISP) DELIMITED BY SIZE
+               INTO WS-BAL-RPT-LINE
+           END-STRING.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+
+           STRING 'STATUS' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-BALANCING-RESULT DELIMITED BY SIZE
+               INTO WS-BAL-RPT-LINE
+           END-STRING.
+           WRITE BAL-RPT-RECORD FROM WS-BAL-RPT-LINE.
+       WRITE-BALANCING-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-BALANCING-REPORT: Close the balancing report
+      ******************************************************************
+       CLOSE-BALANCING-REPORT SECTION.
+           IF NOT BAL-RPT-OK
+               GO TO CLOSE-BALANCING-REPORT-EXIT
+           END-IF.
+
+           CLOSE BALANCING-RPT.
+           DISPLAY 'Balancing report written to '
+                   '"data/out/control_totals_report.csv"'.
+       CLOSE-BALANCING-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-LINEAGE-EVENT: Record transformation metadata
+      ******************************************************************
+       LOG-LINEAGE-EVENT SECTION.
+      *    Set lineage parameters
+           MOVE 'CONTROL_TOTALS' TO WS-LIN-PROGRAM.
+           MOVE 'sqlserver' TO WS-LIN-SRC-ENGINE.
+           MOVE 'dbo' TO WS-LIN-SRC-SCHEMA.
+           MOVE 'Transactions,LedgerEntries,AccountBalances'
+               TO WS-LIN-SRC-TABLE.
+           MOVE 'AMOUNT,DEBIT,CREDIT,BALANCE'
+               TO WS-LIN-SRC-COLS.
+           MOVE 'csv' TO WS-LIN-TGT-ENGINE.
+           MOVE 'filesystem' TO WS-LIN-TGT-SCHEMA.
+           MOVE 'control_totals_report.csv' TO WS-LIN-TGT-TABLE.
+           MOVE 'TOTAL_TX_AMOUNT,TOTAL_NET_POSTED,TOTAL_BALANCES,STATUS'
+               TO WS-LIN-TGT-COLS.
+           MOVE 'aggregate' TO WS-LIN-TRANSFORM-KIND.
+           MOVE 'SUM(AMOUNT) vs SUM(CREDIT)-SUM(DEBIT) vs SUM(BALANCE)'
+               TO WS-LIN-TRANSFORM-EXPR.
+           MOVE WS-CURRENT-RUN-ID TO WS-LIN-RUN-ID.
+
+      *    Call lineage logger copybook section
+           PERFORM ADD-LINEAGE-EVENT.
+
+           DISPLAY 'Lineage event logged successfully'.
+       LOG-LINEAGE-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISCONNECT-DATABASE: Commit transaction and disconnect
+      ******************************************************************
+       DISCONNECT-DATABASE SECTION.
+           IF NOT SQLSERVER-IS-CONNECTED
+               GO TO DISCONNECT-DATABASE-EXIT
+           END-IF.
+
+      *    Commit all changes
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Commit failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               EXEC SQL
+                   ROLLBACK WORK
+               END-EXEC
+           ELSE
+               DISPLAY 'Transaction committed successfully'
+           END-IF.
+
+      *    Disconnect from database
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           MOVE 'N' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection closed'.
+       DISCONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY-SUMMARY: Show processing statistics
+      ******************************************************************
+       DISPLAY-SUMMARY SECTION.
+           DISPLAY ' '.
+           DISPLAY 'Processing Summary:'.
+           DISPLAY '  Total TX amount ingested:  ' WS-TOTAL-TX-AMOUNT.
+           DISPLAY '  Total net posted (C-D):    ' WS-TOTAL-NET-POSTED.
+           DISPLAY '  Total account balances:    ' WS-TOTAL-BALANCES.
+           DISPLAY '  Diff TX vs posted:         '
+                   WS-DIFF-TX-VS-POSTED.
+           DISPLAY '  Diff posted vs balances:   '
+                   WS-DIFF-POSTED-VS-BALANCE.
+           DISPLAY '  Errors encountered:        ' WS-ERRORS.
+           DISPLAY '  Balancing result:          ' WS-BALANCING-RESULT.
+       DISPLAY-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM CONTROL-TOTALS.
