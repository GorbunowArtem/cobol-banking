@@ -4,10 +4,13 @@
       ******************************************************************
       * LINEAGE_EXPORT - Lineage Metadata CSV Export Program
       ******************************************************************
-      * Purpose: Export lineage events from database to CSV file
+      * Purpose: Export lineage events from database to CSV or JSON
       * Input:   dbo.LineageEvents table (SQL Server)
-      * Output:  lineage/out/lineage.csv (CSV format)
-      * Format:  OpenMetadata-compatible CSV with 14 columns
+      * Output:  lineage/out/lineage_YYYYMMDD.csv (CSV format) or
+      *          lineage/out/lineage_YYYYMMDD.json (OpenLineage JSON)
+      * Format:  OpenMetadata-compatible CSV with 14 columns, or one
+      *          OpenLineage-spec JSON event per line when the
+      *          command-line parameter is JSON
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -15,7 +18,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LINEAGE-CSV
-               ASSIGN TO "lineage/out/lineage.csv"
+               ASSIGN TO WS-CSV-OUTPUT-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CSV-FILE-STATUS.
 
@@ -32,6 +35,13 @@
       * File status
        01  WS-CSV-FILE-STATUS          PIC XX.
            88  CSV-FILE-OK             VALUE '00'.
+           88  CSV-FILE-NOT-FOUND      VALUE '35'.
+
+      * Set when today's output file did not already exist, so the
+      * CSV header is written only once per file, not on every
+      * same-day rerun that extends the existing file
+       01  WS-CSV-FILE-IS-NEW          PIC X VALUE 'Y'.
+           88  CSV-FILE-WAS-NEW        VALUE 'Y'.
 
       * Cursor processing
        01  WS-CURSOR-OPEN              PIC X VALUE 'N'.
@@ -40,11 +50,56 @@
       * Row counters
        01  WS-EVENTS-EXPORTED          PIC 9(9) COMP-5 VALUE ZERO.
 
+      * Output format selection (command-line parameter)
+       01  WS-COMMAND-LINE             PIC X(256).
+       01  WS-OUTPUT-FORMAT            PIC X(4) VALUE 'CSV'.
+           88  OUTPUT-FORMAT-IS-CSV    VALUE 'CSV'.
+           88  OUTPUT-FORMAT-IS-JSON   VALUE 'JSON'.
+
+      * Run date and partitioned output file name
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-CSV-OUTPUT-NAME          PIC X(64).
+
       * CSV formatting working storage
        01  WS-CSV-LINE                 PIC X(2048).
        01  WS-FIELD-DELIMITER          PIC X VALUE ','.
        01  WS-FIELD-QUOTE              PIC X VALUE '"'.
 
+      * JSON formatting working storage
+       01  WS-JSON-LINE                PIC X(2048).
+
+      * CSV field escaping working storage (RFC 4180)
+       01  WS-CSV-ESCAPE-WORK.
+           05  WS-ESC-RAW-FIELD        PIC X(1024).
+           05  WS-ESC-OUT-FIELD        PIC X(2100).
+           05  WS-ESC-RAW-LEN          PIC 9(4) COMP-5.
+           05  WS-ESC-SRC-IDX          PIC 9(4) COMP-5.
+           05  WS-ESC-OUT-IDX          PIC 9(4) COMP-5.
+           05  WS-ESC-QUOTE-COUNT      PIC 9(4) COMP-5.
+           05  WS-ESC-COMMA-COUNT      PIC 9(4) COMP-5.
+           05  WS-ESC-NEEDS-QUOTE      PIC X VALUE 'N'.
+               88  ESC-NEEDS-QUOTE     VALUE 'Y'.
+           05  WS-ESC-CURRENT-CHAR     PIC X.
+
+      * Escaped CSV field holding area, one entry per output column
+       01  WS-CSV-ESC-FIELDS.
+           05  WS-CSV-ESC-FIELD OCCURS 14 TIMES PIC X(1040).
+
+      * JSON field escaping working storage - backslash-escapes a
+      * quote or backslash embedded in a free-text column so
+      * FORMAT-JSON-EVENT never emits invalid JSON
+       01  WS-JSON-ESCAPE-WORK.
+           05  WS-JSON-ESC-RAW-FIELD   PIC X(1024).
+           05  WS-JSON-ESC-OUT-FIELD   PIC X(2100).
+           05  WS-JSON-ESC-RAW-LEN     PIC 9(4) COMP-5.
+           05  WS-JSON-ESC-SRC-IDX     PIC 9(4) COMP-5.
+           05  WS-JSON-ESC-OUT-IDX     PIC 9(4) COMP-5.
+           05  WS-JSON-ESC-CURRENT-CHAR PIC X.
+
+      * Escaped JSON field holding area, one entry per event field
+       01  WS-JSON-ESC-FIELDS.
+           05  WS-JSON-ESC-FIELD OCCURS 14 TIMES PIC X(1040).
+
       * EXEC SQL working variables
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  SQL-EVENT-ID                PIC 9(18) COMP-5.
@@ -62,6 +117,8 @@
        01  SQL-COMMIT-SHA              PIC X(40).
        01  SQL-RUN-ID                  PIC X(64).
        01  SQL-TS-UTC                  PIC X(26).
+       01  SQL-PRIOR-WATERMARK         PIC X(26).
+       01  SQL-NEW-WATERMARK           PIC X(26).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       * Null indicators for nullable columns
@@ -73,11 +130,19 @@
            05  SQL-TGT-COLS-NULL       PIC S9(4) COMP-5.
            05  SQL-TRANSFORM-EXPR-NULL PIC S9(4) COMP-5.
            05  SQL-COMMIT-SHA-NULL     PIC S9(4) COMP-5.
+           05  SQL-PRIOR-WATERMARK-NULL PIC S9(4) COMP-5.
+
+      * High-watermark tracking for incremental export
+       01  WS-NEW-WATERMARK            PIC X(26).
+       01  WS-NO-PRIOR-WATERMARK       PIC X(26) VALUE
+               '1900-01-01T00:00:00.0000000'.
 
       * SQL communication area
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-      * Cursor declaration
+      * Cursor declaration - filtered to events newer than the last
+      * successful export's watermark so the export job doesn't slow
+      * down as lineage history grows
        EXEC SQL
            DECLARE LINEAGE_CURSOR CURSOR FOR
            SELECT EVENT_ID, PROGRAM,
@@ -86,6 +151,7 @@
                   TRANSFORM_KIND, TRANSFORM_EXPR,
                   COMMIT_SHA, RUN_ID, TS_UTC
            FROM dbo.LineageEvents
+           WHERE TS_UTC > :SQL-PRIOR-WATERMARK
            ORDER BY TS_UTC ASC
        END-EXEC.
 
@@ -96,11 +162,16 @@
            DISPLAY '============================================'.
            DISPLAY ' '.
 
+           PERFORM PARSE-COMMAND-LINE.
+           PERFORM BUILD-OUTPUT-FILE-NAME.
+           PERFORM RESOLVE-DB-CONFIG.
            PERFORM CONNECT-DATABASE.
+           PERFORM GET-PRIOR-WATERMARK.
            PERFORM OPEN-CSV-FILE.
            PERFORM WRITE-CSV-HEADER.
            PERFORM EXPORT-LINEAGE-EVENTS.
            PERFORM CLOSE-CSV-FILE.
+           PERFORM SAVE-NEW-WATERMARK.
            PERFORM DISCONNECT-DATABASE.
            PERFORM DISPLAY-SUMMARY.
 
@@ -111,6 +182,70 @@
 
            STOP RUN.
 
+      ******************************************************************
+      * PARSE-COMMAND-LINE: Select CSV or JSON output from the command
+      * line (defaults to CSV when no parameter is supplied)
+      ******************************************************************
+       PARSE-COMMAND-LINE SECTION.
+           MOVE 'CSV' TO WS-OUTPUT-FORMAT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+
+           IF WS-COMMAND-LINE (1:4) = 'JSON'
+               MOVE 'JSON' TO WS-OUTPUT-FORMAT
+           END-IF.
+
+           DISPLAY 'Output format: ' WS-OUTPUT-FORMAT.
+       PARSE-COMMAND-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BUILD-OUTPUT-FILE-NAME: Build a date-partitioned output path
+      * so historical exports are preserved for compliance retention
+      ******************************************************************
+       BUILD-OUTPUT-FILE-NAME SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           IF OUTPUT-FORMAT-IS-JSON
+               STRING 'lineage/out/lineage_' DELIMITED BY SIZE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.json' DELIMITED BY SIZE
+                   INTO WS-CSV-OUTPUT-NAME
+               END-STRING
+           ELSE
+               STRING 'lineage/out/lineage_' DELIMITED BY SIZE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.csv' DELIMITED BY SIZE
+                   INTO WS-CSV-OUTPUT-NAME
+               END-STRING
+           END-IF.
+
+           DISPLAY 'Output file: ' WS-CSV-OUTPUT-NAME.
+       BUILD-OUTPUT-FILE-NAME-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
       ******************************************************************
       * CONNECT-DATABASE: Establish ODBC connection to SQL Server
       ******************************************************************
@@ -135,19 +270,83 @@
            EXIT.
 
       ******************************************************************
-      * OPEN-CSV-FILE: Create output CSV file
+      * GET-PRIOR-WATERMARK: Look up the last successful export's
+      * watermark so only newer events are selected
+      ******************************************************************
+       GET-PRIOR-WATERMARK SECTION.
+           EXEC SQL
+               SELECT WATERMARK_UTC
+               INTO :SQL-PRIOR-WATERMARK:SQL-PRIOR-WATERMARK-NULL
+               FROM dbo.ReplicationWatermark
+               WHERE SOURCE_NAME = 'LINEAGE_EXPORT'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR SQL-PRIOR-WATERMARK-NULL = -1
+               MOVE WS-NO-PRIOR-WATERMARK TO SQL-PRIOR-WATERMARK
+           END-IF.
+
+           MOVE SQL-PRIOR-WATERMARK TO WS-NEW-WATERMARK.
+           DISPLAY 'Exporting events newer than ' SQL-PRIOR-WATERMARK.
+       GET-PRIOR-WATERMARK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SAVE-NEW-WATERMARK: Persist the high-water mark reached this
+      * run for the next run to pick up from
+      ******************************************************************
+       SAVE-NEW-WATERMARK SECTION.
+           MOVE WS-NEW-WATERMARK TO SQL-NEW-WATERMARK.
+           EXEC SQL
+               MERGE dbo.ReplicationWatermark AS target
+               USING (SELECT 'LINEAGE_EXPORT' AS SOURCE_NAME,
+                             :SQL-NEW-WATERMARK AS WATERMARK_UTC)
+                   AS source
+               ON (target.SOURCE_NAME = source.SOURCE_NAME)
+               WHEN MATCHED THEN
+                   UPDATE SET WATERMARK_UTC = source.WATERMARK_UTC
+               WHEN NOT MATCHED THEN
+                   INSERT (SOURCE_NAME, WATERMARK_UTC)
+                   VALUES (source.SOURCE_NAME, source.WATERMARK_UTC)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not save export watermark'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+       SAVE-NEW-WATERMARK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-CSV-FILE: Open today's output CSV/JSON file, extending it
+      * if a same-day rerun already created one rather than truncating
+      * away events an earlier run already exported today
       ******************************************************************
        OPEN-CSV-FILE SECTION.
-           DISPLAY 'Creating CSV file: lineage/out/lineage.csv'.
+           MOVE 'N' TO WS-CSV-FILE-IS-NEW.
+           DISPLAY 'Opening output file: ' WS-CSV-OUTPUT-NAME.
+
+           OPEN EXTEND LINEAGE-CSV.
+           IF CSV-FILE-OK
+               DISPLAY 'Output file opened for append'
+               GO TO OPEN-CSV-FILE-EXIT
+           END-IF.
+
+           IF NOT CSV-FILE-NOT-FOUND
+               DISPLAY 'ERROR: Cannot open output file'
+               DISPLAY 'File status: ' WS-CSV-FILE-STATUS
+               STOP RUN
+           END-IF.
 
+      *    No file yet today - create it
+           MOVE 'Y' TO WS-CSV-FILE-IS-NEW.
            OPEN OUTPUT LINEAGE-CSV.
            IF NOT CSV-FILE-OK
-               DISPLAY 'ERROR: Cannot create CSV file'
+               DISPLAY 'ERROR: Cannot create output file'
                DISPLAY 'File status: ' WS-CSV-FILE-STATUS
                STOP RUN
            END-IF.
 
-           DISPLAY 'CSV file opened successfully'.
+           DISPLAY 'Output file created'.
        OPEN-CSV-FILE-EXIT.
            EXIT.
 
@@ -155,6 +354,18 @@
       * WRITE-CSV-HEADER: Write column names
       ******************************************************************
        WRITE-CSV-HEADER SECTION.
+      *    JSON output is a stream of OpenLineage events, one per
+      *    line, with no header row
+           IF OUTPUT-FORMAT-IS-JSON
+               GO TO WRITE-CSV-HEADER-EXIT
+           END-IF.
+
+      *    A same-day rerun extends the existing file and must not
+      *    repeat the header in the middle of it
+           IF NOT CSV-FILE-WAS-NEW
+               GO TO WRITE-CSV-HEADER-EXIT
+           END-IF.
+
       *    Build header row with 14 columns
            STRING
                'program' DELIMITED BY SIZE
@@ -259,9 +470,19 @@
                GO TO FETCH-AND-WRITE-EVENT-EXIT
            END-IF.
 
-      *    Format and write CSV row
-           PERFORM FORMAT-CSV-ROW.
-           WRITE CSV-OUTPUT-RECORD FROM WS-CSV-LINE.
+      *    Advance the export watermark to the latest event seen
+           IF SQL-TS-UTC > WS-NEW-WATERMARK
+               MOVE SQL-TS-UTC TO WS-NEW-WATERMARK
+           END-IF.
+
+      *    Format and write one output row in the selected format
+           IF OUTPUT-FORMAT-IS-JSON
+               PERFORM FORMAT-JSON-EVENT
+               WRITE CSV-OUTPUT-RECORD FROM WS-JSON-LINE
+           ELSE
+               PERFORM FORMAT-CSV-ROW
+               WRITE CSV-OUTPUT-RECORD FROM WS-CSV-LINE
+           END-IF.
            ADD 1 TO WS-EVENTS-EXPORTED.
 
        FETCH-AND-WRITE-EVENT-EXIT.
@@ -269,55 +490,326 @@
 
       ******************************************************************
       * FORMAT-CSV-ROW: Build CSV row with proper quoting/escaping
+      * per RFC 4180 - any field containing a delimiter or embedded
+      * quote is wrapped in quotes, with embedded quotes doubled
       ******************************************************************
        FORMAT-CSV-ROW SECTION.
-      *    Handle NULL values and build comma-delimited row
-      *    Note: Simplified - production code would handle quoting
-      *    for fields containing commas or quotes
-
            INITIALIZE WS-CSV-LINE.
 
-      *    Build CSV row (14 fields)
+           MOVE SQL-PROGRAM TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (1).
+
+           MOVE SQL-SRC-ENGINE TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (2).
+
+           MOVE SQL-SRC-SCHEMA TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (3).
+
+           MOVE SQL-SRC-TABLE TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (4).
+
+           MOVE SQL-SRC-COLS TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (5).
+
+           MOVE SQL-TGT-ENGINE TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (6).
+
+           MOVE SQL-TGT-SCHEMA TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (7).
+
+           MOVE SQL-TGT-TABLE TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (8).
+
+           MOVE SQL-TGT-COLS TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (9).
+
+           MOVE SQL-TRANSFORM-KIND TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (10).
+
+           MOVE SQL-TRANSFORM-EXPR TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (11).
+
+           MOVE SQL-COMMIT-SHA TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (12).
+
+           MOVE SQL-RUN-ID TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (13).
+
+           MOVE SQL-TS-UTC TO WS-ESC-RAW-FIELD.
+           PERFORM ESCAPE-CSV-FIELD.
+           MOVE WS-ESC-OUT-FIELD TO WS-CSV-ESC-FIELD (14).
+
+      *    Assemble the 14 already-escaped fields into one CSV row
            STRING
-               FUNCTION TRIM(SQL-PROGRAM) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (1)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-SRC-ENGINE) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (2)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-SRC-SCHEMA) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (3)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-SRC-TABLE) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (4)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               WS-FIELD-QUOTE DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-SRC-COLS) DELIMITED BY SIZE
-               WS-FIELD-QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (5)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TGT-ENGINE) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (6)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TGT-SCHEMA) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (7)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TGT-TABLE) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (8)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               WS-FIELD-QUOTE DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TGT-COLS) DELIMITED BY SIZE
-               WS-FIELD-QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (9)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TRANSFORM-KIND) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (10)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               WS-FIELD-QUOTE DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TRANSFORM-EXPR) DELIMITED BY SIZE
-               WS-FIELD-QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (11)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-COMMIT-SHA) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (12)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-RUN-ID) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (13)) DELIMITED BY SIZE
                WS-FIELD-DELIMITER DELIMITED BY SIZE
-               FUNCTION TRIM(SQL-TS-UTC) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ESC-FIELD (14)) DELIMITED BY SIZE
                INTO WS-CSV-LINE
            END-STRING.
 
        FORMAT-CSV-ROW-EXIT.
            EXIT.
 
+      ******************************************************************
+      * ESCAPE-CSV-FIELD: Quote WS-ESC-RAW-FIELD per RFC 4180 into
+      * WS-ESC-OUT-FIELD if it contains a delimiter or a quote,
+      * doubling any embedded quote characters
+      ******************************************************************
+       ESCAPE-CSV-FIELD SECTION.
+           MOVE SPACES TO WS-ESC-OUT-FIELD.
+           COMPUTE WS-ESC-RAW-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-RAW-FIELD)).
+
+           MOVE 'N' TO WS-ESC-NEEDS-QUOTE.
+           IF WS-ESC-RAW-LEN = ZERO
+               GO TO ESCAPE-CSV-FIELD-EXIT
+           END-IF.
+
+           INSPECT WS-ESC-RAW-FIELD (1:WS-ESC-RAW-LEN)
+               TALLYING WS-ESC-QUOTE-COUNT FOR ALL WS-FIELD-QUOTE
+               WS-ESC-COMMA-COUNT FOR ALL WS-FIELD-DELIMITER.
+
+           IF WS-ESC-QUOTE-COUNT > ZERO OR WS-ESC-COMMA-COUNT > ZERO
+               MOVE 'Y' TO WS-ESC-NEEDS-QUOTE
+           END-IF.
+
+           MOVE 1 TO WS-ESC-OUT-IDX.
+           IF ESC-NEEDS-QUOTE
+               MOVE WS-FIELD-QUOTE TO WS-ESC-OUT-FIELD (1:1)
+               MOVE 2 TO WS-ESC-OUT-IDX
+           END-IF.
+
+           MOVE 1 TO WS-ESC-SRC-IDX.
+           PERFORM SCAN-ONE-ESCAPE-CHAR
+               UNTIL WS-ESC-SRC-IDX > WS-ESC-RAW-LEN.
+
+           IF ESC-NEEDS-QUOTE
+               MOVE WS-FIELD-QUOTE TO
+                   WS-ESC-OUT-FIELD (WS-ESC-OUT-IDX:1)
+           END-IF.
+
+       ESCAPE-CSV-FIELD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-ONE-ESCAPE-CHAR: Copy one source character to the output
+      * field, doubling it first if it is an embedded quote
+      ******************************************************************
+       SCAN-ONE-ESCAPE-CHAR SECTION.
+           MOVE WS-ESC-RAW-FIELD (WS-ESC-SRC-IDX:1)
+               TO WS-ESC-CURRENT-CHAR.
+
+           MOVE WS-ESC-CURRENT-CHAR TO
+               WS-ESC-OUT-FIELD (WS-ESC-OUT-IDX:1).
+           ADD 1 TO WS-ESC-OUT-IDX.
+
+           IF WS-ESC-CURRENT-CHAR = WS-FIELD-QUOTE
+               MOVE WS-FIELD-QUOTE TO
+                   WS-ESC-OUT-FIELD (WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+           END-IF.
+
+           ADD 1 TO WS-ESC-SRC-IDX.
+       SCAN-ONE-ESCAPE-CHAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FORMAT-JSON-EVENT: Build one OpenLineage-spec JSON event line.
+      * Every free-text column is run through ESCAPE-JSON-FIELD first
+      * so an embedded quote or backslash cannot break the JSON
+      ******************************************************************
+       FORMAT-JSON-EVENT SECTION.
+           INITIALIZE WS-JSON-LINE.
+
+           MOVE SQL-TS-UTC TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (1).
+
+           MOVE SQL-RUN-ID TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (2).
+
+           MOVE SQL-PROGRAM TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (3).
+
+           MOVE SQL-TRANSFORM-KIND TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (4).
+
+           MOVE SQL-SRC-ENGINE TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (5).
+
+           MOVE SQL-SRC-SCHEMA TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (6).
+
+           MOVE SQL-SRC-TABLE TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (7).
+
+           MOVE SQL-SRC-COLS TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (8).
+
+           MOVE SQL-TGT-ENGINE TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (9).
+
+           MOVE SQL-TGT-SCHEMA TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (10).
+
+           MOVE SQL-TGT-TABLE TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (11).
+
+           MOVE SQL-TGT-COLS TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (12).
+
+           MOVE SQL-TRANSFORM-EXPR TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (13).
+
+           MOVE SQL-COMMIT-SHA TO WS-JSON-ESC-RAW-FIELD.
+           PERFORM ESCAPE-JSON-FIELD.
+           MOVE WS-JSON-ESC-OUT-FIELD TO WS-JSON-ESC-FIELD (14).
+
+           STRING
+               '{"eventType":"COMPLETE","eventTime":"'
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (1)) DELIMITED BY SIZE
+               '","producer":"cobol-lineage-export","run":{"runId":"'
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (2)) DELIMITED BY SIZE
+               '"},"job":{"namespace":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (3)) DELIMITED BY SIZE
+               '","name":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (4)) DELIMITED BY SIZE
+               '"},"inputs":[{"namespace":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (5)) DELIMITED BY SIZE
+               '","name":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (6)) DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (7)) DELIMITED BY SIZE
+               '","facets":{"schema":{"fields":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (8)) DELIMITED BY SIZE
+               '"}}}],"outputs":[{"namespace":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (9)) DELIMITED BY SIZE
+               '","name":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (10)) DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (11)) DELIMITED BY SIZE
+               '","facets":{"schema":{"fields":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (12)) DELIMITED BY SIZE
+               '"}}}],"facets":{"transform":{"kind":"'
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (4)) DELIMITED BY SIZE
+               '","expr":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (13)) DELIMITED BY SIZE
+               '","commitSha":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ESC-FIELD (14)) DELIMITED BY SIZE
+               '"}}}' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+           END-STRING.
+
+       FORMAT-JSON-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ESCAPE-JSON-FIELD: Backslash-escape a quote or backslash in
+      * WS-JSON-ESC-RAW-FIELD into WS-JSON-ESC-OUT-FIELD so the value
+      * can be embedded in a JSON string literal
+      ******************************************************************
+       ESCAPE-JSON-FIELD SECTION.
+           MOVE SPACES TO WS-JSON-ESC-OUT-FIELD.
+           COMPUTE WS-JSON-ESC-RAW-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-JSON-ESC-RAW-FIELD)).
+
+           IF WS-JSON-ESC-RAW-LEN = ZERO
+               GO TO ESCAPE-JSON-FIELD-EXIT
+           END-IF.
+
+           MOVE 1 TO WS-JSON-ESC-SRC-IDX.
+           MOVE 1 TO WS-JSON-ESC-OUT-IDX.
+           PERFORM SCAN-ONE-JSON-ESCAPE-CHAR
+               UNTIL WS-JSON-ESC-SRC-IDX > WS-JSON-ESC-RAW-LEN.
+
+       ESCAPE-JSON-FIELD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-ONE-JSON-ESCAPE-CHAR: Copy one source character to the
+      * output field, escaping it first if it is a quote or backslash
+      ******************************************************************
+       SCAN-ONE-JSON-ESCAPE-CHAR SECTION.
+           MOVE WS-JSON-ESC-RAW-FIELD (WS-JSON-ESC-SRC-IDX:1)
+               TO WS-JSON-ESC-CURRENT-CHAR.
+
+           EVALUATE WS-JSON-ESC-CURRENT-CHAR
+               WHEN '"'
+                   MOVE '\' TO
+                       WS-JSON-ESC-OUT-FIELD (WS-JSON-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-ESC-OUT-IDX
+                   MOVE '"' TO
+                       WS-JSON-ESC-OUT-FIELD (WS-JSON-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-ESC-OUT-IDX
+               WHEN '\'
+                   MOVE '\' TO
+                       WS-JSON-ESC-OUT-FIELD (WS-JSON-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-ESC-OUT-IDX
+                   MOVE '\' TO
+                       WS-JSON-ESC-OUT-FIELD (WS-JSON-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-ESC-OUT-IDX
+               WHEN OTHER
+                   MOVE WS-JSON-ESC-CURRENT-CHAR TO
+                       WS-JSON-ESC-OUT-FIELD (WS-JSON-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-ESC-OUT-IDX
+           END-EVALUATE.
+
+           ADD 1 TO WS-JSON-ESC-SRC-IDX.
+       SCAN-ONE-JSON-ESCAPE-CHAR-EXIT.
+           EXIT.
+
       ******************************************************************
       * CLOSE-CSV-FILE: Close output file
       ******************************************************************
@@ -352,7 +844,8 @@
            DISPLAY ' '.
            DISPLAY 'Export Summary:'.
            DISPLAY '  Lineage events exported: ' WS-EVENTS-EXPORTED.
-           DISPLAY '  Output file: lineage/out/lineage.csv'.
+           DISPLAY '  Output format: ' WS-OUTPUT-FORMAT.
+           DISPLAY '  Output file: ' WS-CSV-OUTPUT-NAME.
        DISPLAY-SUMMARY-EXIT.
            EXIT.
 
