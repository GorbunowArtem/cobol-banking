@@ -28,27 +28,107 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+
+           SELECT POSTING-SUMMARY-RPT
+               ASSIGN TO "data/out/post_ledger_summary.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-RPT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+
+       FD  POSTING-SUMMARY-RPT.
+       01  SUMMARY-RPT-RECORD          PIC X(120).
+
        WORKING-STORAGE SECTION.
       * Include shared copybooks
        COPY DB-CONFIG.
        COPY RECORD-DEFS.
        COPY LINEAGE-LOGGER.
+       COPY CHECKPOINT.
+       COPY ERROR-LOGGER.
+       COPY GL-CODES.
 
       * Run identifier (timestamp-based)
        01  WS-CURRENT-RUN-ID.
            05  FILLER                  PIC X(12) VALUE 'POST_LEDGER_'.
            05  WS-RUN-ID-TS            PIC X(15).
 
+      * Display form of SQL-TX-ID for building error-log context text
+       01  WS-ERR-TXID-DISPLAY         PIC Z(17)9.
+
+      * Checkpoint/restart progress-marker interval
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) COMP-5 VALUE 1000.
+
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+
+       01  WS-SUMMARY-RPT-STATUS       PIC XX.
+           88  SUMMARY-RPT-OK          VALUE '00'.
+
+      * Posting summary report working storage
+       01  WS-SUMMARY-LINE             PIC X(120).
+       01  WS-SUM-ENTRY-COUNT-DISP     PIC Z(8)9.
+       01  WS-SUM-TOTAL-DEBIT-DISP     PIC -(14)9.99.
+       01  WS-SUM-TOTAL-CREDIT-DISP    PIC -(14)9.99.
+       01  WS-NET-BASE-AMOUNT-DISP     PIC -(16)9.99.
+
       * Cursor processing
        01  WS-CURSOR-OPEN              PIC X VALUE 'N'.
            88  CURSOR-IS-OPEN          VALUE 'Y'.
 
+      * Per-row posting status
+       01  WS-LEDGER-INSERT-STATUS     PIC X VALUE 'N'.
+           88  LEDGER-INSERT-OK        VALUE 'Y'.
+       01  WS-CONTRA-INSERT-STATUS     PIC X VALUE 'Y'.
+           88  CONTRA-INSERT-OK        VALUE 'Y'.
+
+      * Reversal handling
+       01  WS-ORIGINAL-ENTRY-STATUS    PIC X VALUE 'N'.
+           88  ORIGINAL-ENTRY-FOUND    VALUE 'Y'.
+       01  WS-ORIG-CONTRA-ENTRY-STATUS PIC X VALUE 'N'.
+           88  ORIGINAL-CONTRA-ENTRY-FOUND VALUE 'Y'.
+       01  WS-SKIP-POSTING-FLAG        PIC X VALUE 'N'.
+           88  SKIP-THIS-POSTING       VALUE 'Y'.
+
+      * Classifies which contra account POST-CONTRA-ENTRY uses: the
+      * current row's own TX_TYPE, except for a REVERSAL, which
+      * classifies off the TX_TYPE of the transaction it references
+       01  WS-CONTRA-CLASSIFY-TYPE     PIC X(32).
+
+      * Overdraft policy: maximum negative balance an account may reach
+      * before a DEBIT is refused and flagged as an exception
+       01  WS-DEFAULT-OVERDRAFT-LIMIT  PIC S9(16)V99 COMP-3
+                                        VALUE 500.00.
+       01  WS-PROJECTED-BALANCE        PIC S9(16)V99 COMP-3.
+
+      * In-memory running balance per (ACC_ID, CURRENCY), rebuilt fresh
+      * for each run, so that multiple debits against the same account
+      * within one POST_LEDGER run are checked cumulatively rather
+      * than each against the same stale dbo.AccountBalances row
+       01  WS-RUNNING-BALANCE-TABLE.
+           05  WS-RUNBAL-ENTRY         OCCURS 5000 TIMES.
+               10  WS-RUNBAL-ACC-ID    PIC X(32).
+               10  WS-RUNBAL-CURRENCY  PIC X(3).
+               10  WS-RUNBAL-AMOUNT    PIC S9(16)V99 COMP-3.
+       01  WS-RUNBAL-ENTRIES           PIC 9(5) COMP-5 VALUE ZERO.
+       01  WS-RUNBAL-TABLE-MAX         PIC 9(5) COMP-5 VALUE 5000.
+       01  WS-RUNBAL-SCAN-IDX          PIC 9(5) COMP-5.
+       01  WS-RUNBAL-MATCH-IDX         PIC 9(5) COMP-5 VALUE ZERO.
+
       * Row counters
        01  WS-ROWS-INPUT               PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ROWS-OUTPUT              PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ERRORS                   PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-OVERDRAFT-EXCEPTIONS     PIC 9(9) COMP-5 VALUE ZERO.
 
       * EXEC SQL working variables
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -57,23 +137,93 @@
        01  SQL-AMOUNT                  PIC S9(16)V99 COMP-3.
        01  SQL-CURRENCY                PIC X(3).
        01  SQL-TX-TS-UTC               PIC X(26).
+       01  SQL-TX-TYPE                 PIC X(32).
+       01  SQL-REFERENCE-TX-ID         PIC 9(18) COMP-5.
        01  SQL-DEBIT                   PIC S9(16)V99 COMP-3.
        01  SQL-CREDIT                  PIC S9(16)V99 COMP-3.
+       01  SQL-REF-ENTRY-ID            PIC 9(18) COMP-5.
+       01  SQL-ORIG-ENTRY-ID           PIC 9(18) COMP-5.
+       01  SQL-ORIG-DEBIT              PIC S9(16)V99 COMP-3.
+       01  SQL-ORIG-CREDIT             PIC S9(16)V99 COMP-3.
+       01  SQL-ORIG-TX-TYPE            PIC X(32).
+       01  SQL-ORIG-CONTRA-ENTRY-ID    PIC 9(18) COMP-5.
        01  SQL-AUDIT-ROWS-IN           PIC 9(9) COMP-5.
        01  SQL-AUDIT-ROWS-OUT          PIC 9(9) COMP-5.
+       01  SQL-ACCT-BALANCE            PIC S9(16)V99 COMP-3.
+       01  SQL-OVERDRAFT-LIMIT         PIC S9(16)V99 COMP-3.
+       01  SQL-CONTRA-ACC-ID           PIC X(32).
+       01  SQL-CONTRA-DEBIT            PIC S9(16)V99 COMP-3.
+       01  SQL-CONTRA-CREDIT           PIC S9(16)V99 COMP-3.
+       01  SQL-GL-CODE                 PIC X(6).
+       01  SQL-RUN-START-TS            PIC X(26).
+       01  SQL-SUM-ACC-ID              PIC X(32).
+       01  SQL-SUM-CURRENCY            PIC X(3).
+       01  SQL-SUM-ENTRY-COUNT         PIC 9(9) COMP-5.
+       01  SQL-SUM-TOTAL-DEBIT         PIC S9(16)V99 COMP-3.
+       01  SQL-SUM-TOTAL-CREDIT        PIC S9(16)V99 COMP-3.
+       01  SQL-NET-ACC-ID              PIC X(32).
+       01  SQL-NET-BASE-AMOUNT         PIC S9(18)V99 COMP-3.
+       01  SQL-ACCT-STATUS             PIC X(1).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      * Null indicators
+       01  SQL-REFERENCE-TX-ID-NULL    PIC S9(4) COMP-5.
+       01  SQL-REF-ENTRY-ID-NULL       PIC S9(4) COMP-5.
+       01  SQL-ORIG-DEBIT-NULL         PIC S9(4) COMP-5.
+       01  SQL-ORIG-CREDIT-NULL        PIC S9(4) COMP-5.
+       01  SQL-ORIG-CONTRA-ENTRY-ID-NULL PIC S9(4) COMP-5.
+       01  SQL-ACCT-BALANCE-NULL       PIC S9(4) COMP-5.
+       01  SQL-OVERDRAFT-LIMIT-NULL    PIC S9(4) COMP-5.
+
       * SQL communication area
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-      * Cursor declaration
+      * Cursor declaration - only transactions not yet posted to the
+      * ledger are selected, so a re-run never creates duplicate entries
        EXEC SQL
            DECLARE TX_CURSOR CURSOR FOR
-           SELECT TX_ID, ACC_ID, AMOUNT, CURRENCY, TX_TS_UTC
+           SELECT TX_ID, ACC_ID, AMOUNT, CURRENCY, TX_TS_UTC,
+                  TX_TYPE, REFERENCE_TX_ID
            FROM dbo.Transactions
+           WHERE POSTED_FLAG = 'N' OR POSTED_FLAG IS NULL
            ORDER BY TX_ID
        END-EXEC.
 
+      * Summary cursor - per-account, per-currency breakdown of the
+      * ledger entries this run created, for the end-of-run report
+       EXEC SQL
+           DECLARE SUMMARY_CURSOR CURSOR FOR
+           SELECT ACC_ID, CURRENCY, COUNT(*),
+                  SUM(CASE WHEN DEBIT IS NULL THEN 0 ELSE DEBIT END),
+                  SUM(CASE WHEN CREDIT IS NULL THEN 0 ELSE CREDIT END)
+           FROM dbo.LedgerEntries
+           WHERE POSTED_TS_UTC >= :SQL-RUN-START-TS
+           GROUP BY ACC_ID, CURRENCY
+           ORDER BY ACC_ID, CURRENCY
+       END-EXEC.
+
+      * Net balance cursor - this run's postings converted to the base
+      * currency via dbo.FxRates, netted across native currencies, so
+      * a multi-currency account gets one converted balance alongside
+      * its native-currency breakdown above
+       EXEC SQL
+           DECLARE NET_BALANCE_CURSOR CURSOR FOR
+           SELECT LE.ACC_ID,
+                  SUM((CASE WHEN LE.CREDIT IS NULL THEN 0
+                            ELSE LE.CREDIT END
+                       - CASE WHEN LE.DEBIT IS NULL THEN 0
+                              ELSE LE.DEBIT END)
+                      * FX.RATE_TO_BASE)
+           FROM dbo.LedgerEntries LE
+           JOIN dbo.FxRates FX ON FX.CURRENCY = LE.CURRENCY
+               AND FX.AS_OF_UTC = (SELECT MAX(FX2.AS_OF_UTC)
+                                    FROM dbo.FxRates FX2
+                                    WHERE FX2.CURRENCY = FX.CURRENCY)
+           WHERE LE.POSTED_TS_UTC >= :SQL-RUN-START-TS
+           GROUP BY LE.ACC_ID
+           ORDER BY LE.ACC_ID
+       END-EXEC.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY '============================================'.
@@ -82,8 +232,14 @@
            DISPLAY ' '.
 
            PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
            PERFORM CONNECT-DATABASE.
+           PERFORM INITIALIZE-CHECKPOINT-CONTEXT.
+           PERFORM LOAD-CHECKPOINT.
            PERFORM PROCESS-TRANSACTIONS.
+           PERFORM RECORD-CHECKPOINT.
+           PERFORM WRITE-POSTING-SUMMARY-REPORT.
            PERFORM LOG-LINEAGE-EVENT.
            PERFORM LOG-AUDIT-RECORD.
            PERFORM DISCONNECT-DATABASE.
@@ -107,10 +263,55 @@
       *    Generate unique run ID from current timestamp
            ACCEPT WS-RUN-ID-TS FROM TIME.
            DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
 
-      *    Load git commit SHA (simplified - would read .version file)
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
            MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
-       INITIALIZE-PROGRAM-EXIT.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
            EXIT.
 
       ******************************************************************
@@ -133,9 +334,41 @@
 
            MOVE 'Y' TO WS-SQLSERVER-CONNECTED.
            DISPLAY 'Database connection established'.
+
+      *    Capture the run's start time so the summary report can be
+      *    scoped to just the ledger entries this run creates
+           EXEC SQL
+               SELECT SYSUTCDATETIME() INTO :SQL-RUN-START-TS
+           END-EXEC.
        CONNECT-DATABASE-EXIT.
            EXIT.
 
+      ******************************************************************
+      * INITIALIZE-CHECKPOINT-CONTEXT: Identify this program/source to
+      * the shared CHECKPOINT.cpy sections. Restart safety for
+      * POST_LEDGER already comes from the POSTED_FLAG gate on
+      * dbo.Transactions, so LOAD-CHECKPOINT here is informational -
+      * it just shows an operator how far the last run got.
+      ******************************************************************
+       INITIALIZE-CHECKPOINT-CONTEXT SECTION.
+           MOVE 'POST_LEDGER' TO WS-CKPT-PROGRAM.
+           MOVE 'dbo.Transactions' TO WS-CKPT-SOURCE.
+       INITIALIZE-CHECKPOINT-CONTEXT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RECORD-CHECKPOINT: Record the number of transactions posted so
+      * far this run via the shared CHECKPOINT.cpy SAVE-CHECKPOINT
+      * section
+      ******************************************************************
+       RECORD-CHECKPOINT SECTION.
+           MOVE 'POST_LEDGER' TO WS-CKPT-PROGRAM.
+           MOVE 'dbo.Transactions' TO WS-CKPT-SOURCE.
+           MOVE WS-ROWS-INPUT TO WS-CKPT-LAST-ROW.
+           PERFORM SAVE-CHECKPOINT.
+       RECORD-CHECKPOINT-EXIT.
+           EXIT.
+
       ******************************************************************
       * PROCESS-TRANSACTIONS: Iterate over transactions and post
       ******************************************************************
@@ -169,6 +402,157 @@
        PROCESS-TRANSACTIONS-EXIT.
            EXIT.
 
+      ******************************************************************
+      * WRITE-POSTING-SUMMARY-REPORT: Write a per-account, per-currency
+      * breakdown of this run's postings to a durable report file
+      ******************************************************************
+       WRITE-POSTING-SUMMARY-REPORT SECTION.
+           OPEN OUTPUT POSTING-SUMMARY-RPT.
+           IF NOT SUMMARY-RPT-OK
+               DISPLAY 'WARNING: Could not open posting summary report'
+               DISPLAY 'File status: ' WS-SUMMARY-RPT-STATUS
+               GO TO WRITE-POSTING-SUMMARY-REPORT-EXIT
+           END-IF.
+
+           MOVE 'ACC_ID,CURRENCY,ENTRIES,TOTAL_DEBIT,TOTAL_CREDIT'
+               TO WS-SUMMARY-LINE.
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE.
+
+           EXEC SQL
+               OPEN SUMMARY_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not open summary cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               CLOSE POSTING-SUMMARY-RPT
+               GO TO WRITE-POSTING-SUMMARY-REPORT-EXIT
+           END-IF.
+
+           PERFORM WRITE-SUMMARY-LINE
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+           EXEC SQL
+               CLOSE SUMMARY_CURSOR
+           END-EXEC.
+
+      *    Append each account's net position converted to the base
+      *    currency, so multi-currency accounts get one comparable
+      *    balance alongside the native-currency breakdown above
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE.
+
+           STRING 'ACC_ID,NET_BALANCE_' DELIMITED BY SIZE
+                  WS-BASE-CURRENCY DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE.
+
+           EXEC SQL
+               OPEN NET_BALANCE_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not open net balance cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO WRITE-POSTING-SUMMARY-CLOSE
+           END-IF.
+
+           PERFORM WRITE-NET-BALANCE-LINE
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+           EXEC SQL
+               CLOSE NET_BALANCE_CURSOR
+           END-EXEC.
+
+       WRITE-POSTING-SUMMARY-CLOSE.
+           CLOSE POSTING-SUMMARY-RPT.
+           DISPLAY 'Posting summary report written to '
+                   '"data/out/post_ledger_summary.csv"'.
+       WRITE-POSTING-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-SUMMARY-LINE: Fetch one account/currency aggregate and
+      * write it as a line on the posting summary report
+      ******************************************************************
+       WRITE-SUMMARY-LINE SECTION.
+           EXEC SQL
+               FETCH SUMMARY_CURSOR INTO
+                   :SQL-SUM-ACC-ID,
+                   :SQL-SUM-CURRENCY,
+                   :SQL-SUM-ENTRY-COUNT,
+                   :SQL-SUM-TOTAL-DEBIT,
+                   :SQL-SUM-TOTAL-CREDIT
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO WRITE-SUMMARY-LINE-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Summary cursor fetch failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO WRITE-SUMMARY-LINE-EXIT
+           END-IF.
+
+           MOVE SQL-SUM-ENTRY-COUNT TO WS-SUM-ENTRY-COUNT-DISP.
+           MOVE SQL-SUM-TOTAL-DEBIT TO WS-SUM-TOTAL-DEBIT-DISP.
+           MOVE SQL-SUM-TOTAL-CREDIT TO WS-SUM-TOTAL-CREDIT-DISP.
+
+           STRING FUNCTION TRIM(SQL-SUM-ACC-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SQL-SUM-CURRENCY) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUM-ENTRY-COUNT-DISP)
+                      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUM-TOTAL-DEBIT-DISP)
+                      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUM-TOTAL-CREDIT-DISP)
+                      DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           END-STRING.
+
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE.
+       WRITE-SUMMARY-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-NET-BALANCE-LINE: Fetch one account's base-currency net
+      * position and write it as a line on the posting summary report
+      ******************************************************************
+       WRITE-NET-BALANCE-LINE SECTION.
+           EXEC SQL
+               FETCH NET_BALANCE_CURSOR INTO
+                   :SQL-NET-ACC-ID,
+                   :SQL-NET-BASE-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO WRITE-NET-BALANCE-LINE-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Net balance cursor fetch failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO WRITE-NET-BALANCE-LINE-EXIT
+           END-IF.
+
+           MOVE SQL-NET-BASE-AMOUNT TO WS-NET-BASE-AMOUNT-DISP.
+
+           STRING FUNCTION TRIM(SQL-NET-ACC-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NET-BASE-AMOUNT-DISP)
+                      DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           END-STRING.
+
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE.
+       WRITE-NET-BALANCE-LINE-EXIT.
+           EXIT.
+
       ******************************************************************
       * FETCH-AND-POST-TRANSACTION: Fetch one row and create ledger
       ******************************************************************
@@ -180,7 +564,9 @@
                    :SQL-ACC-ID,
                    :SQL-AMOUNT,
                    :SQL-CURRENCY,
-                   :SQL-TX-TS-UTC
+                   :SQL-TX-TS-UTC,
+                   :SQL-TX-TYPE,
+                   :SQL-REFERENCE-TX-ID:SQL-REFERENCE-TX-ID-NULL
            END-EXEC.
 
            IF SQLCODE = 100
@@ -199,9 +585,51 @@
       *    Apply double-entry logic
            PERFORM APPLY-DOUBLE-ENTRY-LOGIC.
 
+           IF SKIP-THIS-POSTING
+               ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-POST-TRANSACTION-EXIT
+           END-IF.
+
+      *    Refuse the posting if the account is not a real, open
+      *    account on the dbo.Accounts master
+           PERFORM CHECK-ACCOUNT-OPEN.
+
+           IF SKIP-THIS-POSTING
+               ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-POST-TRANSACTION-EXIT
+           END-IF.
+
+      *    Refuse the posting if it would push the account beyond its
+      *    overdraft limit
+           PERFORM CHECK-OVERDRAFT-LIMIT.
+
+           IF SKIP-THIS-POSTING
+               ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-POST-TRANSACTION-EXIT
+           END-IF.
+
+      *    Classify the posting against the chart of accounts before
+      *    it is written to dbo.LedgerEntries
+           PERFORM LOOKUP-GL-CODE.
+
       *    Insert ledger entry
            PERFORM INSERT-LEDGER-ENTRY.
 
+      *    FEE/INTEREST transactions also post an offsetting entry
+      *    against the configured house/contra account
+           IF LEDGER-INSERT-OK
+               PERFORM POST-CONTRA-ENTRY
+           END-IF.
+
+      *    Mark the transaction posted so a re-run will skip it
+           PERFORM MARK-TRANSACTION-POSTED.
+
+      *    Checkpoint progress periodically so an operator restarting
+      *    a failed run can see how far it got
+           IF FUNCTION MOD(WS-ROWS-INPUT, WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM RECORD-CHECKPOINT
+           END-IF.
+
        FETCH-AND-POST-TRANSACTION-EXIT.
            EXIT.
 
@@ -211,6 +639,16 @@
        APPLY-DOUBLE-ENTRY-LOGIC SECTION.
       *    Rule: If AMOUNT >= 0, CREDIT the account (money in)
       *          If AMOUNT < 0, DEBIT the account (money out)
+      *          REVERSAL transactions instead offset the original entry
+
+           MOVE 'N' TO WS-SKIP-POSTING-FLAG.
+           MOVE ZERO TO SQL-REF-ENTRY-ID.
+           MOVE -1 TO SQL-REF-ENTRY-ID-NULL.
+
+           IF SQL-TX-TYPE = 'REVERSAL'
+               PERFORM APPLY-REVERSAL-LOGIC
+               GO TO APPLY-DOUBLE-ENTRY-LOGIC-EXIT
+           END-IF.
 
            IF SQL-AMOUNT >= 0
       *        Positive amount = CREDIT entry
@@ -225,10 +663,322 @@
        APPLY-DOUBLE-ENTRY-LOGIC-EXIT.
            EXIT.
 
+      ******************************************************************
+      * APPLY-REVERSAL-LOGIC: Build an offsetting entry for a REVERSAL
+      * transaction, referencing the original ledger entry's ENTRY_ID
+      ******************************************************************
+       APPLY-REVERSAL-LOGIC SECTION.
+           PERFORM LOOKUP-ORIGINAL-LEDGER-ENTRY.
+
+           IF NOT ORIGINAL-ENTRY-FOUND
+               DISPLAY 'ERROR: REVERSAL for TX_ID ' SQL-TX-ID
+                       ' references unknown TX_ID ' SQL-REFERENCE-TX-ID
+               MOVE 'Y' TO WS-SKIP-POSTING-FLAG
+               GO TO APPLY-REVERSAL-LOGIC-EXIT
+           END-IF.
+
+      *    Swap the original entry's DEBIT/CREDIT to offset it, treating
+      *    a NULL side of the original entry as zero
+           IF SQL-ORIG-CREDIT-NULL = -1
+               MOVE 0 TO SQL-DEBIT
+           ELSE
+               MOVE SQL-ORIG-CREDIT TO SQL-DEBIT
+           END-IF.
+
+           IF SQL-ORIG-DEBIT-NULL = -1
+               MOVE 0 TO SQL-CREDIT
+           ELSE
+               MOVE SQL-ORIG-DEBIT TO SQL-CREDIT
+           END-IF.
+
+           MOVE SQL-ORIG-ENTRY-ID TO SQL-REF-ENTRY-ID.
+           MOVE 0 TO SQL-REF-ENTRY-ID-NULL.
+       APPLY-REVERSAL-LOGIC-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-ORIGINAL-LEDGER-ENTRY: Find the ledger entry posted for
+      * the TX_ID a REVERSAL transaction references. FEE/INTEREST
+      * transactions post two rows under the same TX_ID (the customer
+      * leg plus the contra leg against a house account via
+      * POST-CONTRA-ENTRY), so this is qualified by ACC_ID to pick up
+      * the customer leg rather than whichever row the query happens
+      * to return first
+      ******************************************************************
+       LOOKUP-ORIGINAL-LEDGER-ENTRY SECTION.
+           MOVE 'N' TO WS-ORIGINAL-ENTRY-STATUS.
+
+      *    Joined to dbo.Transactions for TX_TYPE so POST-CONTRA-ENTRY
+      *    can tell whether the transaction being reversed was a FEE
+      *    or INTEREST posting with a contra/house-account leg of its
+      *    own that also needs to be reversed
+           EXEC SQL
+               SELECT LE.ENTRY_ID, LE.DEBIT, LE.CREDIT, TX.TX_TYPE
+               INTO :SQL-ORIG-ENTRY-ID,
+                    :SQL-ORIG-DEBIT:SQL-ORIG-DEBIT-NULL,
+                    :SQL-ORIG-CREDIT:SQL-ORIG-CREDIT-NULL,
+                    :SQL-ORIG-TX-TYPE
+               FROM dbo.LedgerEntries LE
+               JOIN dbo.Transactions TX ON TX.TX_ID = LE.TX_ID
+               WHERE LE.TX_ID = :SQL-REFERENCE-TX-ID
+                 AND LE.ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-ORIGINAL-ENTRY-STATUS
+           END-IF.
+       LOOKUP-ORIGINAL-LEDGER-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-ORIGINAL-CONTRA-ENTRY: Find the contra/house-account
+      * leg posted for a FEE/INTEREST transaction being reversed, so
+      * POST-CONTRA-ENTRY can reverse it alongside the customer leg
+      * and reference what it is offsetting
+      ******************************************************************
+       LOOKUP-ORIGINAL-CONTRA-ENTRY SECTION.
+           MOVE 'N' TO WS-ORIG-CONTRA-ENTRY-STATUS.
+
+           EXEC SQL
+               SELECT ENTRY_ID
+               INTO :SQL-ORIG-CONTRA-ENTRY-ID
+               FROM dbo.LedgerEntries
+               WHERE TX_ID = :SQL-REFERENCE-TX-ID
+                 AND ACC_ID = :SQL-CONTRA-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-ORIG-CONTRA-ENTRY-STATUS
+               MOVE 0 TO SQL-ORIG-CONTRA-ENTRY-ID-NULL
+           END-IF.
+       LOOKUP-ORIGINAL-CONTRA-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-ACCOUNT-OPEN: Refuse to post against an ACC_ID that is
+      * not a real, open account on the dbo.Accounts master
+      ******************************************************************
+       CHECK-ACCOUNT-OPEN SECTION.
+           MOVE SPACES TO SQL-ACCT-STATUS.
+
+           EXEC SQL
+               SELECT STATUS INTO :SQL-ACCT-STATUS
+               FROM dbo.Accounts
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               DISPLAY 'ERROR: TX_ID ' SQL-TX-ID
+                       ' - ACC_ID not on account master: ' SQL-ACC-ID
+               MOVE 'Y' TO WS-SKIP-POSTING-FLAG
+               GO TO CHECK-ACCOUNT-OPEN-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: TX_ID ' SQL-TX-ID
+                       ' - Account lookup failed, SQLCODE: ' SQLCODE
+               MOVE 'Y' TO WS-SKIP-POSTING-FLAG
+               GO TO CHECK-ACCOUNT-OPEN-EXIT
+           END-IF.
+
+           IF SQL-ACCT-STATUS NOT = 'O'
+               DISPLAY 'ERROR: TX_ID ' SQL-TX-ID
+                       ' - Account is not open: ' SQL-ACC-ID
+               MOVE 'Y' TO WS-SKIP-POSTING-FLAG
+           END-IF.
+       CHECK-ACCOUNT-OPEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-OVERDRAFT-LIMIT: Refuse a DEBIT that would push the
+      * account's balance beyond its overdraft limit, logging an
+      * exception record instead of posting
+      ******************************************************************
+       CHECK-OVERDRAFT-LIMIT SECTION.
+           MOVE 0 TO SQL-ACCT-BALANCE.
+           MOVE WS-DEFAULT-OVERDRAFT-LIMIT TO SQL-OVERDRAFT-LIMIT.
+
+           EXEC SQL
+               SELECT BALANCE, OVERDRAFT_LIMIT
+               INTO :SQL-ACCT-BALANCE:SQL-ACCT-BALANCE-NULL,
+                    :SQL-OVERDRAFT-LIMIT:SQL-OVERDRAFT-LIMIT-NULL
+               FROM dbo.AccountBalances
+               WHERE ACC_ID = :SQL-ACC-ID
+                 AND CURRENCY = :SQL-CURRENCY
+           END-EXEC.
+
+           IF SQLCODE = 0
+               IF SQL-ACCT-BALANCE-NULL = -1
+                   MOVE 0 TO SQL-ACCT-BALANCE
+               END-IF
+               IF SQL-OVERDRAFT-LIMIT-NULL = -1
+                   MOVE WS-DEFAULT-OVERDRAFT-LIMIT
+                       TO SQL-OVERDRAFT-LIMIT
+               END-IF
+           END-IF.
+
+           PERFORM FIND-RUNNING-BALANCE-ENTRY.
+
+           IF WS-RUNBAL-MATCH-IDX = ZERO
+      *        Running-balance table is full; fall back to the
+      *        single-row check against the table as last read
+               COMPUTE WS-PROJECTED-BALANCE =
+                   SQL-ACCT-BALANCE - SQL-DEBIT
+               IF WS-PROJECTED-BALANCE < (0 - SQL-OVERDRAFT-LIMIT)
+                   PERFORM LOG-OVERDRAFT-EXCEPTION
+                   MOVE 'Y' TO WS-SKIP-POSTING-FLAG
+               END-IF
+               GO TO CHECK-OVERDRAFT-LIMIT-EXIT
+           END-IF.
+
+           IF SQL-DEBIT = 0
+               ADD SQL-CREDIT TO WS-RUNBAL-AMOUNT (WS-RUNBAL-MATCH-IDX)
+               GO TO CHECK-OVERDRAFT-LIMIT-EXIT
+           END-IF.
+
+           COMPUTE WS-PROJECTED-BALANCE =
+               WS-RUNBAL-AMOUNT (WS-RUNBAL-MATCH-IDX) - SQL-DEBIT.
+
+           IF WS-PROJECTED-BALANCE < (0 - SQL-OVERDRAFT-LIMIT)
+               PERFORM LOG-OVERDRAFT-EXCEPTION
+               MOVE 'Y' TO WS-SKIP-POSTING-FLAG
+           ELSE
+               MOVE WS-PROJECTED-BALANCE
+                   TO WS-RUNBAL-AMOUNT (WS-RUNBAL-MATCH-IDX)
+           END-IF.
+       CHECK-OVERDRAFT-LIMIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FIND-RUNNING-BALANCE-ENTRY: Locate this run's in-memory running
+      * balance for (ACC_ID, CURRENCY), seeding it from the
+      * just-queried dbo.AccountBalances row the first time this run
+      * sees the combination, adding a new slot if needed
+      ******************************************************************
+       FIND-RUNNING-BALANCE-ENTRY SECTION.
+           MOVE ZERO TO WS-RUNBAL-MATCH-IDX.
+           MOVE 1 TO WS-RUNBAL-SCAN-IDX.
+           PERFORM SCAN-ONE-RUNNING-BALANCE
+               UNTIL WS-RUNBAL-SCAN-IDX > WS-RUNBAL-ENTRIES
+                  OR WS-RUNBAL-MATCH-IDX NOT = ZERO.
+
+           IF WS-RUNBAL-MATCH-IDX = ZERO
+               PERFORM ADD-RUNNING-BALANCE-ENTRY
+           END-IF.
+       FIND-RUNNING-BALANCE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-ONE-RUNNING-BALANCE: Compare one running-balance slot
+      * against the current row's (ACC_ID, CURRENCY)
+      ******************************************************************
+       SCAN-ONE-RUNNING-BALANCE SECTION.
+           IF WS-RUNBAL-ACC-ID (WS-RUNBAL-SCAN-IDX) = SQL-ACC-ID
+              AND WS-RUNBAL-CURRENCY (WS-RUNBAL-SCAN-IDX) = SQL-CURRENCY
+               MOVE WS-RUNBAL-SCAN-IDX TO WS-RUNBAL-MATCH-IDX
+           ELSE
+               ADD 1 TO WS-RUNBAL-SCAN-IDX
+           END-IF.
+       SCAN-ONE-RUNNING-BALANCE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ADD-RUNNING-BALANCE-ENTRY: Start tracking a newly-seen
+      * (ACC_ID, CURRENCY) combination for this run
+      ******************************************************************
+       ADD-RUNNING-BALANCE-ENTRY SECTION.
+           IF WS-RUNBAL-ENTRIES < WS-RUNBAL-TABLE-MAX
+               ADD 1 TO WS-RUNBAL-ENTRIES
+               MOVE WS-RUNBAL-ENTRIES TO WS-RUNBAL-MATCH-IDX
+               MOVE SQL-ACC-ID
+                   TO WS-RUNBAL-ACC-ID (WS-RUNBAL-MATCH-IDX)
+               MOVE SQL-CURRENCY
+                   TO WS-RUNBAL-CURRENCY (WS-RUNBAL-MATCH-IDX)
+               MOVE SQL-ACCT-BALANCE
+                   TO WS-RUNBAL-AMOUNT (WS-RUNBAL-MATCH-IDX)
+           ELSE
+               DISPLAY 'WARNING: Running balance table full, skipping '
+                       'running-balance tracking for ACC_ID ' SQL-ACC-ID
+               MOVE ZERO TO WS-RUNBAL-MATCH-IDX
+           END-IF.
+       ADD-RUNNING-BALANCE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-OVERDRAFT-EXCEPTION: Record a refused DEBIT in
+      * dbo.OverdraftExceptions for operations to review
+      ******************************************************************
+       LOG-OVERDRAFT-EXCEPTION SECTION.
+           ADD 1 TO WS-OVERDRAFT-EXCEPTIONS.
+           DISPLAY 'EXCEPTION: TX_ID ' SQL-TX-ID
+                   ' would overdraw ACC_ID ' SQL-ACC-ID
+                   ' beyond its overdraft limit'.
+
+           EXEC SQL
+               INSERT INTO dbo.OverdraftExceptions (
+                   TX_ID,
+                   ACC_ID,
+                   CURRENCY,
+                   CURRENT_BALANCE,
+                   ATTEMPTED_DEBIT,
+                   OVERDRAFT_LIMIT,
+                   TS_UTC
+               ) VALUES (
+                   :SQL-TX-ID,
+                   :SQL-ACC-ID,
+                   :SQL-CURRENCY,
+                   :SQL-ACCT-BALANCE,
+                   :SQL-DEBIT,
+                   :SQL-OVERDRAFT-LIMIT,
+                   SYSUTCDATETIME()
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to insert overdraft exception '
+                       'record'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+       LOG-OVERDRAFT-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-GL-CODE: Search GL-CODES.cpy for the chart-of-accounts
+      * code matching this transaction's TX_TYPE, falling back to the
+      * DEFAULT entry for any TX_TYPE with no specific entry
+      ******************************************************************
+       LOOKUP-GL-CODE SECTION.
+           MOVE 'N' TO WS-GL-CODE-FOUND.
+           SET WS-GL-CODE-IDX TO 1.
+           SEARCH WS-GL-CODE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-GL-CODE-FOUND
+               WHEN WS-GL-CODE-TX-TYPE (WS-GL-CODE-IDX) = SQL-TX-TYPE
+                   MOVE 'Y' TO WS-GL-CODE-FOUND
+           END-SEARCH.
+
+           IF GL-CODE-TX-TYPE-FOUND
+               MOVE WS-GL-CODE-VALUE (WS-GL-CODE-IDX) TO SQL-GL-CODE
+               GO TO LOOKUP-GL-CODE-EXIT
+           END-IF.
+
+      *    No entry for this TX_TYPE - fall back to DEFAULT
+           SET WS-GL-CODE-IDX TO 1.
+           SEARCH WS-GL-CODE-ENTRY
+               AT END
+                   MOVE '999999' TO SQL-GL-CODE
+               WHEN WS-GL-CODE-TX-TYPE (WS-GL-CODE-IDX) = 'DEFAULT'
+                   MOVE WS-GL-CODE-VALUE (WS-GL-CODE-IDX) TO SQL-GL-CODE
+           END-SEARCH.
+       LOOKUP-GL-CODE-EXIT.
+           EXIT.
+
       ******************************************************************
       * INSERT-LEDGER-ENTRY: Insert into dbo.LedgerEntries
       ******************************************************************
        INSERT-LEDGER-ENTRY SECTION.
+           MOVE 'N' TO WS-LEDGER-INSERT-STATUS.
+
       *    Insert ledger entry with NULL handling for DEBIT/CREDIT
            IF SQL-DEBIT = 0
                EXEC SQL
@@ -238,14 +988,18 @@
                        DEBIT,
                        CREDIT,
                        CURRENCY,
-                       POSTED_TS_UTC
+                       POSTED_TS_UTC,
+                       REFERENCE_ENTRY_ID,
+                       GL_CODE
                    ) VALUES (
                        :SQL-TX-ID,
                        :SQL-ACC-ID,
                        NULL,
                        :SQL-CREDIT,
                        :SQL-CURRENCY,
-                       SYSUTCDATETIME()
+                       SYSUTCDATETIME(),
+                       :SQL-REF-ENTRY-ID:SQL-REF-ENTRY-ID-NULL,
+                       :SQL-GL-CODE
                    )
                END-EXEC
            ELSE
@@ -256,14 +1010,18 @@
                        DEBIT,
                        CREDIT,
                        CURRENCY,
-                       POSTED_TS_UTC
+                       POSTED_TS_UTC,
+                       REFERENCE_ENTRY_ID,
+                       GL_CODE
                    ) VALUES (
                        :SQL-TX-ID,
                        :SQL-ACC-ID,
                        :SQL-DEBIT,
                        NULL,
                        :SQL-CURRENCY,
-                       SYSUTCDATETIME()
+                       SYSUTCDATETIME(),
+                       :SQL-REF-ENTRY-ID:SQL-REF-ENTRY-ID-NULL,
+                       :SQL-GL-CODE
                    )
                END-EXEC
            END-IF.
@@ -273,13 +1031,201 @@
                        SQL-TX-ID
                DISPLAY 'SQLCODE: ' SQLCODE
                ADD 1 TO WS-ERRORS
+               MOVE 'POST_LEDGER' TO WS-ERR-PROGRAM
+               MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID
+               MOVE SQL-TX-ID TO WS-ERR-TXID-DISPLAY
+               STRING 'TX_ID ' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ERR-TXID-DISPLAY)
+                          DELIMITED BY SIZE
+                   INTO WS-ERR-CONTEXT
+               END-STRING
+               MOVE 'Ledger insert failed' TO WS-ERR-MESSAGE
+               PERFORM LOG-PROCESSING-ERROR
            ELSE
                ADD 1 TO WS-ROWS-OUTPUT
+               MOVE 'Y' TO WS-LEDGER-INSERT-STATUS
            END-IF.
 
        INSERT-LEDGER-ENTRY-EXIT.
            EXIT.
 
+      ******************************************************************
+      * POST-CONTRA-ENTRY: For FEE/INTEREST transactions, post the
+      * offsetting leg of the entry against the configured house
+      * account so the ledger stays double-entry instead of one-sided.
+      * A REVERSAL of a FEE/INTEREST transaction also reverses that
+      * transaction's contra leg here, classifying off the TX_TYPE of
+      * the transaction being reversed instead of SQL-TX-TYPE, since
+      * the REVERSAL row itself is never FEE/INTEREST
+      ******************************************************************
+       POST-CONTRA-ENTRY SECTION.
+           MOVE 'Y' TO WS-CONTRA-INSERT-STATUS.
+           MOVE ZERO TO SQL-ORIG-CONTRA-ENTRY-ID.
+           MOVE -1 TO SQL-ORIG-CONTRA-ENTRY-ID-NULL.
+
+           MOVE SQL-TX-TYPE TO WS-CONTRA-CLASSIFY-TYPE.
+           IF SQL-TX-TYPE = 'REVERSAL'
+               MOVE SQL-ORIG-TX-TYPE TO WS-CONTRA-CLASSIFY-TYPE
+           END-IF.
+
+           IF WS-CONTRA-CLASSIFY-TYPE = 'FEE'
+               MOVE WS-CONTRA-ACC-FEE TO SQL-CONTRA-ACC-ID
+           ELSE
+               IF WS-CONTRA-CLASSIFY-TYPE = 'INTEREST'
+                   MOVE WS-CONTRA-ACC-INTEREST TO SQL-CONTRA-ACC-ID
+               ELSE
+                   GO TO POST-CONTRA-ENTRY-EXIT
+               END-IF
+           END-IF.
+
+           IF SQL-TX-TYPE = 'REVERSAL'
+               PERFORM LOOKUP-ORIGINAL-CONTRA-ENTRY
+               IF NOT ORIGINAL-CONTRA-ENTRY-FOUND
+                   DISPLAY 'ERROR: REVERSAL for TX_ID ' SQL-TX-ID
+                           ' - original contra entry not found for '
+                           'TX_ID ' SQL-REFERENCE-TX-ID
+                   ADD 1 TO WS-ERRORS
+                   MOVE 'N' TO WS-CONTRA-INSERT-STATUS
+                   EXEC SQL
+                       DELETE FROM dbo.LedgerEntries
+                       WHERE TX_ID = :SQL-TX-ID
+                         AND ACC_ID = :SQL-ACC-ID
+                   END-EXEC
+                   SUBTRACT 1 FROM WS-ROWS-OUTPUT
+                   MOVE 'POST_LEDGER' TO WS-ERR-PROGRAM
+                   MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID
+                   MOVE SQL-TX-ID TO WS-ERR-TXID-DISPLAY
+                   STRING 'TX_ID ' DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-ERR-TXID-DISPLAY)
+                              DELIMITED BY SIZE
+                       INTO WS-ERR-CONTEXT
+                   END-STRING
+                   MOVE 'Original contra entry not found for reversal'
+                       TO WS-ERR-MESSAGE
+                   PERFORM LOG-PROCESSING-ERROR
+                   GO TO POST-CONTRA-ENTRY-EXIT
+               END-IF
+           END-IF.
+
+      *    The contra leg takes the opposite side of the customer leg
+           IF SQL-DEBIT = 0
+               MOVE SQL-CREDIT TO SQL-CONTRA-DEBIT
+               MOVE 0 TO SQL-CONTRA-CREDIT
+           ELSE
+               MOVE 0 TO SQL-CONTRA-DEBIT
+               MOVE SQL-DEBIT TO SQL-CONTRA-CREDIT
+           END-IF.
+
+           IF SQL-CONTRA-DEBIT = 0
+               EXEC SQL
+                   INSERT INTO dbo.LedgerEntries (
+                       TX_ID,
+                       ACC_ID,
+                       DEBIT,
+                       CREDIT,
+                       CURRENCY,
+                       POSTED_TS_UTC,
+                       REFERENCE_ENTRY_ID,
+                       GL_CODE
+                   ) VALUES (
+                       :SQL-TX-ID,
+                       :SQL-CONTRA-ACC-ID,
+                       NULL,
+                       :SQL-CONTRA-CREDIT,
+                       :SQL-CURRENCY,
+                       SYSUTCDATETIME(),
+                       :SQL-ORIG-CONTRA-ENTRY-ID
+                           :SQL-ORIG-CONTRA-ENTRY-ID-NULL,
+                       :SQL-GL-CODE
+                   )
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO dbo.LedgerEntries (
+                       TX_ID,
+                       ACC_ID,
+                       DEBIT,
+                       CREDIT,
+                       CURRENCY,
+                       POSTED_TS_UTC,
+                       REFERENCE_ENTRY_ID,
+                       GL_CODE
+                   ) VALUES (
+                       :SQL-TX-ID,
+                       :SQL-CONTRA-ACC-ID,
+                       :SQL-CONTRA-DEBIT,
+                       NULL,
+                       :SQL-CURRENCY,
+                       SYSUTCDATETIME(),
+                       :SQL-ORIG-CONTRA-ENTRY-ID
+                           :SQL-ORIG-CONTRA-ENTRY-ID-NULL,
+                       :SQL-GL-CODE
+                   )
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Contra entry insert failed for TX_ID: '
+                       SQL-TX-ID
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+               MOVE 'N' TO WS-CONTRA-INSERT-STATUS
+
+      *        Undo this transaction's customer-leg entry so the run
+      *        is left unposted cleanly -- otherwise the next run's
+      *        retry (driven by POSTED_FLAG staying 'N') would insert
+      *        a second customer-leg entry alongside the one already
+      *        committed from this run
+               EXEC SQL
+                   DELETE FROM dbo.LedgerEntries
+                   WHERE TX_ID = :SQL-TX-ID
+                     AND ACC_ID = :SQL-ACC-ID
+               END-EXEC
+               SUBTRACT 1 FROM WS-ROWS-OUTPUT
+
+               MOVE 'POST_LEDGER' TO WS-ERR-PROGRAM
+               MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID
+               MOVE SQL-TX-ID TO WS-ERR-TXID-DISPLAY
+               STRING 'TX_ID ' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ERR-TXID-DISPLAY)
+                          DELIMITED BY SIZE
+                   INTO WS-ERR-CONTEXT
+               END-STRING
+               MOVE 'Contra entry insert failed' TO WS-ERR-MESSAGE
+               PERFORM LOG-PROCESSING-ERROR
+           ELSE
+               ADD 1 TO WS-ROWS-OUTPUT
+           END-IF.
+       POST-CONTRA-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * MARK-TRANSACTION-POSTED: Flag the source row so a later run
+      * of POST_LEDGER does not create a duplicate ledger entry. Only
+      * set once every leg that had to succeed actually did -- a FEE/
+      * INTEREST transaction whose contra leg failed is left unposted
+      * so the next run retries it and completes the double entry,
+      * rather than being marked done with the ledger one-sided
+      ******************************************************************
+       MARK-TRANSACTION-POSTED SECTION.
+           IF NOT LEDGER-INSERT-OK OR NOT CONTRA-INSERT-OK
+               GO TO MARK-TRANSACTION-POSTED-EXIT
+           END-IF.
+
+           EXEC SQL
+               UPDATE dbo.Transactions
+               SET POSTED_FLAG = 'Y'
+               WHERE TX_ID = :SQL-TX-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not flag TX_ID ' SQL-TX-ID
+                       ' as posted'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+       MARK-TRANSACTION-POSTED-EXIT.
+           EXIT.
+
       ******************************************************************
       * LOG-LINEAGE-EVENT: Record transformation metadata
       ******************************************************************
@@ -383,6 +1329,7 @@
            DISPLAY '  Transactions processed: ' WS-ROWS-INPUT.
            DISPLAY '  Ledger entries created: ' WS-ROWS-OUTPUT.
            DISPLAY '  Errors encountered:     ' WS-ERRORS.
+           DISPLAY '  Overdraft exceptions:   ' WS-OVERDRAFT-EXCEPTIONS.
        DISPLAY-SUMMARY-EXIT.
            EXIT.
 
