@@ -25,19 +25,50 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+           SELECT NEGATIVE-BALANCE-RPT
+               ASSIGN TO "data/out/balance_negative_exceptions.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEG-RPT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+       FD  NEGATIVE-BALANCE-RPT.
+       01  NEG-RPT-RECORD              PIC X(120).
+
        WORKING-STORAGE SECTION.
       * Include shared copybooks
        COPY DB-CONFIG.
        COPY RECORD-DEFS.
        COPY LINEAGE-LOGGER.
+       COPY CHECKPOINT.
+       COPY ERROR-LOGGER.
+
+      * Checkpoint/restart progress-marker interval
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) COMP-5 VALUE 1000.
 
       * Run identifier (timestamp-based)
        01  WS-CURRENT-RUN-ID.
            05  FILLER                  PIC X(15) VALUE 'BALANCE_RECALC_'.
            05  WS-RUN-ID-TS            PIC X(15).
 
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+       01  WS-NEG-RPT-STATUS           PIC XX.
+           88  NEG-RPT-OK              VALUE '00'.
+
+      * Negative-balance exception report working storage
+       01  WS-NEG-RPT-LINE             PIC X(120).
+       01  WS-NEG-BALANCE-DISP         PIC -(14)9.99.
+       01  WS-NEGATIVE-BALANCES        PIC 9(9) COMP-5 VALUE ZERO.
+
       * Cursor processing
        01  WS-CURSOR-OPEN              PIC X VALUE 'N'.
            88  CURSOR-IS-OPEN          VALUE 'Y'.
@@ -46,6 +77,12 @@
        01  WS-ROWS-INPUT               PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ROWS-OUTPUT              PIC 9(9) COMP-5 VALUE ZERO.
        01  WS-ERRORS                   PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-RECON-DISCREPANCIES      PIC 9(9) COMP-5 VALUE ZERO.
+
+      * High-watermark tracking for incremental recalculation
+       01  WS-NEW-WATERMARK-TS         PIC X(26).
+       01  WS-NO-PRIOR-WATERMARK       PIC X(26) VALUE
+               '1900-01-01T00:00:00.0000000'.
 
       * EXEC SQL working variables
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -54,29 +91,55 @@
        01  SQL-BALANCE                 PIC S9(16)V99 COMP-3.
        01  SQL-SUM-DEBIT               PIC S9(16)V99 COMP-3.
        01  SQL-SUM-CREDIT              PIC S9(16)V99 COMP-3.
+       01  SQL-FINAL-BALANCE           PIC S9(16)V99 COMP-3.
+       01  SQL-PRIOR-BALANCE           PIC S9(16)V99 COMP-3.
+       01  SQL-EXPECTED-BALANCE        PIC S9(16)V99 COMP-3.
+       01  SQL-ROW-MAX-POSTED-TS       PIC X(26).
+       01  SQL-PRIOR-WATERMARK-TS      PIC X(26).
        01  SQL-AUDIT-ROWS-IN           PIC 9(9) COMP-5.
        01  SQL-AUDIT-ROWS-OUT          PIC 9(9) COMP-5.
+       01  SQL-AUDIT-WATERMARK-TS      PIC X(26).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       * Null indicators
        01  SQL-NULL-INDICATORS.
            05  SQL-SUM-DEBIT-NULL      PIC S9(4) COMP-5.
            05  SQL-SUM-CREDIT-NULL     PIC S9(4) COMP-5.
+           05  SQL-PRIOR-WATERMARK-NULL PIC S9(4) COMP-5.
+           05  SQL-PRIOR-BALANCE-NULL  PIC S9(4) COMP-5.
 
       * SQL communication area
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-      * Cursor declaration - aggregate ledger entries by account
+      * Cursor declaration - aggregate ledger activity by account since
+      * the last recorded watermark, so only accounts with new ledger
+      * entries are recomputed on this run
        EXEC SQL
            DECLARE BALANCE_CURSOR CURSOR FOR
            SELECT ACC_ID, CURRENCY,
                   SUM(DEBIT) AS SUM_DEBIT,
-                  SUM(CREDIT) AS SUM_CREDIT
+                  SUM(CREDIT) AS SUM_CREDIT,
+                  MAX(POSTED_TS_UTC) AS MAX_POSTED_TS
            FROM dbo.LedgerEntries
+           WHERE POSTED_TS_UTC > :SQL-PRIOR-WATERMARK-TS
            GROUP BY ACC_ID, CURRENCY
            ORDER BY ACC_ID, CURRENCY
        END-EXEC.
 
+      * Full scan of the current AccountBalances table, run every pass
+      * regardless of whether an account had ledger activity this run,
+      * so a dormant account that fell below the floor on an earlier
+      * run keeps appearing on the exception report until its balance
+      * is remediated, instead of dropping out once it stops
+      * generating new ledger entries
+       EXEC SQL
+           DECLARE NEGATIVE_BALANCE_CURSOR CURSOR FOR
+           SELECT ACC_ID, CURRENCY, BALANCE
+           FROM dbo.AccountBalances
+           WHERE BALANCE < :WS-BALANCE-FLOOR
+           ORDER BY ACC_ID, CURRENCY
+       END-EXEC.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY '============================================'.
@@ -85,8 +148,17 @@
            DISPLAY ' '.
 
            PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
            PERFORM CONNECT-DATABASE.
+           PERFORM GET-PRIOR-WATERMARK.
+           PERFORM INITIALIZE-CHECKPOINT-CONTEXT.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-NEGATIVE-BALANCE-REPORT.
            PERFORM CALCULATE-BALANCES.
+           PERFORM SCAN-NEGATIVE-BALANCES.
+           PERFORM RECORD-CHECKPOINT.
+           PERFORM CLOSE-NEGATIVE-BALANCE-REPORT.
            PERFORM LOG-LINEAGE-EVENT.
            PERFORM LOG-AUDIT-RECORD.
            PERFORM DISCONNECT-DATABASE.
@@ -106,14 +178,61 @@
            MOVE ZERO TO WS-ROWS-INPUT.
            MOVE ZERO TO WS-ROWS-OUTPUT.
            MOVE ZERO TO WS-ERRORS.
+           MOVE ZERO TO WS-RECON-DISCREPANCIES.
+           MOVE ZERO TO WS-NEGATIVE-BALANCES.
 
       *    Generate unique run ID from current timestamp
            ACCEPT WS-RUN-ID-TS FROM TIME.
            DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
 
-      *    Load git commit SHA (simplified)
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
            MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
-       INITIALIZE-PROGRAM-EXIT.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
            EXIT.
 
       ******************************************************************
@@ -139,6 +258,55 @@
        CONNECT-DATABASE-EXIT.
            EXIT.
 
+      ******************************************************************
+      * INITIALIZE-CHECKPOINT-CONTEXT: Identify this program/source to
+      * the shared CHECKPOINT.cpy sections. Restart safety for
+      * BALANCE_RECALC already comes from the dbo.PostingAudit
+      * watermark, so LOAD-CHECKPOINT here is informational - it just
+      * shows an operator how far the last run got.
+      ******************************************************************
+       INITIALIZE-CHECKPOINT-CONTEXT SECTION.
+           MOVE 'BALANCE_RECALC' TO WS-CKPT-PROGRAM.
+           MOVE 'dbo.LedgerEntries' TO WS-CKPT-SOURCE.
+       INITIALIZE-CHECKPOINT-CONTEXT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RECORD-CHECKPOINT: Record the number of aggregates processed
+      * so far this run via the shared CHECKPOINT.cpy SAVE-CHECKPOINT
+      * section
+      ******************************************************************
+       RECORD-CHECKPOINT SECTION.
+           MOVE 'BALANCE_RECALC' TO WS-CKPT-PROGRAM.
+           MOVE 'dbo.LedgerEntries' TO WS-CKPT-SOURCE.
+           MOVE WS-ROWS-INPUT TO WS-CKPT-LAST-ROW.
+           PERFORM SAVE-CHECKPOINT.
+       RECORD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-PRIOR-WATERMARK: Look up the last POSTED_TS_UTC processed
+      * by a previous run, so CALCULATE-BALANCES can recompute only
+      * accounts with ledger activity since that point
+      ******************************************************************
+       GET-PRIOR-WATERMARK SECTION.
+           EXEC SQL
+               SELECT MAX(WATERMARK_TS_UTC)
+               INTO :SQL-PRIOR-WATERMARK-TS:SQL-PRIOR-WATERMARK-NULL
+               FROM dbo.PostingAudit
+               WHERE PROGRAM = 'BALANCE_RECALC'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR SQL-PRIOR-WATERMARK-NULL = -1
+               MOVE WS-NO-PRIOR-WATERMARK TO SQL-PRIOR-WATERMARK-TS
+           END-IF.
+
+           MOVE SQL-PRIOR-WATERMARK-TS TO WS-NEW-WATERMARK-TS.
+           DISPLAY 'Recalculating balances for activity since '
+                   SQL-PRIOR-WATERMARK-TS.
+       GET-PRIOR-WATERMARK-EXIT.
+           EXIT.
+
       ******************************************************************
       * CALCULATE-BALANCES: Aggregate ledger entries and update
       ******************************************************************
@@ -182,7 +350,8 @@
                    :SQL-ACC-ID,
                    :SQL-CURRENCY,
                    :SQL-SUM-DEBIT:SQL-SUM-DEBIT-NULL,
-                   :SQL-SUM-CREDIT:SQL-SUM-CREDIT-NULL
+                   :SQL-SUM-CREDIT:SQL-SUM-CREDIT-NULL,
+                   :SQL-ROW-MAX-POSTED-TS
            END-EXEC.
 
            IF SQLCODE = 100
@@ -198,17 +367,30 @@
 
            ADD 1 TO WS-ROWS-INPUT.
 
-      *    Calculate balance: SUM(CREDIT) - SUM(DEBIT)
+      *    Advance the watermark if this group's latest activity is
+      *    newer than what we've seen so far this run
+           IF SQL-ROW-MAX-POSTED-TS > WS-NEW-WATERMARK-TS
+               MOVE SQL-ROW-MAX-POSTED-TS TO WS-NEW-WATERMARK-TS
+           END-IF.
+
+      *    Calculate net change: SUM(CREDIT) - SUM(DEBIT) since the
+      *    prior watermark
            PERFORM CALCULATE-BALANCE.
 
       *    Upsert into AccountBalances table
            PERFORM UPSERT-ACCOUNT-BALANCE.
 
+      *    Checkpoint progress periodically so an operator restarting
+      *    a failed run can see how far it got
+           IF FUNCTION MOD(WS-ROWS-INPUT, WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM RECORD-CHECKPOINT
+           END-IF.
+
        FETCH-AND-UPSERT-BALANCE-EXIT.
            EXIT.
 
       ******************************************************************
-      * CALCULATE-BALANCE: Compute balance from debit/credit sums
+      * CALCULATE-BALANCE: Compute net change from debit/credit sums
       ******************************************************************
        CALCULATE-BALANCE SECTION.
       *    Handle NULL sums (treat as 0)
@@ -220,32 +402,51 @@
                MOVE 0 TO SQL-SUM-CREDIT
            END-IF.
 
-      *    Calculate: BALANCE = CREDIT - DEBIT
+      *    Calculate net change since the prior watermark: CREDIT-DEBIT
            COMPUTE SQL-BALANCE = SQL-SUM-CREDIT - SQL-SUM-DEBIT.
 
        CALCULATE-BALANCE-EXIT.
            EXIT.
 
       ******************************************************************
-      * UPSERT-ACCOUNT-BALANCE: Insert or update AccountBalances
+      * UPSERT-ACCOUNT-BALANCE: Apply net change to AccountBalances
       ******************************************************************
        UPSERT-ACCOUNT-BALANCE SECTION.
-      *    SQL Server MERGE (upsert) statement
+      *    Capture the balance as it stood before this run's change,
+      *    for the reconciliation check below
+           MOVE 0 TO SQL-PRIOR-BALANCE.
+           EXEC SQL
+               SELECT BALANCE
+               INTO :SQL-PRIOR-BALANCE:SQL-PRIOR-BALANCE-NULL
+               FROM dbo.AccountBalances
+               WHERE ACC_ID = :SQL-ACC-ID
+                 AND CURRENCY = :SQL-CURRENCY
+           END-EXEC.
+
+           IF SQL-PRIOR-BALANCE-NULL = -1
+               MOVE 0 TO SQL-PRIOR-BALANCE
+           END-IF.
+
+      *    SQL Server MERGE (upsert) statement - adds this run's net
+      *    change to the existing balance rather than overwriting it,
+      *    since the cursor now only returns activity since the last
+      *    watermark
            EXEC SQL
                MERGE dbo.AccountBalances AS target
                USING (SELECT :SQL-ACC-ID AS ACC_ID,
                              :SQL-CURRENCY AS CURRENCY,
-                             :SQL-BALANCE AS BALANCE,
+                             :SQL-BALANCE AS NET_CHANGE,
                              SYSUTCDATETIME() AS AS_OF_UTC) AS source
                ON (target.ACC_ID = source.ACC_ID
                    AND target.CURRENCY = source.CURRENCY)
                WHEN MATCHED THEN
-                   UPDATE SET BALANCE = source.BALANCE,
+                   UPDATE SET BALANCE = target.BALANCE
+                                        + source.NET_CHANGE,
                               AS_OF_UTC = source.AS_OF_UTC
                WHEN NOT MATCHED THEN
                    INSERT (ACC_ID, CURRENCY, BALANCE, AS_OF_UTC)
                    VALUES (source.ACC_ID, source.CURRENCY,
-                           source.BALANCE, source.AS_OF_UTC)
+                           source.NET_CHANGE, source.AS_OF_UTC)
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -253,13 +454,209 @@
                        SQL-ACC-ID ' ' SQL-CURRENCY
                DISPLAY 'SQLCODE: ' SQLCODE
                ADD 1 TO WS-ERRORS
-           ELSE
-               ADD 1 TO WS-ROWS-OUTPUT
+               MOVE 'BALANCE_RECALC' TO WS-ERR-PROGRAM
+               MOVE WS-CURRENT-RUN-ID TO WS-ERR-RUN-ID
+               STRING FUNCTION TRIM(SQL-ACC-ID) DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      SQL-CURRENCY DELIMITED BY SIZE
+                   INTO WS-ERR-CONTEXT
+               END-STRING
+               MOVE 'Balance upsert failed' TO WS-ERR-MESSAGE
+               PERFORM LOG-PROCESSING-ERROR
+               GO TO UPSERT-ACCOUNT-BALANCE-EXIT
            END-IF.
 
+           ADD 1 TO WS-ROWS-OUTPUT.
+
+      *    Read back the now-current balance for history and
+      *    reconciliation
+           EXEC SQL
+               SELECT BALANCE
+               INTO :SQL-FINAL-BALANCE
+               FROM dbo.AccountBalances
+               WHERE ACC_ID = :SQL-ACC-ID
+                 AND CURRENCY = :SQL-CURRENCY
+           END-EXEC.
+
+           PERFORM INSERT-BALANCE-HISTORY.
+           PERFORM RECONCILE-ACCOUNT-BALANCE.
+
        UPSERT-ACCOUNT-BALANCE-EXIT.
            EXIT.
 
+      ******************************************************************
+      * RECONCILE-ACCOUNT-BALANCE: Verify the post-MERGE balance
+      * matches the prior balance plus this run's net ledger change
+      ******************************************************************
+       RECONCILE-ACCOUNT-BALANCE SECTION.
+           COMPUTE SQL-EXPECTED-BALANCE =
+               SQL-PRIOR-BALANCE + SQL-BALANCE.
+
+           IF SQL-EXPECTED-BALANCE = SQL-FINAL-BALANCE
+               GO TO RECONCILE-ACCOUNT-BALANCE-EXIT
+           END-IF.
+
+           ADD 1 TO WS-RECON-DISCREPANCIES.
+           DISPLAY 'WARNING: Balance reconciliation mismatch for '
+                   SQL-ACC-ID ' ' SQL-CURRENCY.
+           DISPLAY '  Expected: ' SQL-EXPECTED-BALANCE
+                   ' Actual: ' SQL-FINAL-BALANCE.
+
+           EXEC SQL
+               INSERT INTO dbo.BalanceReconciliationExceptions (
+                   ACC_ID,
+                   CURRENCY,
+                   EXPECTED_BALANCE,
+                   ACTUAL_BALANCE,
+                   AS_OF_UTC
+               ) VALUES (
+                   :SQL-ACC-ID,
+                   :SQL-CURRENCY,
+                   :SQL-EXPECTED-BALANCE,
+                   :SQL-FINAL-BALANCE,
+                   SYSUTCDATETIME()
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not log reconciliation '
+                       'exception'
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+       RECONCILE-ACCOUNT-BALANCE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * INSERT-BALANCE-HISTORY: Append a dated snapshot row so past
+      * balances remain queryable after later runs update the current
+      * balance
+      ******************************************************************
+       INSERT-BALANCE-HISTORY SECTION.
+           EXEC SQL
+               INSERT INTO dbo.AccountBalanceHistory (
+                   ACC_ID,
+                   CURRENCY,
+                   BALANCE,
+                   AS_OF_UTC
+               ) VALUES (
+                   :SQL-ACC-ID,
+                   :SQL-CURRENCY,
+                   :SQL-FINAL-BALANCE,
+                   SYSUTCDATETIME()
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Balance history insert failed for '
+                       SQL-ACC-ID ' ' SQL-CURRENCY
+               DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF.
+
+       INSERT-BALANCE-HISTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-NEGATIVE-BALANCE-REPORT: Open the overdraft/negative
+      * balance exception report and write its header line
+      ******************************************************************
+       OPEN-NEGATIVE-BALANCE-REPORT SECTION.
+           OPEN OUTPUT NEGATIVE-BALANCE-RPT.
+           IF NOT NEG-RPT-OK
+               DISPLAY 'WARNING: Could not open negative balance '
+                       'report'
+               DISPLAY 'File status: ' WS-NEG-RPT-STATUS
+               GO TO OPEN-NEGATIVE-BALANCE-REPORT-EXIT
+           END-IF.
+
+           MOVE 'ACC_ID,CURRENCY,BALANCE' TO WS-NEG-RPT-LINE.
+           WRITE NEG-RPT-RECORD FROM WS-NEG-RPT-LINE.
+       OPEN-NEGATIVE-BALANCE-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-NEGATIVE-BALANCES: Walk every account currently below the
+      * configured floor, not just ones touched by this run's ledger
+      * activity, so a dormant overdrawn account is reported on every
+      * run until it is remediated
+      ******************************************************************
+       SCAN-NEGATIVE-BALANCES SECTION.
+           IF NOT NEG-RPT-OK
+               GO TO SCAN-NEGATIVE-BALANCES-EXIT
+           END-IF.
+
+           DISPLAY 'Scanning for accounts below the balance floor...'.
+
+           EXEC SQL
+               OPEN NEGATIVE_BALANCE_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Failed to open negative balance '
+                       'cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO SCAN-NEGATIVE-BALANCES-EXIT
+           END-IF.
+
+           PERFORM FETCH-AND-REPORT-NEGATIVE-BALANCE
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+           EXEC SQL
+               CLOSE NEGATIVE_BALANCE_CURSOR
+           END-EXEC.
+
+       SCAN-NEGATIVE-BALANCES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FETCH-AND-REPORT-NEGATIVE-BALANCE: Fetch the next below-floor
+      * account and append it to the exception report
+      ******************************************************************
+       FETCH-AND-REPORT-NEGATIVE-BALANCE SECTION.
+           EXEC SQL
+               FETCH NEGATIVE_BALANCE_CURSOR INTO
+                   :SQL-ACC-ID,
+                   :SQL-CURRENCY,
+                   :SQL-FINAL-BALANCE
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO FETCH-AND-REPORT-NEGATIVE-BALANCE-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Fetch negative balance failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               GO TO FETCH-AND-REPORT-NEGATIVE-BALANCE-EXIT
+           END-IF.
+
+           ADD 1 TO WS-NEGATIVE-BALANCES.
+           MOVE SQL-FINAL-BALANCE TO WS-NEG-BALANCE-DISP.
+           STRING FUNCTION TRIM(SQL-ACC-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SQL-CURRENCY DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NEG-BALANCE-DISP) DELIMITED BY SIZE
+               INTO WS-NEG-RPT-LINE
+           END-STRING.
+           WRITE NEG-RPT-RECORD FROM WS-NEG-RPT-LINE.
+       FETCH-AND-REPORT-NEGATIVE-BALANCE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-NEGATIVE-BALANCE-REPORT: Close the exception report
+      ******************************************************************
+       CLOSE-NEGATIVE-BALANCE-REPORT SECTION.
+           IF NOT NEG-RPT-OK
+               GO TO CLOSE-NEGATIVE-BALANCE-REPORT-EXIT
+           END-IF.
+
+           CLOSE NEGATIVE-BALANCE-RPT.
+           DISPLAY 'Negative balance report written to '
+                   '"data/out/balance_negative_exceptions.csv"'.
+       CLOSE-NEGATIVE-BALANCE-REPORT-EXIT.
+           EXIT.
+
       ******************************************************************
       * LOG-LINEAGE-EVENT: Record transformation metadata
       ******************************************************************
@@ -277,7 +674,7 @@
            MOVE 'ACC_ID,CURRENCY,BALANCE,AS_OF_UTC'
                TO WS-LIN-TGT-COLS.
            MOVE 'aggregate' TO WS-LIN-TRANSFORM-KIND.
-           MOVE 'SUM(CREDIT)-SUM(DEBIT) GROUP BY ACC_ID,CURRENCY'
+           MOVE 'PRIOR BALANCE + SUM(CREDIT)-SUM(DEBIT) SINCE WATERMARK'
                TO WS-LIN-TRANSFORM-EXPR.
            MOVE WS-CURRENT-RUN-ID TO WS-LIN-RUN-ID.
 
@@ -294,6 +691,7 @@
        LOG-AUDIT-RECORD SECTION.
            MOVE WS-ROWS-INPUT TO SQL-AUDIT-ROWS-IN.
            MOVE WS-ROWS-OUTPUT TO SQL-AUDIT-ROWS-OUT.
+           MOVE WS-NEW-WATERMARK-TS TO SQL-AUDIT-WATERMARK-TS.
 
            EXEC SQL
                INSERT INTO dbo.PostingAudit (
@@ -301,13 +699,15 @@
                    RUN_ID,
                    ROWS_IN,
                    ROWS_OUT,
-                   TS_UTC
+                   TS_UTC,
+                   WATERMARK_TS_UTC
                ) VALUES (
                    'BALANCE_RECALC',
                    :WS-CURRENT-RUN-ID,
                    :SQL-AUDIT-ROWS-IN,
                    :SQL-AUDIT-ROWS-OUT,
-                   SYSUTCDATETIME()
+                   SYSUTCDATETIME(),
+                   :SQL-AUDIT-WATERMARK-TS
                )
            END-EXEC.
 
@@ -363,6 +763,8 @@
            DISPLAY '  Aggregates processed:   ' WS-ROWS-INPUT.
            DISPLAY '  Balances updated:       ' WS-ROWS-OUTPUT.
            DISPLAY '  Errors encountered:     ' WS-ERRORS.
+           DISPLAY '  Recon discrepancies:    ' WS-RECON-DISCREPANCIES.
+           DISPLAY '  Negative balances:      ' WS-NEGATIVE-BALANCES.
        DISPLAY-SUMMARY-EXIT.
            EXIT.
 
