@@ -0,0 +1,597 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-GEN.
+       AUTHOR. COBOL Data Lineage Feature Team.
+      ******************************************************************
+      * STATEMENT_GEN - Customer Statement Generation Program
+      ******************************************************************
+      * Purpose: Turn dbo.LedgerEntries activity for one account into a
+      *          print-ready periodic statement (opening balance,
+      *          transaction list, closing balance), so branches and
+      *          customers have something readable instead of raw
+      *          ledger tables.
+      * Input:   dbo.LedgerEntries, dbo.AccountBalances (SQL Server)
+      *          PARM/command line: ACC_ID START_DATE END_DATE CURRENCY
+      *          (START_DATE/END_DATE in YYYYMMDD form). A statement
+      *          covers one currency at a time, since debits/credits
+      *          in different currencies cannot be netted into one
+      *          balance - run this program once per currency an
+      *          account holds activity in.
+      * Output:  data/out/statements/statement_<ACC_ID>.txt
+      * Lineage: transform_kind=format
+      ******************************************************************
+      * LINEAGE: PROGRAM=STATEMENT_GEN
+      * LINEAGE: SRC=sqlserver.dbo.LedgerEntries(ACC_ID,CURRENCY,DEBIT,
+      *               CREDIT,POSTED_TS_UTC)
+      * LINEAGE: TGT=print.filesystem.statement_<ACC_ID>.txt(
+      *               OPENING_BALANCE,TRANSACTION_LINES,CLOSING_BALANCE)
+      * LINEAGE: MAP=DEBIT,CREDIT -> TRANSACTION_LINES [FORMAT]
+      * LINEAGE: MAP=DEBIT,CREDIT -> CLOSING_BALANCE [RUNNING TOTAL]
+      * LINEAGE: REF={git_commit_sha}
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+           SELECT STATEMENT-RPT
+               ASSIGN TO WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+       FD  STATEMENT-RPT.
+       01  STMT-RPT-RECORD             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      * Include shared copybooks
+       COPY DB-CONFIG.
+       COPY RECORD-DEFS.
+       COPY LINEAGE-LOGGER.
+
+      * Run identifier (timestamp-based)
+       01  WS-CURRENT-RUN-ID.
+           05  FILLER                  PIC X(14) VALUE 'STATEMENT_GEN_'.
+           05  WS-RUN-ID-TS            PIC X(15).
+
+      * File status
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+       01  WS-STMT-RPT-STATUS          PIC XX.
+           88  STMT-RPT-OK             VALUE '00'.
+
+      * Command-line / PARM parsing: ACC_ID START_DATE END_DATE CURRENCY
+       01  WS-COMMAND-LINE             PIC X(256).
+       01  WS-PARM-ACC-ID              PIC X(32).
+       01  WS-PARM-START-DATE          PIC X(8).
+       01  WS-PARM-END-DATE            PIC X(8).
+       01  WS-PARM-CURRENCY            PIC X(3).
+       01  WS-PARM-VALID               PIC X VALUE 'Y'.
+           88  PARM-IS-VALID           VALUE 'Y'.
+
+      * Date range in ISO timestamp bounds (for LedgerEntries compares)
+       01  WS-RANGE-START-TS           PIC X(26).
+       01  WS-RANGE-END-TS             PIC X(26).
+
+      * Output file name, built from the account ID
+       01  WS-OUTPUT-FILE-NAME         PIC X(256).
+
+      * Statement working storage
+       01  WS-STMT-LINE                PIC X(120).
+       01  WS-OPENING-BALANCE          PIC S9(16)V99 COMP-3.
+       01  WS-RUNNING-BALANCE          PIC S9(16)V99 COMP-3.
+       01  WS-CLOSING-BALANCE          PIC S9(16)V99 COMP-3.
+       01  WS-NET-AMOUNT               PIC S9(16)V99 COMP-3.
+       01  WS-BAL-DISP                 PIC -(14)9.99.
+       01  WS-AMT-DISP                 PIC -(14)9.99.
+       01  WS-STMT-CURRENCY            PIC X(3).
+
+      * Cursor processing
+       01  WS-CURSOR-OPEN              PIC X VALUE 'N'.
+           88  CURSOR-IS-OPEN          VALUE 'Y'.
+
+      * Row counters
+       01  WS-ROWS-INPUT               PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-OUTPUT              PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ERRORS                   PIC 9(9) COMP-5 VALUE ZERO.
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-ACC-ID                  PIC X(32).
+       01  SQL-CURRENCY                PIC X(3).
+       01  SQL-RANGE-START-TS          PIC X(26).
+       01  SQL-RANGE-END-TS            PIC X(26).
+       01  SQL-DEBIT                   PIC S9(16)V99 COMP-3.
+       01  SQL-CREDIT                  PIC S9(16)V99 COMP-3.
+       01  SQL-POSTED-TS               PIC X(26).
+       01  SQL-OPENING-SUM-DEBIT       PIC S9(16)V99 COMP-3.
+       01  SQL-OPENING-SUM-CREDIT      PIC S9(16)V99 COMP-3.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Null indicators
+       01  SQL-NULL-INDICATORS.
+           05  SQL-OPENING-DEBIT-NULL  PIC S9(4) COMP-5.
+           05  SQL-OPENING-CREDIT-NULL PIC S9(4) COMP-5.
+
+      * SQL communication area
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Cursor declaration - all ledger activity for this account, in
+      * the one currency the statement is being run for, within the
+      * requested statement period, oldest first
+       EXEC SQL
+           DECLARE STATEMENT_CURSOR CURSOR FOR
+           SELECT CURRENCY, DEBIT, CREDIT, POSTED_TS_UTC
+           FROM dbo.LedgerEntries
+           WHERE ACC_ID = :SQL-ACC-ID
+             AND CURRENCY = :SQL-CURRENCY
+             AND POSTED_TS_UTC BETWEEN :SQL-RANGE-START-TS
+                                    AND :SQL-RANGE-END-TS
+           ORDER BY POSTED_TS_UTC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '============================================'.
+           DISPLAY 'STATEMENT_GEN - Customer Statement Generation'.
+           DISPLAY '============================================'.
+           DISPLAY ' '.
+
+           PERFORM INITIALIZE-PROGRAM.
+           IF NOT PARM-IS-VALID
+               DISPLAY 'ERROR: Usage: STATEMENT-GEN ACC_ID '
+                       'START_DATE(YYYYMMDD) END_DATE(YYYYMMDD) '
+                       'CURRENCY'
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
+           PERFORM CONNECT-DATABASE.
+           PERFORM CALCULATE-OPENING-BALANCE.
+           PERFORM OPEN-STATEMENT-REPORT.
+           PERFORM WRITE-STATEMENT-HEADER.
+           PERFORM PROCESS-LEDGER-ENTRIES.
+           PERFORM WRITE-STATEMENT-FOOTER.
+           PERFORM CLOSE-STATEMENT-REPORT.
+           PERFORM LOG-LINEAGE-EVENT.
+           PERFORM DISCONNECT-DATABASE.
+           PERFORM DISPLAY-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY '============================================'.
+           DISPLAY 'STATEMENT_GEN completed successfully'.
+           DISPLAY '============================================'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-PROGRAM: Set up working storage, parse PARM, run ID
+      ******************************************************************
+       INITIALIZE-PROGRAM SECTION.
+           MOVE ZERO TO WS-ROWS-INPUT.
+           MOVE ZERO TO WS-ROWS-OUTPUT.
+           MOVE ZERO TO WS-ERRORS.
+
+      *    Accept ACC_ID/START_DATE/END_DATE from the command line (or
+      *    JCL PARM), the same convention TX_INBOUND/ACCOUNT_MASTER use
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           PERFORM PARSE-COMMAND-LINE.
+
+           IF PARM-IS-VALID
+               DISPLAY 'Account:      ' WS-PARM-ACC-ID.
+               DISPLAY 'Start date:   ' WS-PARM-START-DATE.
+               DISPLAY 'End date:     ' WS-PARM-END-DATE.
+               DISPLAY 'Currency:     ' WS-PARM-CURRENCY.
+
+               STRING 'data/out/statements/statement_'
+                      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PARM-ACC-ID) DELIMITED BY SIZE
+                      '_' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PARM-CURRENCY) DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-OUTPUT-FILE-NAME
+               END-STRING.
+
+               STRING WS-PARM-START-DATE(1:4) '-'
+                      WS-PARM-START-DATE(5:2) '-'
+                      WS-PARM-START-DATE(7:2)
+                      'T00:00:00.0000000'
+                   INTO WS-RANGE-START-TS
+               END-STRING.
+               STRING WS-PARM-END-DATE(1:4) '-'
+                      WS-PARM-END-DATE(5:2) '-'
+                      WS-PARM-END-DATE(7:2)
+                      'T23:59:59.9999999'
+                   INTO WS-RANGE-END-TS
+               END-STRING.
+           END-IF.
+
+      *    Generate unique run ID from current timestamp
+           ACCEPT WS-RUN-ID-TS FROM TIME.
+           DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PARSE-COMMAND-LINE: Split the space-delimited PARM into
+      * ACC_ID, START_DATE and END_DATE
+      ******************************************************************
+       PARSE-COMMAND-LINE SECTION.
+           MOVE 'Y' TO WS-PARM-VALID.
+           MOVE SPACES TO WS-PARM-ACC-ID.
+           MOVE SPACES TO WS-PARM-START-DATE.
+           MOVE SPACES TO WS-PARM-END-DATE.
+           MOVE SPACES TO WS-PARM-CURRENCY.
+
+           IF WS-COMMAND-LINE = SPACES
+               MOVE 'N' TO WS-PARM-VALID
+               GO TO PARSE-COMMAND-LINE-EXIT
+           END-IF.
+
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACES
+               INTO WS-PARM-ACC-ID
+                    WS-PARM-START-DATE
+                    WS-PARM-END-DATE
+                    WS-PARM-CURRENCY
+           END-UNSTRING.
+
+           IF WS-PARM-ACC-ID = SPACES
+              OR WS-PARM-START-DATE = SPACES
+              OR WS-PARM-END-DATE = SPACES
+              OR WS-PARM-CURRENCY = SPACES
+               MOVE 'N' TO WS-PARM-VALID
+           END-IF.
+       PARSE-COMMAND-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
+           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONNECT-DATABASE: Establish ODBC connection to SQL Server
+      ******************************************************************
+       CONNECT-DATABASE SECTION.
+           DISPLAY 'Connecting to SQL Server (DSN: '
+                   WS-DSN-SQLSERVER ')...'.
+
+           EXEC SQL
+               CONNECT TO :WS-DSN-SQLSERVER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Database connection failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'SQLSTATE: ' SQLSTATE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection established'.
+       CONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CALCULATE-OPENING-BALANCE: Sum all ledger activity for this
+      * account strictly before the statement period, so the report
+      * opens with the true running balance rather than zero
+      ******************************************************************
+       CALCULATE-OPENING-BALANCE SECTION.
+           MOVE WS-PARM-ACC-ID TO SQL-ACC-ID.
+           MOVE WS-RANGE-START-TS TO SQL-RANGE-START-TS.
+           MOVE WS-PARM-CURRENCY TO SQL-CURRENCY.
+           MOVE WS-PARM-CURRENCY TO WS-STMT-CURRENCY.
+
+           EXEC SQL
+               SELECT SUM(DEBIT), SUM(CREDIT)
+                 INTO :SQL-OPENING-SUM-DEBIT:SQL-OPENING-DEBIT-NULL,
+                      :SQL-OPENING-SUM-CREDIT:SQL-OPENING-CREDIT-NULL
+               FROM dbo.LedgerEntries
+               WHERE ACC_ID = :SQL-ACC-ID
+                 AND CURRENCY = :SQL-CURRENCY
+                 AND POSTED_TS_UTC < :SQL-RANGE-START-TS
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Could not calculate opening balance'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+               MOVE ZERO TO WS-OPENING-BALANCE
+               GO TO CALCULATE-OPENING-BALANCE-EXIT
+           END-IF.
+
+           IF SQL-OPENING-DEBIT-NULL = -1
+               MOVE ZERO TO SQL-OPENING-SUM-DEBIT
+           END-IF.
+           IF SQL-OPENING-CREDIT-NULL = -1
+               MOVE ZERO TO SQL-OPENING-SUM-CREDIT
+           END-IF.
+
+           COMPUTE WS-OPENING-BALANCE =
+               SQL-OPENING-SUM-CREDIT - SQL-OPENING-SUM-DEBIT.
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE.
+       CALCULATE-OPENING-BALANCE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-STATEMENT-REPORT: Open the print-ready statement file
+      ******************************************************************
+       OPEN-STATEMENT-REPORT SECTION.
+           DISPLAY 'Writing statement to ' WS-OUTPUT-FILE-NAME.
+           OPEN OUTPUT STATEMENT-RPT.
+           IF NOT STMT-RPT-OK
+               DISPLAY 'ERROR: Could not open statement report'
+               DISPLAY 'File status: ' WS-STMT-RPT-STATUS
+               STOP RUN
+           END-IF.
+       OPEN-STATEMENT-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-STATEMENT-HEADER: Write the title block and opening
+      * balance line
+      ******************************************************************
+       WRITE-STATEMENT-HEADER SECTION.
+           MOVE SPACES TO WS-STMT-LINE.
+           STRING 'ACCOUNT STATEMENT FOR ' WS-PARM-ACC-ID
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           MOVE SPACES TO WS-STMT-LINE.
+           STRING 'PERIOD: ' WS-PARM-START-DATE ' TO '
+                  WS-PARM-END-DATE
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           MOVE SPACES TO WS-STMT-LINE.
+           STRING 'CURRENCY: ' WS-PARM-CURRENCY
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           MOVE ALL '-' TO WS-STMT-LINE.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           MOVE SPACES TO WS-STMT-LINE.
+           MOVE 'DATE/TIME                 CURR  AMOUNT          '
+               TO WS-STMT-LINE.
+           MOVE 'RUNNING BAL' TO WS-STMT-LINE(50:11).
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           MOVE WS-OPENING-BALANCE TO WS-BAL-DISP.
+           MOVE SPACES TO WS-STMT-LINE.
+           STRING 'OPENING BALANCE:' DELIMITED BY SIZE
+                  '                                 '
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BAL-DISP) DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+       WRITE-STATEMENT-HEADER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-LEDGER-ENTRIES: Open the cursor and fetch every ledger
+      * entry in the statement period
+      ******************************************************************
+       PROCESS-LEDGER-ENTRIES SECTION.
+           MOVE WS-PARM-ACC-ID TO SQL-ACC-ID.
+           MOVE WS-RANGE-START-TS TO SQL-RANGE-START-TS.
+           MOVE WS-RANGE-END-TS TO SQL-RANGE-END-TS.
+           MOVE WS-PARM-CURRENCY TO SQL-CURRENCY.
+
+           EXEC SQL
+               OPEN STATEMENT_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Failed to open cursor'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-CURSOR-OPEN.
+
+           PERFORM FETCH-AND-WRITE-ENTRY
+               UNTIL SQLCODE = 100 OR SQLCODE < 0.
+
+           EXEC SQL
+               CLOSE STATEMENT_CURSOR
+           END-EXEC.
+
+           MOVE 'N' TO WS-CURSOR-OPEN.
+       PROCESS-LEDGER-ENTRIES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FETCH-AND-WRITE-ENTRY: Fetch one ledger entry, add it to the
+      * running balance and write its statement line
+      ******************************************************************
+       FETCH-AND-WRITE-ENTRY SECTION.
+           EXEC SQL
+               FETCH STATEMENT_CURSOR INTO
+                   :SQL-CURRENCY,
+                   :SQL-DEBIT,
+                   :SQL-CREDIT,
+                   :SQL-POSTED-TS
+           END-EXEC.
+
+           IF SQLCODE = 100
+               GO TO FETCH-AND-WRITE-ENTRY-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Fetch failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               ADD 1 TO WS-ERRORS
+               GO TO FETCH-AND-WRITE-ENTRY-EXIT
+           END-IF.
+
+           ADD 1 TO WS-ROWS-INPUT.
+           MOVE SQL-CURRENCY TO WS-STMT-CURRENCY.
+           COMPUTE WS-NET-AMOUNT = SQL-CREDIT - SQL-DEBIT.
+           ADD WS-NET-AMOUNT TO WS-RUNNING-BALANCE.
+
+           MOVE WS-NET-AMOUNT TO WS-AMT-DISP.
+           MOVE WS-RUNNING-BALANCE TO WS-BAL-DISP.
+           MOVE SPACES TO WS-STMT-LINE.
+           STRING SQL-POSTED-TS(1:26) DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  SQL-CURRENCY DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-AMT-DISP DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BAL-DISP) DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           ADD 1 TO WS-ROWS-OUTPUT.
+       FETCH-AND-WRITE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-STATEMENT-FOOTER: Write the closing balance line
+      ******************************************************************
+       WRITE-STATEMENT-FOOTER SECTION.
+           MOVE WS-RUNNING-BALANCE TO WS-CLOSING-BALANCE.
+
+           MOVE ALL '-' TO WS-STMT-LINE.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+
+           MOVE WS-CLOSING-BALANCE TO WS-BAL-DISP.
+           MOVE SPACES TO WS-STMT-LINE.
+           STRING 'CLOSING BALANCE:' DELIMITED BY SIZE
+                  '                                 '
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BAL-DISP) DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING.
+           WRITE STMT-RPT-RECORD FROM WS-STMT-LINE.
+       WRITE-STATEMENT-FOOTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-STATEMENT-REPORT: Close the print-ready statement file
+      ******************************************************************
+       CLOSE-STATEMENT-REPORT SECTION.
+           CLOSE STATEMENT-RPT.
+           DISPLAY 'Statement written to ' WS-OUTPUT-FILE-NAME.
+       CLOSE-STATEMENT-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-LINEAGE-EVENT: Record transformation metadata
+      ******************************************************************
+       LOG-LINEAGE-EVENT SECTION.
+           MOVE 'STATEMENT_GEN' TO WS-LIN-PROGRAM.
+           MOVE 'sqlserver' TO WS-LIN-SRC-ENGINE.
+           MOVE 'dbo' TO WS-LIN-SRC-SCHEMA.
+           MOVE 'LedgerEntries' TO WS-LIN-SRC-TABLE.
+           MOVE 'ACC_ID,CURRENCY,DEBIT,CREDIT,POSTED_TS_UTC'
+               TO WS-LIN-SRC-COLS.
+           MOVE 'print' TO WS-LIN-TGT-ENGINE.
+           MOVE 'filesystem' TO WS-LIN-TGT-SCHEMA.
+           MOVE WS-OUTPUT-FILE-NAME TO WS-LIN-TGT-TABLE.
+           MOVE 'OPENING_BALANCE,TRANSACTION_LINES,CLOSING_BALANCE'
+               TO WS-LIN-TGT-COLS.
+           MOVE 'format' TO WS-LIN-TRANSFORM-KIND.
+           MOVE 'RUNNING BALANCE FROM OPENING + SUM(CREDIT-DEBIT)'
+               TO WS-LIN-TRANSFORM-EXPR.
+           MOVE WS-CURRENT-RUN-ID TO WS-LIN-RUN-ID.
+
+           PERFORM ADD-LINEAGE-EVENT.
+
+           DISPLAY 'Lineage event logged successfully'.
+       LOG-LINEAGE-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISCONNECT-DATABASE: Commit transaction and disconnect
+      ******************************************************************
+       DISCONNECT-DATABASE SECTION.
+           IF NOT SQLSERVER-IS-CONNECTED
+               GO TO DISCONNECT-DATABASE-EXIT
+           END-IF.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           MOVE 'N' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection closed'.
+       DISCONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY-SUMMARY: Show processing statistics
+      ******************************************************************
+       DISPLAY-SUMMARY SECTION.
+           DISPLAY ' '.
+           DISPLAY 'Processing Summary:'.
+           DISPLAY '  Ledger entries read:    ' WS-ROWS-INPUT.
+           DISPLAY '  Statement lines written: ' WS-ROWS-OUTPUT.
+           DISPLAY '  Errors encountered:     ' WS-ERRORS.
+           DISPLAY '  Opening balance:        ' WS-OPENING-BALANCE.
+           DISPLAY '  Closing balance:        ' WS-CLOSING-BALANCE.
+       DISPLAY-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM STATEMENT-GEN.
