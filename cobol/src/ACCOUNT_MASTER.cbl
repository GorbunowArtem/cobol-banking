@@ -0,0 +1,782 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MASTER.
+       AUTHOR. COBOL Data Lineage Feature Team.
+      ******************************************************************
+      * ACCOUNT_MASTER - Account Maintenance Ingestion Program
+      ******************************************************************
+      * Purpose: Apply account-maintenance actions (OPEN/UPDATE/CLOSE)
+      *          from a CSV file to the dbo.Accounts master table, so
+      *          TX_INBOUND and POST_LEDGER have a real account record
+      *          to validate ACC_ID against instead of trusting whatever
+      *          free-text value shows up on a transaction.
+      * Input:   data/in/accounts.csv (CSV format)
+      * Output:  dbo.Accounts table (SQL Server)
+      * Lineage: transform_kind=ingest
+      ******************************************************************
+      * LINEAGE: PROGRAM=ACCOUNT_MASTER
+      * LINEAGE: SRC=csv.filesystem.accounts.csv(ACC_ID,CUSTOMER_ID,
+      *               ACC_TYPE,ACTION,OPEN_DATE)
+      * LINEAGE: TGT=sqlserver.dbo.Accounts(ACC_ID,CUSTOMER_ID,ACC_TYPE,
+      *               STATUS,OPEN_DATE,CLOSE_DATE)
+      * LINEAGE: MAP=ACC_ID -> ACC_ID [COPY]
+      * LINEAGE: MAP=CUSTOMER_ID -> CUSTOMER_ID [COPY]
+      * LINEAGE: MAP=ACC_TYPE -> ACC_TYPE [COPY, UPPERCASE]
+      * LINEAGE: MAP=ACTION -> STATUS [OPEN=O, CLOSE=C]
+      * LINEAGE: REF={git_commit_sha}
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-CSV
+               ASSIGN TO WS-INPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           SELECT ACCOUNT-REJECTS-CSV
+               ASSIGN TO "data/out/accounts_rejects.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT VERSION-FILE
+               ASSIGN TO WS-VERSION-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VERSION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-CSV.
+       01  CSV-RECORD                  PIC X(512).
+
+       FD  ACCOUNT-REJECTS-CSV.
+       01  REJECT-CSV-RECORD           PIC X(600).
+
+       FD  VERSION-FILE.
+       01  VERSION-FILE-RECORD         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      * Include shared copybooks
+       COPY DB-CONFIG.
+       COPY RECORD-DEFS.
+       COPY LINEAGE-LOGGER.
+
+      * File status
+       01  WS-CSV-FILE-STATUS          PIC XX.
+           88  CSV-FILE-OK             VALUE '00'.
+           88  CSV-END-OF-FILE         VALUE '10'.
+
+       01  WS-REJECT-FILE-STATUS       PIC XX.
+           88  REJECT-FILE-OK          VALUE '00'.
+
+       01  WS-VERSION-FILE-STATUS      PIC XX.
+           88  VERSION-FILE-OK         VALUE '00'.
+
+      * Reject CSV working storage
+       01  WS-REJECT-LINE              PIC X(600).
+       01  WS-REJECT-REASON            PIC X(80).
+       01  WS-REJECTS-FILE-OPEN        PIC X VALUE 'N'.
+           88  REJECTS-FILE-IS-OPEN    VALUE 'Y'.
+       01  WS-ROW-NUMBER-DISPLAY       PIC Z(8)9.
+
+      * Input file name (overridden from the command line/PARM if given)
+       01  WS-INPUT-FILE-NAME          PIC X(256)
+               VALUE 'data/in/accounts.csv'.
+       01  WS-COMMAND-LINE             PIC X(256).
+
+      * CSV parsing fields
+       01  WS-CSV-LINE                 PIC X(512).
+       01  WS-CSV-HEADER               PIC X(512).
+       01  WS-FIELD-DELIMITER          PIC X VALUE ','.
+       01  WS-FIELD-QUOTE              PIC X VALUE '"'.
+
+      * Quote-aware CSV field splitting working storage (RFC 4180)
+       01  WS-CSV-FIELD-TABLE.
+           05  WS-CSV-FIELD            PIC X(512) OCCURS 5 TIMES.
+       01  WS-CSV-FIELD-IDX            PIC 9(2) COMP-5.
+       01  WS-CSV-FIELD-LEN            PIC 9(4) COMP-5.
+       01  WS-CSV-CHAR-IDX             PIC 9(4) COMP-5.
+       01  WS-CSV-LINE-LENGTH          PIC 9(4) COMP-5.
+       01  WS-CSV-CURRENT-CHAR         PIC X.
+       01  WS-CSV-QUOTE-STATE          PIC X VALUE 'N'.
+           88  CSV-INSIDE-QUOTES       VALUE 'Y'.
+
+      * Parsed account-maintenance fields
+       01  WS-CSV-ACC-ID               PIC X(32).
+       01  WS-CSV-CUSTOMER-ID          PIC X(32).
+       01  WS-CSV-ACC-TYPE             PIC X(16).
+       01  WS-CSV-ACTION               PIC X(16).
+       01  WS-CSV-OPEN-DATE            PIC X(10).
+
+      * Validation flags
+       01  WS-VALIDATION-FLAGS.
+           05  WS-ROW-VALID            PIC X VALUE 'Y'.
+               88  ROW-IS-VALID        VALUE 'Y'.
+               88  ROW-IS-INVALID      VALUE 'N'.
+
+      * Row counters
+       01  WS-ROW-NUMBER               PIC 9(9) COMP-5 VALUE 1.
+       01  WS-ROWS-VALID               PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-INVALID             PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-OPENED              PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-ROWS-CLOSED              PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-TOTAL-ROWS-PROCESSED     PIC 9(9) COMP-5 VALUE ZERO.
+
+      * Run identifier (timestamp-based)
+       01  WS-RUN-ID-TIMESTAMP         PIC X(20).
+       01  WS-CURRENT-RUN-ID.
+           05  FILLER                  PIC X(15)
+                                        VALUE 'ACCOUNT_MASTER_'.
+           05  WS-RUN-ID-TS            PIC X(15).
+
+      * EXEC SQL working variables
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-ACC-ID                  PIC X(32).
+       01  SQL-CUSTOMER-ID             PIC X(32).
+       01  SQL-ACC-TYPE                PIC X(16).
+       01  SQL-STATUS                  PIC X(1).
+       01  SQL-OPEN-DATE               PIC X(10).
+       01  SQL-CLOSE-DATE              PIC X(10).
+       01  SQL-EXISTS-COUNT            PIC S9(9) COMP-3.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Null indicator for the optional CLOSE_DATE column
+       01  SQL-CLOSE-DATE-NULL         PIC S9(4) COMP-5.
+
+      * SQL communication area
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '============================================'.
+           DISPLAY 'ACCOUNT_MASTER - Account Maintenance Ingestion'.
+           DISPLAY '============================================'.
+           DISPLAY ' '.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM LOAD-VERSION-FILE.
+           PERFORM RESOLVE-DB-CONFIG.
+           PERFORM CONNECT-DATABASE.
+           PERFORM PROCESS-CSV-FILE.
+           PERFORM LOG-LINEAGE-EVENT.
+           PERFORM DISCONNECT-DATABASE.
+           PERFORM DISPLAY-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY '============================================'.
+           DISPLAY 'ACCOUNT_MASTER completed successfully'.
+           DISPLAY '============================================'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-PROGRAM: Set up working storage and run ID
+      ******************************************************************
+       INITIALIZE-PROGRAM SECTION.
+           MOVE ZERO TO WS-ROWS-VALID.
+           MOVE ZERO TO WS-ROWS-INVALID.
+           MOVE ZERO TO WS-ROWS-OPENED.
+           MOVE ZERO TO WS-ROWS-CLOSED.
+           MOVE 1 TO WS-ROW-NUMBER.
+
+      *    Allow the input CSV path to be overridden from the command
+      *    line (or JCL PARM) so ACCOUNT_MASTER is not pinned to one
+      *    file, the same convention TX_INBOUND uses
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE NOT = SPACES
+               MOVE WS-COMMAND-LINE TO WS-INPUT-FILE-NAME
+           END-IF.
+           DISPLAY 'Input file: ' WS-INPUT-FILE-NAME.
+
+      *    Generate unique run ID from current timestamp
+           ACCEPT WS-RUN-ID-TIMESTAMP FROM TIME.
+           MOVE WS-RUN-ID-TIMESTAMP TO WS-RUN-ID-TS.
+           DISPLAY 'Run ID: ' WS-CURRENT-RUN-ID.
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD-VERSION-FILE: Read git commit SHA from .version file
+      ******************************************************************
+       LOAD-VERSION-FILE SECTION.
+           MOVE 'UNKNOWN' TO WS-COMMIT-SHA.
+           OPEN INPUT VERSION-FILE.
+           IF NOT VERSION-FILE-OK
+               DISPLAY 'WARNING: .version file not found, using UNKNOWN'
+               GO TO LOAD-VERSION-FILE-EXIT
+           END-IF.
+
+           READ VERSION-FILE INTO VERSION-FILE-RECORD
+               AT END
+                   DISPLAY 'WARNING: .version file is empty, using '
+                           'UNKNOWN'
+                   GO TO LOAD-VERSION-FILE-CLOSE
+           END-READ.
+           MOVE FUNCTION TRIM(VERSION-FILE-RECORD) TO WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-CLOSE.
+           CLOSE VERSION-FILE.
+
+           DISPLAY 'Git Commit SHA: ' WS-COMMIT-SHA.
+       LOAD-VERSION-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RESOLVE-DB-CONFIG: Override compiled-in DSN constants from
+      * BANK_SQLSERVER_DSN/BANK_POSTGRES_DSN environment variables,
+      * if set, so a site can repoint this program at a different
+      * ODBC data source without recompiling
+      ******************************************************************
+       RESOLVE-DB-CONFIG SECTION.
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_SQLSERVER_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-SQLSERVER
+           END-IF.
+
+           MOVE SPACES TO WS-DSN-ENV-OVERRIDE.
+           ACCEPT WS-DSN-ENV-OVERRIDE FROM ENVIRONMENT
+               "BANK_POSTGRES_DSN".
+           IF WS-DSN-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-DSN-ENV-OVERRIDE TO WS-DSN-POSTGRES
+           END-IF.
+       RESOLVE-DB-CONFIG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONNECT-DATABASE: Establish ODBC connection to SQL Server
+      ******************************************************************
+       CONNECT-DATABASE SECTION.
+           DISPLAY 'Connecting to SQL Server (DSN: '
+                   WS-DSN-SQLSERVER ')...'.
+
+           EXEC SQL
+               CONNECT TO :WS-DSN-SQLSERVER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Database connection failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'SQLSTATE: ' SQLSTATE
+               STOP RUN
+           END-IF.
+
+           MOVE 'Y' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection established'.
+       CONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-CSV-FILE: Read and process all CSV rows
+      ******************************************************************
+       PROCESS-CSV-FILE SECTION.
+           DISPLAY 'Opening CSV file: ' WS-INPUT-FILE-NAME.
+
+           OPEN INPUT ACCOUNT-CSV.
+           IF NOT CSV-FILE-OK
+               DISPLAY 'ERROR: Cannot open CSV file'
+               DISPLAY 'File status: ' WS-CSV-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM OPEN-REJECT-FILE.
+
+      *    Read header row and validate
+           READ ACCOUNT-CSV INTO WS-CSV-HEADER
+               AT END
+                   DISPLAY 'ERROR: Empty CSV file'
+                   CLOSE ACCOUNT-CSV
+                   PERFORM CLOSE-REJECT-FILE
+                   STOP RUN
+           END-READ.
+
+           DISPLAY 'CSV header: ' WS-CSV-HEADER.
+
+      *    Process data rows
+           PERFORM PROCESS-CSV-ROW UNTIL CSV-END-OF-FILE.
+
+           CLOSE ACCOUNT-CSV.
+           PERFORM CLOSE-REJECT-FILE.
+           DISPLAY 'CSV file processing complete'.
+       PROCESS-CSV-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-REJECT-FILE: Create the accounts_rejects.csv file
+      ******************************************************************
+       OPEN-REJECT-FILE SECTION.
+           OPEN OUTPUT ACCOUNT-REJECTS-CSV.
+           IF NOT REJECT-FILE-OK
+               DISPLAY 'WARNING: Cannot create reject file'
+               DISPLAY 'File status: ' WS-REJECT-FILE-STATUS
+               GO TO OPEN-REJECT-FILE-EXIT
+           END-IF.
+
+           MOVE 'Y' TO WS-REJECTS-FILE-OPEN.
+           STRING
+               'ROW_NUMBER' WS-FIELD-DELIMITER
+               'REASON'
+               DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING.
+           WRITE REJECT-CSV-RECORD FROM WS-REJECT-LINE.
+       OPEN-REJECT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-REJECT-ROW: Append one failed row to the reject CSV
+      ******************************************************************
+       WRITE-REJECT-ROW SECTION.
+           IF NOT REJECTS-FILE-IS-OPEN
+               GO TO WRITE-REJECT-ROW-EXIT
+           END-IF.
+
+           MOVE WS-ROW-NUMBER TO WS-ROW-NUMBER-DISPLAY.
+           STRING
+               FUNCTION TRIM(WS-ROW-NUMBER-DISPLAY) DELIMITED BY SIZE
+               WS-FIELD-DELIMITER DELIMITED BY SIZE
+               FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING.
+           WRITE REJECT-CSV-RECORD FROM WS-REJECT-LINE.
+       WRITE-REJECT-ROW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-REJECT-FILE: Close the accounts_rejects.csv file
+      ******************************************************************
+       CLOSE-REJECT-FILE SECTION.
+           IF REJECTS-FILE-IS-OPEN
+               CLOSE ACCOUNT-REJECTS-CSV
+               MOVE 'N' TO WS-REJECTS-FILE-OPEN
+           END-IF.
+       CLOSE-REJECT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-CSV-ROW: Parse and validate a single CSV row
+      ******************************************************************
+       PROCESS-CSV-ROW SECTION.
+           READ ACCOUNT-CSV INTO WS-CSV-LINE
+               AT END
+                   SET CSV-END-OF-FILE TO TRUE
+                   GO TO PROCESS-CSV-ROW-EXIT
+           END-READ.
+
+           ADD 1 TO WS-ROW-NUMBER.
+           MOVE 'Y' TO WS-ROW-VALID.
+
+      *    Parse CSV fields, honoring RFC 4180 quoting
+           PERFORM SPLIT-CSV-LINE.
+
+      *    Validate parsed data
+           PERFORM VALIDATE-CSV-FIELDS.
+
+           IF ROW-IS-VALID
+               PERFORM APPLY-ACCOUNT-ACTION
+           END-IF.
+
+           IF ROW-IS-VALID
+               ADD 1 TO WS-ROWS-VALID
+           ELSE
+               ADD 1 TO WS-ROWS-INVALID
+               PERFORM WRITE-REJECT-ROW
+           END-IF.
+       PROCESS-CSV-ROW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SPLIT-CSV-LINE: RFC 4180 quote-aware field splitter
+      ******************************************************************
+       SPLIT-CSV-LINE SECTION.
+           MOVE SPACES TO WS-CSV-FIELD-TABLE.
+           MOVE 1 TO WS-CSV-FIELD-IDX.
+           MOVE ZERO TO WS-CSV-FIELD-LEN.
+           MOVE 'N' TO WS-CSV-QUOTE-STATE.
+           COMPUTE WS-CSV-LINE-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-LINE)).
+           IF WS-CSV-LINE-LENGTH = ZERO
+               GO TO SPLIT-CSV-LINE-EXIT
+           END-IF.
+
+           MOVE 1 TO WS-CSV-CHAR-IDX.
+           PERFORM SCAN-ONE-CSV-CHAR
+               UNTIL WS-CSV-CHAR-IDX > WS-CSV-LINE-LENGTH.
+
+           MOVE WS-CSV-FIELD (1) TO WS-CSV-ACC-ID.
+           MOVE WS-CSV-FIELD (2) TO WS-CSV-CUSTOMER-ID.
+           MOVE WS-CSV-FIELD (3) TO WS-CSV-ACC-TYPE.
+           MOVE WS-CSV-FIELD (4) TO WS-CSV-ACTION.
+           MOVE WS-CSV-FIELD (5) TO WS-CSV-OPEN-DATE.
+       SPLIT-CSV-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SCAN-ONE-CSV-CHAR: Classify and consume one input character
+      ******************************************************************
+       SCAN-ONE-CSV-CHAR SECTION.
+           MOVE WS-CSV-LINE (WS-CSV-CHAR-IDX:1) TO WS-CSV-CURRENT-CHAR.
+
+           EVALUATE TRUE
+               WHEN WS-CSV-CURRENT-CHAR = WS-FIELD-QUOTE
+                   IF CSV-INSIDE-QUOTES
+                       IF WS-CSV-CHAR-IDX < WS-CSV-LINE-LENGTH AND
+                          WS-CSV-LINE (WS-CSV-CHAR-IDX + 1:1)
+                              = WS-FIELD-QUOTE
+                           PERFORM APPEND-CSV-CHAR
+                           ADD 1 TO WS-CSV-CHAR-IDX
+                       ELSE
+                           MOVE 'N' TO WS-CSV-QUOTE-STATE
+                       END-IF
+                   ELSE
+                       MOVE 'Y' TO WS-CSV-QUOTE-STATE
+                   END-IF
+               WHEN WS-CSV-CURRENT-CHAR = WS-FIELD-DELIMITER
+                       AND NOT CSV-INSIDE-QUOTES
+                   ADD 1 TO WS-CSV-FIELD-IDX
+                   MOVE ZERO TO WS-CSV-FIELD-LEN
+               WHEN OTHER
+                   PERFORM APPEND-CSV-CHAR
+           END-EVALUATE.
+
+           ADD 1 TO WS-CSV-CHAR-IDX.
+       SCAN-ONE-CSV-CHAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPEND-CSV-CHAR: Add the current character to the active field
+      ******************************************************************
+       APPEND-CSV-CHAR SECTION.
+           IF WS-CSV-FIELD-IDX > 5
+               GO TO APPEND-CSV-CHAR-EXIT
+           END-IF.
+
+           ADD 1 TO WS-CSV-FIELD-LEN.
+           IF WS-CSV-FIELD-LEN <= 512
+               MOVE WS-CSV-CURRENT-CHAR TO
+                   WS-CSV-FIELD (WS-CSV-FIELD-IDX) (WS-CSV-FIELD-LEN:1)
+           END-IF.
+       APPEND-CSV-CHAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE-CSV-FIELDS: Apply validation rules to parsed data
+      ******************************************************************
+       VALIDATE-CSV-FIELDS SECTION.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+      *    Validate ACC_ID (non-empty, max 32 chars)
+           IF WS-CSV-ACC-ID = SPACES OR WS-CSV-ACC-ID = LOW-VALUES
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - ACC_ID is empty'
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACC_ID is empty' TO WS-REJECT-REASON
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
+      *    Validate CUSTOMER_ID (non-empty)
+           IF WS-CSV-CUSTOMER-ID = SPACES
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - CUSTOMER_ID is empty'
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'CUSTOMER_ID is empty' TO WS-REJECT-REASON
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
+      *    Validate ACC_TYPE (non-empty)
+           IF WS-CSV-ACC-TYPE = SPACES
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - ACC_TYPE is empty'
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACC_TYPE is empty' TO WS-REJECT-REASON
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
+      *    Convert ACC_TYPE to uppercase
+           MOVE FUNCTION UPPER-CASE(WS-CSV-ACC-TYPE) TO WS-CSV-ACC-TYPE.
+
+      *    Validate ACTION (must be OPEN, UPDATE, or CLOSE)
+           MOVE FUNCTION UPPER-CASE(WS-CSV-ACTION) TO WS-CSV-ACTION.
+           IF WS-CSV-ACTION NOT = 'OPEN'
+               AND WS-CSV-ACTION NOT = 'UPDATE'
+               AND WS-CSV-ACTION NOT = 'CLOSE'
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - ACTION must be OPEN, UPDATE or CLOSE: '
+                       WS-CSV-ACTION
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACTION not OPEN, UPDATE or CLOSE'
+                   TO WS-REJECT-REASON
+               GO TO VALIDATE-CSV-FIELDS-EXIT
+           END-IF.
+
+      *    OPEN requires an OPEN_DATE and must not collide with an
+      *    ACC_ID already on file; UPDATE/CLOSE apply to an account
+      *    that must already exist
+           IF WS-CSV-ACTION = 'OPEN'
+               IF WS-CSV-OPEN-DATE = SPACES
+                   DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                           ' - OPEN_DATE is required for ACTION=OPEN'
+                   MOVE 'N' TO WS-ROW-VALID
+                   MOVE 'OPEN_DATE is required for ACTION=OPEN'
+                       TO WS-REJECT-REASON
+                   GO TO VALIDATE-CSV-FIELDS-EXIT
+               END-IF
+               PERFORM CHECK-ACCOUNT-NOT-EXISTS
+           ELSE
+               PERFORM CHECK-ACCOUNT-EXISTS
+           END-IF.
+       VALIDATE-CSV-FIELDS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-ACCOUNT-EXISTS: Verify an UPDATE/CLOSE targets a real
+      * account already on file, rather than typo'd ACC_ID
+      ******************************************************************
+       CHECK-ACCOUNT-EXISTS SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           MOVE ZERO TO SQL-EXISTS-COUNT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-EXISTS-COUNT
+               FROM dbo.Accounts
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Row ' WS-ROW-NUMBER
+                       ' - Account lookup failed, SQLCODE: ' SQLCODE
+               GO TO CHECK-ACCOUNT-EXISTS-EXIT
+           END-IF.
+
+           IF SQL-EXISTS-COUNT = ZERO
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - ACC_ID not on file: ' WS-CSV-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACC_ID not on file' TO WS-REJECT-REASON
+           END-IF.
+       CHECK-ACCOUNT-EXISTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK-ACCOUNT-NOT-EXISTS: Verify an OPEN is not reusing an
+      * ACC_ID that is already on file, rather than clobbering the
+      * existing account's row with a fresh INSERT
+      ******************************************************************
+       CHECK-ACCOUNT-NOT-EXISTS SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           MOVE ZERO TO SQL-EXISTS-COUNT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-EXISTS-COUNT
+               FROM dbo.Accounts
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Row ' WS-ROW-NUMBER
+                       ' - Account lookup failed, SQLCODE: ' SQLCODE
+               GO TO CHECK-ACCOUNT-NOT-EXISTS-EXIT
+           END-IF.
+
+           IF SQL-EXISTS-COUNT NOT = ZERO
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - ACC_ID already exists: ' WS-CSV-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'ACC_ID already exists' TO WS-REJECT-REASON
+           END-IF.
+       CHECK-ACCOUNT-NOT-EXISTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPLY-ACCOUNT-ACTION: Insert or update dbo.Accounts per ACTION
+      ******************************************************************
+       APPLY-ACCOUNT-ACTION SECTION.
+           EVALUATE WS-CSV-ACTION
+               WHEN 'OPEN'
+                   PERFORM OPEN-ACCOUNT
+               WHEN 'UPDATE'
+                   PERFORM UPDATE-ACCOUNT
+               WHEN 'CLOSE'
+                   PERFORM CLOSE-ACCOUNT
+           END-EVALUATE.
+       APPLY-ACCOUNT-ACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-ACCOUNT: Insert a new row into dbo.Accounts
+      ******************************************************************
+       OPEN-ACCOUNT SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           MOVE WS-CSV-CUSTOMER-ID TO SQL-CUSTOMER-ID.
+           MOVE WS-CSV-ACC-TYPE TO SQL-ACC-TYPE.
+           MOVE 'O' TO SQL-STATUS.
+           MOVE WS-CSV-OPEN-DATE TO SQL-OPEN-DATE.
+           MOVE SPACES TO SQL-CLOSE-DATE.
+           MOVE -1 TO SQL-CLOSE-DATE-NULL.
+
+           EXEC SQL
+               INSERT INTO dbo.Accounts (
+                   ACC_ID,
+                   CUSTOMER_ID,
+                   ACC_TYPE,
+                   STATUS,
+                   OPEN_DATE,
+                   CLOSE_DATE
+               ) VALUES (
+                   :SQL-ACC-ID,
+                   :SQL-CUSTOMER-ID,
+                   :SQL-ACC-TYPE,
+                   :SQL-STATUS,
+                   :SQL-OPEN-DATE,
+                   :SQL-CLOSE-DATE:SQL-CLOSE-DATE-NULL
+               )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - Account insert failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'ACC_ID: ' SQL-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'Account insert failed' TO WS-REJECT-REASON
+           ELSE
+               ADD 1 TO WS-ROWS-OPENED
+           END-IF.
+       OPEN-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * UPDATE-ACCOUNT: Update CUSTOMER_ID/ACC_TYPE on an open account
+      ******************************************************************
+       UPDATE-ACCOUNT SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           MOVE WS-CSV-CUSTOMER-ID TO SQL-CUSTOMER-ID.
+           MOVE WS-CSV-ACC-TYPE TO SQL-ACC-TYPE.
+
+           EXEC SQL
+               UPDATE dbo.Accounts
+               SET CUSTOMER_ID = :SQL-CUSTOMER-ID,
+                   ACC_TYPE = :SQL-ACC-TYPE
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - Account update failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'ACC_ID: ' SQL-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'Account update failed' TO WS-REJECT-REASON
+           END-IF.
+       UPDATE-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-ACCOUNT: Mark an account CLOSED as of today
+      ******************************************************************
+       CLOSE-ACCOUNT SECTION.
+           MOVE WS-CSV-ACC-ID TO SQL-ACC-ID.
+           ACCEPT SQL-CLOSE-DATE FROM DATE YYYYMMDD.
+
+           EXEC SQL
+               UPDATE dbo.Accounts
+               SET STATUS = 'C',
+                   CLOSE_DATE = :SQL-CLOSE-DATE
+               WHERE ACC_ID = :SQL-ACC-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR: Row ' WS-ROW-NUMBER
+                       ' - Account close failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'ACC_ID: ' SQL-ACC-ID
+               MOVE 'N' TO WS-ROW-VALID
+               MOVE 'Account close failed' TO WS-REJECT-REASON
+           ELSE
+               ADD 1 TO WS-ROWS-CLOSED
+           END-IF.
+       CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOG-LINEAGE-EVENT: Record transformation metadata
+      ******************************************************************
+       LOG-LINEAGE-EVENT SECTION.
+      *    Only log if we processed at least one valid row
+           IF WS-ROWS-VALID = ZERO
+               GO TO LOG-LINEAGE-EVENT-EXIT
+           END-IF.
+
+      *    Set lineage parameters
+           MOVE 'ACCOUNT_MASTER' TO WS-LIN-PROGRAM.
+           MOVE 'csv' TO WS-LIN-SRC-ENGINE.
+           MOVE 'filesystem' TO WS-LIN-SRC-SCHEMA.
+           MOVE 'accounts.csv' TO WS-LIN-SRC-TABLE.
+           MOVE 'ACC_ID,CUSTOMER_ID,ACC_TYPE,ACTION,OPEN_DATE'
+               TO WS-LIN-SRC-COLS.
+           MOVE 'sqlserver' TO WS-LIN-TGT-ENGINE.
+           MOVE 'dbo' TO WS-LIN-TGT-SCHEMA.
+           MOVE 'Accounts' TO WS-LIN-TGT-TABLE.
+           MOVE
+               'ACC_ID,CUSTOMER_ID,ACC_TYPE,STATUS,OPEN_DATE,CLOSE_DATE'
+               TO WS-LIN-TGT-COLS.
+           MOVE 'ingest' TO WS-LIN-TRANSFORM-KIND.
+           MOVE 'CSV file parse and validate; apply account actions'
+               TO WS-LIN-TRANSFORM-EXPR.
+           MOVE WS-CURRENT-RUN-ID TO WS-LIN-RUN-ID.
+
+      *    Call lineage logger copybook section
+           PERFORM ADD-LINEAGE-EVENT.
+
+           DISPLAY 'Lineage event logged successfully'.
+       LOG-LINEAGE-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISCONNECT-DATABASE: Commit transaction and disconnect
+      ******************************************************************
+       DISCONNECT-DATABASE SECTION.
+           IF NOT SQLSERVER-IS-CONNECTED
+               GO TO DISCONNECT-DATABASE-EXIT
+           END-IF.
+
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: Commit failed'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               EXEC SQL
+                   ROLLBACK WORK
+               END-EXEC
+           ELSE
+               DISPLAY 'Transaction committed successfully'
+           END-IF.
+
+      *    Disconnect from database
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           MOVE 'N' TO WS-SQLSERVER-CONNECTED.
+           DISPLAY 'Database connection closed'.
+       DISCONNECT-DATABASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY-SUMMARY: Show processing statistics
+      ******************************************************************
+       DISPLAY-SUMMARY SECTION.
+           COMPUTE WS-TOTAL-ROWS-PROCESSED = WS-ROW-NUMBER - 1.
+           DISPLAY ' '.
+           DISPLAY 'Processing Summary:'.
+           DISPLAY '  Total rows processed: ' WS-TOTAL-ROWS-PROCESSED.
+           DISPLAY '  Valid rows applied:   ' WS-ROWS-VALID.
+           DISPLAY '  Invalid rows skipped: ' WS-ROWS-INVALID.
+           DISPLAY '  Accounts opened:      ' WS-ROWS-OPENED.
+           DISPLAY '  Accounts closed:      ' WS-ROWS-CLOSED.
+       DISPLAY-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM ACCOUNT-MASTER.
