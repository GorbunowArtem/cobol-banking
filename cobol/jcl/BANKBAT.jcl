@@ -0,0 +1,83 @@
+//BANKBAT  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*************************************************************
+//* BANKBAT - NIGHTLY BATCH CHAIN
+//*-------------------------------------------------------------
+//* Runs the retail banking batch programs in dependency order:
+//*   TX-INBOUND    - ingest the day's transaction CSV file(s)
+//*   INTEREST-ACCRUAL- accrue interest on open accounts,
+//*                   inserting new unposted Transactions rows
+//*   POST-LEDGER   - post unposted transactions to the ledger
+//*                   (ingested and accrued-interest alike)
+//*   BALANCE-RECALC- recalculate account balances from the ledger
+//*   CONTROL-TOTALS- end-of-day control totals / balancing report
+//*   DORMANCY-SCAN - flag open accounts with no recent activity
+//*   REPL-REPORTING- replicate balances/rollups/audit to Postgres
+//*   LINEAGE-EXPORT- export the day's lineage events
+//*
+//* INTEREST-ACCRUAL runs before POST-LEDGER so the interest it
+//* accrues tonight is posted to the ledger, balances, and
+//* statements the same cycle instead of sitting unposted until
+//* tomorrow's POST-LEDGER step picks it up.
+//*
+//* Each step is bypassed by its COND= test if any prior step in
+//* the chain ended with a return code worse than a normal warning
+//* (RC > 4), so a failed ingest or posting run stops the chain
+//* before BALANCE-RECALC, CONTROL-TOTALS, DORMANCY-SCAN, or
+//* replication can run against a half-posted ledger.
+//*
+//* STEPLIB points at the load library produced by the COBOL
+//* compile/link job (not included here); LOADLIB is a site-
+//* specific placeholder to be substituted at install time.
+//*************************************************************
+//JOBLIB   DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//*
+//TXIN     EXEC PGM=TX-INBOUND,PARM='data/in/transactions.csv'
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//INTACCR  EXEC PGM=INTEREST-ACCRUAL,COND=(4,LT,TXIN)
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//POSTLG   EXEC PGM=POST-LEDGER,
+//             COND=((4,LT,TXIN),(4,LT,INTACCR))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//BALREC   EXEC PGM=BALANCE-RECALC,
+//             COND=((4,LT,TXIN),(4,LT,INTACCR),(4,LT,POSTLG))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//CTLTOT   EXEC PGM=CONTROL-TOTALS,
+//             COND=((4,LT,TXIN),(4,LT,INTACCR),(4,LT,POSTLG),
+//             (4,LT,BALREC))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//DORMSCAN EXEC PGM=DORMANCY-SCAN,
+//             COND=((4,LT,TXIN),(4,LT,INTACCR),(4,LT,POSTLG),
+//             (4,LT,BALREC))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//REPLRPT  EXEC PGM=REPL-REPORTING,
+//             COND=((4,LT,TXIN),(4,LT,INTACCR),(4,LT,POSTLG),
+//             (4,LT,BALREC),(4,LT,CTLTOT))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//LINEXP   EXEC PGM=LINEAGE-EXPORT,PARM='CSV',
+//             COND=((4,LT,TXIN),(4,LT,INTACCR),(4,LT,POSTLG),
+//             (4,LT,BALREC),(4,LT,CTLTOT))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
